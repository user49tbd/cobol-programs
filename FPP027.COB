@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP027.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK
+           .
+      *-----------------------------------------------------------------
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+      *-----------------------------------------------------------------
+           SELECT CADCARGO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CRK.
+      *-----------------------------------------------------------------
+           SELECT HOLERITE ASSIGN TO NOMEARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX
+           .
+       DATA DIVISION.
+       FILE SECTION.
+       FD PR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRT1.DATA".
+       01 PRM.
+           03 RK.
+               05 RKF  PIC 9(06).
+               05 RKM  PIC 9(02).
+               05 RKY  PIC 9(04).
+           03 PSALVALB     PIC 9(10)V99.
+           03 PINSS     PIC 9(10)V99.
+           03 PIMPR     PIC 9(10)V99.
+           03 PSALF     PIC 9(10)V99.
+           03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
+      *-----------------------------------------------------------------
+      *FUNCIONARIO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+      *CARGO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD CADCARGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCARGO1.DAT".
+       COPY CADCARGO.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       FD HOLERITE
+           LABEL RECORD IS STANDARD.
+       01 HOLLINE PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 FS          PIC X(02).
+           01 FSX         PIC X(02).
+           01 NOMEARQ     PIC X(40).
+           01 BRKM        PIC 9(02).
+           01 BRKY        PIC 9(04).
+           01 CDESCW      PIC X(25).
+           01 LINHA       PIC X(80).
+           01 TOTLIDO     PIC 9(06).
+           01 TOTGRAV     PIC 9(06).
+           01 TOTSKIP     PIC 9(06).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT PR
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR PR"
+               STOP RUN
+       .
+       R01A.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R01B.
+           OPEN INPUT CADCARGO
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADCARGO"
+               STOP RUN
+       .
+       R02.
+           MOVE ZEROS TO TOTLIDO TOTGRAV TOTSKIP
+           DISPLAY "IMPRESSAO DE HOLERITE POR COMPETENCIA"
+           DISPLAY "DIGITE O MES DA COMPETENCIA (RKM): "
+           ACCEPT BRKM
+           IF BRKM = ZEROS OR BRKM > 12
+               DISPLAY "MES INVALIDO"
+               GO TO R02
+       .
+       R03.
+           DISPLAY "DIGITE O ANO DA COMPETENCIA (RKY): "
+           ACCEPT BRKY
+           IF BRKY = ZEROS
+               DISPLAY "ANO INVALIDO"
+               GO TO R03
+       .
+       R04.
+           MOVE SPACES TO NOMEARQ
+           DISPLAY "DIGITE O NOME DO ARQUIVO DE HOLERITES: "
+           ACCEPT NOMEARQ
+           IF NOMEARQ = SPACES
+               DISPLAY "NOME DE ARQUIVO INVALIDO"
+               GO TO R04
+       .
+       R05.
+           OPEN OUTPUT HOLERITE
+           IF FSX NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE HOLERITES: " FSX
+               GO TO RF1
+       .
+       R06.
+           MOVE ZEROS TO RK
+           START PR KEY IS NOT LESS THAN RK
+           IF FS NOT = "00"
+               DISPLAY "NAO HA FOLHAS DE PAGAMENTO CADASTRADAS"
+               GO TO R08
+       .
+       R07.
+           READ PR NEXT RECORD
+           IF FS NOT = "00"
+               GO TO R08
+           END-IF
+           IF RKM NOT = BRKM OR RKY NOT = BRKY
+               GO TO R07
+           END-IF
+           ADD 1 TO TOTLIDO
+           MOVE RKF TO RKT
+           READ FILEFUNC
+           IF FS NOT = "00"
+               ADD 1 TO TOTSKIP
+               GO TO R07
+           END-IF
+           MOVE CRK2 TO CRK
+           READ CADCARGO
+           IF FS = "00"
+               MOVE CDESC TO CDESCW
+           ELSE
+               MOVE "CARGO NAO CADASTRADO" TO CDESCW
+           END-IF
+           PERFORM RPRINT
+           ADD 1 TO TOTGRAV
+           GO TO R07
+       .
+       R08.
+           CLOSE HOLERITE
+           DISPLAY "REGISTROS LIDOS.......: " TOTLIDO
+           DISPLAY "HOLERITES IMPRESSOS...: " TOTGRAV
+           DISPLAY "REGISTROS IGNORADOS...: " TOTSKIP
+       .
+       RF1.
+           CLOSE PR FILEFUNC CADCARGO
+           STOP RUN
+           .
+       RF2.
+           EXIT PROGRAM
+           .
+       RPRINT.
+           MOVE ALL "=" TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "HOLERITE - COMPETENCIA: " BRKM "/" BRKY
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "MATRICULA: " RKF "   NOME: " NOME
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "CARGO: " CDESCW
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE ALL "-" TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "SALARIO BRUTO..: " PSALVALB
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "INSS...........: " PINSS
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "IMPOSTO DE RENDA: " PIMPR
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "SALARIO FAMILIA.: " PSALF
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO LINHA
+           STRING "SALARIO LIQUIDO.: " PSLIQUID
+               INTO LINHA
+           MOVE LINHA TO HOLLINE
+           WRITE HOLLINE
+           MOVE ALL "=" TO HOLLINE
+           WRITE HOLLINE
+           MOVE SPACES TO HOLLINE
+           WRITE HOLLINE
+           .
