@@ -10,33 +10,14 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS
-           RECORD KEY IS RK.
+           RECORD KEY IS RK
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
        DATA DIVISION.
        FILE SECTION.
        FD FILEFUNC
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "FUNCDATA.DAT".
-       01 FILES.
-           03 RK          PIC 9(06).
-           03 NOME        PIC X(40).
-           03 CPF         PIC 9(11).
-           03 RG          PIC 9(09).
-           03 SEXO        PIC X(01).
-           03 SEXOTXT     PIC X(10).
-           03 GENERO      PIC 9(01).
-           03 GENEROTXT   PIC X(15).
-           03 DNDIA       PIC 9(02).
-           03 DNMES       PIC 9(02).
-           03 DNANO       PIC 9(04).
-           03 NUMDEPEND   PIC 9(02).
-           03 TELEFONE    PIC 9(11).
-           03 EMAIL       PIC X(40).
-      *-----------------------------------------------------------------
-           03 ARK2        PIC 9(03).
-           03 CRK2        PIC 9(04).
-           03 CEP2        PIC 9(08).
-           03 NUM          PIC 9(05).
-           03 COMPLEMENTO  PIC X(12).
+       COPY FUNCDATA REPLACING ==RKT== BY ==RK==.
       *-----------------------------------------------------------------
 
        WORKING-STORAGE SECTION.
@@ -45,8 +26,14 @@
            01 OPT          PIC X(01).
            01 ARK          PIC 9(06).
            01 CONT         PIC 9(04).
+           01 MSGDELAY     PIC 9(04) VALUE 1.
            01 CONT2        PIC 9(04).
            01 CONTERV      PIC 9(09).
+           01 TIPOBUSCA    PIC X(01).
+           01 PAGATU       PIC 9(06).
+           01 PAGANT       PIC 9(06).
+           01 PAGATUN      PIC X(40).
+           01 PAGANTN      PIC X(40).
            01 SCDATA.
                03 LN1A PIC X(80) VALUE
                "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
@@ -116,15 +103,22 @@
            05  TARK
                LINE 23  COLUMN 61  PIC 9(06)
                USING  ARK.
+           05  TTIPOBUSCA
+               LINE 21  COLUMN 55  PIC X(01)
+               USING  TIPOBUSCA.
+           05  TNOMEBUSCA
+               LINE 21  COLUMN 58  PIC X(40)
+               USING  NOME.
        PROCEDURE DIVISION.
        R00.
-           MOVE ZEROS TO ARK CONT CONT2 CONTERV
+           MOVE ZEROS TO ARK CONT CONT2 CONTERV PAGATU PAGANT
            MOVE SPACES TO MENSAGEM OPT
 
            MOVE ZEROS TO RK CPF RG GENERO DNDIA DNMES DNANO NUMDEPEND
            MOVE ZEROS TO TELEFONE ARK2 CRK2 CEP2 NUM
 
            MOVE SPACES TO NOME SEXO SEXOTXT GENEROTXT EMAIL COMPLEMENTO
+           MOVE SPACES TO PAGATUN PAGANTN
            .
        R01.
            OPEN I-O FILEFUNC
@@ -140,6 +134,11 @@
            MOVE ZEROS TO CONT2
            MOVE ZEROS TO LIN
            COMPUTE LIN = LIN + 4
+           MOVE "BUSCAR POR: M-MATRICULA  N-NOME" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           ACCEPT TTIPOBUSCA
+           IF TIPOBUSCA = "N" OR "n"
+               GO TO R03AN
            .
        R03AB.
       *     PERFORM EXB
@@ -154,6 +153,8 @@
            ELSE
                COMPUTE ARK = ARK - 1
                MOVE ARK TO RK
+               MOVE RK TO PAGATU
+               MOVE RK TO PAGANT
                PERFORM R04 THRU R05
                MOVE CONTERV TO MENSAGEM
                PERFORM MSG1 THRU MSG2
@@ -166,12 +167,36 @@
 
            .
        R06.
-           MOVE "DIGIE A OPERACAO R PARA REPETIR" TO MENSAGEM
+           MOVE "R-REPETIR A-VOLTAR M-MANUT S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            IF OPT = "R" OR "r"
                PERFORM R00
                GO TO R02
+           END-IF
+           IF OPT = "A" OR "a"
+               MOVE ZEROS TO CONT2
+               MOVE ZEROS TO LIN
+               COMPUTE LIN = LIN + 4
+               IF TIPOBUSCA = "N" OR "n"
+                   MOVE PAGANTN TO NOME
+                   START FILEFUNC KEY IS NOT LESS THAN NOME
+                   PERFORM R02
+                   PERFORM R05
+               ELSE
+                   MOVE PAGANT TO RK
+                   PERFORM R02
+                   PERFORM R04 THRU R05
+               END-IF
+               GO TO R06
+           END-IF
+           IF OPT = "M" OR "m"
+               MOVE "DIGITE A MATRICULA (RK)" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               ACCEPT TARK
+               CALL "PROGGER" USING ARK
+               STOP RUN
+           END-IF
            PERFORM MSG1 THRU MSG2
            .
        FF1.
@@ -226,13 +251,10 @@
            DISPLAY TMENSAGEM
            .
        MSG2.
-           IF CONT < 2500
-               ADD 1 TO CONT
-               GO TO MSG2
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY TMENSAGEM
-               MOVE ZEROS TO CONT
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
+           MOVE ZEROS TO CONT
            .
        R03B.
            PERFORM MSG2
@@ -251,25 +273,83 @@
            IF FS = "00"
                ADD 1 TO CONTERV
                IF CONT2 < 3
+                   IF TIPOBUSCA = "N" OR "n"
+                       IF CONT2 = ZEROS
+                           MOVE PAGATUN TO PAGANTN
+                           MOVE NOME TO PAGATUN
+                       END-IF
+                   ELSE
+                       IF CONT2 = ZEROS
+                           MOVE PAGATU TO PAGANT
+                           MOVE RK TO PAGATU
+                       END-IF
+                   END-IF
                    ADD 1 TO CONT2
                    PERFORM EXB
                    PERFORM MSG2
                    GO TO R05
                ELSE
+                   IF TIPOBUSCA = "N" OR "n"
+                       MOVE PAGATUN TO PAGANTN
+                       MOVE NOME TO PAGATUN
+                   ELSE
+                       MOVE PAGATU TO PAGANT
+                       MOVE RK TO PAGATU
+                   END-IF
                    PERFORM R0R
-                   PERFORM R02
-                   MOVE ZEROS TO CONT2
-                   MOVE ZEROS TO LIN
-                   COMPUTE LIN = LIN + 4
-                   ADD 1 TO CONT2
-                   PERFORM EXB
-                   PERFORM MSG2
-                   GO TO R05
+                   IF OPT = "A" OR "a"
+                       IF TIPOBUSCA = "N" OR "n"
+                           MOVE PAGANTN TO NOME
+                           START FILEFUNC KEY IS NOT LESS THAN NOME
+                       ELSE
+                           MOVE PAGANT TO RK
+                           START FILEFUNC KEY IS > RK
+                       END-IF
+                       PERFORM R02
+                       MOVE ZEROS TO CONT2
+                       MOVE ZEROS TO LIN
+                       COMPUTE LIN = LIN + 4
+                       GO TO R05
+                   ELSE
+                       IF OPT = "S" OR "s"
+                           GO TO R06
+                       ELSE
+                           PERFORM R02
+                           MOVE ZEROS TO CONT2
+                           MOVE ZEROS TO LIN
+                           COMPUTE LIN = LIN + 4
+                           ADD 1 TO CONT2
+                           PERFORM EXB
+                           PERFORM MSG2
+                           GO TO R05
 
       *         GO TO FF1
            .
        R0R.
-           MOVE "DIGITE PARA CONTINUAR" TO MENSAGEM
+           MOVE "ENTER-PROXIMA A-ANTERIOR S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            .
+       R03AN.
+           MOVE "DIGITE O NOME OU INICIO DO NOME" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           ACCEPT TNOMEBUSCA
+           IF NOME = SPACES
+               MOVE "NOME NAO PODE SER NULO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R03AN
+           ELSE
+               START FILEFUNC KEY IS NOT LESS THAN NOME
+               MOVE NOME TO PAGATUN
+               MOVE NOME TO PAGANTN
+               PERFORM R05
+               MOVE CONTERV TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               IF CONTERV = ZEROS
+                   MOVE "NENHUM VALOR ENCONTRADO" TO MENSAGEM
+                   PERFORM MSG1 THRU MSG2
+                   GO TO R03A
+               ELSE
+                   MOVE ZEROS TO CONTERV
+                   GO TO R06
+           .
