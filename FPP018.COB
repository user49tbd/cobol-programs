@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRATNAT.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK
+           .
+
+           SELECT PR13 ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK13
+           .
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PR
+       LABEL RECORD IS STANDARD
+       VALUE OF FILE-ID IS "PRT1.DATA".
+       01 PRM.
+           03 RK.
+               05 RKF  PIC 9(06).
+               05 RKM  PIC 9(02).
+               05 RKY  PIC 9(04).
+           03 PSALVALB     PIC 9(10)V99.
+           03 PINSS     PIC 9(10)V99.
+           03 PIMPR     PIC 9(10)V99.
+           03 PSALF     PIC 9(10)V99.
+           03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
+      *-----------------------------------------------------------------
+       FD PR13
+       LABEL RECORD IS STANDARD
+       VALUE OF FILE-ID IS "PRT13.DATA".
+       01 PRM13.
+           03 RK13.
+               05 RKF13   PIC 9(06).
+               05 RKY13   PIC 9(04).
+               05 PARC13  PIC 9(01).
+           03 P13BASE     PIC 9(10)V99.
+           03 P13MESES    PIC 9(02).
+           03 P13BRUTO    PIC 9(10)V99.
+           03 P13INSS     PIC 9(10)V99.
+           03 P13IMPR     PIC 9(10)V99.
+           03 P13LIQ      PIC 9(10)V99.
+       WORKING-STORAGE SECTION.
+           01 FS         PIC X(02).
+           01 BRKF       PIC 9(06).
+           01 BRKY       PIC 9(04).
+           01 BRKM       PIC 9(02).
+           01 SOMASAL    PIC 9(10)V99.
+           01 MEDIASAL   PIC 9(10)V99.
+           01 P13INT     PIC 9(10)V99.
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT PR
+           IF FS NOT = "00"
+               DISPLAY "NAO HA FOLHA DE PAGAMENTO CADASTRADA"
+               STOP RUN
+       .
+       R01A.
+           OPEN I-O PR13
+           IF FS NOT = "00"
+               OPEN OUTPUT PR13
+               CLOSE PR13
+               OPEN I-O PR13
+       .
+       R02.
+           MOVE ZEROS TO BRKF BRKY SOMASAL P13MESES
+           DISPLAY "13O SALARIO - DIGITE O CODIGO DO FUNCIONARIO: "
+           ACCEPT BRKF
+           IF BRKF = ZEROS
+               DISPLAY "CODIGO NAO PODE SER NULO"
+               GO TO R02
+       .
+       R03.
+           DISPLAY "DIGITE O ANO (RKY): "
+           ACCEPT BRKY
+           IF BRKY = ZEROS
+               DISPLAY "ANO NAO PODE SER NULO"
+               GO TO R03
+       .
+       R04.
+           MOVE ZEROS TO BRKM
+           ADD 1 TO BRKM
+       .
+       R05.
+           MOVE BRKF TO RKF
+           MOVE BRKM TO RKM
+           MOVE BRKY TO RKY
+           READ PR
+           IF FS = "00"
+               ADD PSALVALB TO SOMASAL
+               ADD 1 TO P13MESES
+       .
+       R06.
+           IF BRKM < 12
+               ADD 1 TO BRKM
+               GO TO R05
+       .
+       R07.
+           IF P13MESES = ZEROS
+               DISPLAY "NENHUMA COMPETENCIA ENCONTRADA PARA ESSE ANO"
+               GO TO RF1
+       .
+       R08.
+           COMPUTE MEDIASAL ROUNDED = SOMASAL / P13MESES
+           COMPUTE P13INT ROUNDED = (MEDIASAL * P13MESES) / 12
+           .
+       R09.
+      *    PRIMEIRA PARCELA - METADE, SEM DESCONTOS
+           MOVE BRKF TO RKF13
+           MOVE BRKY TO RKY13
+           MOVE 1 TO PARC13
+           MOVE MEDIASAL TO P13BASE
+           MOVE P13MESES TO P13MESES OF PRM13
+           MOVE P13INT TO P13BRUTO
+           MOVE ZEROS TO P13INSS P13IMPR
+           COMPUTE P13LIQ ROUNDED = P13INT / 2
+           PERFORM RWRITE13
+       .
+       R10.
+      *    SEGUNDA PARCELA - METADE, COM DESCONTO DE INSS E IMPR
+           MOVE 2 TO PARC13
+           PERFORM INSSCALC13
+           PERFORM IMPSRCALC13
+           COMPUTE P13LIQ ROUNDED = (P13INT / 2) - P13INSS - P13IMPR
+           PERFORM RWRITE13
+       .
+       RF1.
+           CLOSE PR PR13
+           STOP RUN
+           .
+       RWRITE13.
+           WRITE PRM13
+           IF FS NOT = "00"
+               REWRITE PRM13
+           .
+       INSSCALC13.
+           IF P13BRUTO > 0,01 AND P13BRUTO < 1350,00
+               COMPUTE P13INSS = P13BRUTO * 8,0 / 100
+           ELSE
+               IF P13BRUTO > 1350,00 AND P13BRUTO < 3400,00
+                   COMPUTE P13INSS = P13BRUTO * 9,0 / 100
+               ELSE
+                   IF P13BRUTO > 3400,00
+                       COMPUTE P13INSS = P13BRUTO * 10,0 / 100
+           .
+       IMPSRCALC13.
+           COMPUTE P13IMPR = P13BRUTO - P13INSS
+           IF P13IMPR < 3500
+               MOVE ZEROS TO P13IMPR
+           ELSE
+               IF P13IMPR > 3500,01 AND P13IMPR < 7650,00
+                   COMPUTE P13IMPR = P13IMPR * 0,10
+               ELSE
+                   IF P13IMPR > 7650,01 AND P13IMPR < 17000,00
+                       COMPUTE P13IMPR = P13IMPR * 0,15
+                   ELSE
+                       IF P13IMPR > 17000,00
+                          COMPUTE P13IMPR = P13IMPR * 0,25
+           .
