@@ -30,6 +30,15 @@
            03 PIMPR     PIC 9(10)V99.
            03 PSALF     PIC 9(10)V99.
            03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -37,8 +46,11 @@
            01 OPT         PIC X(01).
            01 MENSAGEM    PIC X(40).
            01 CONT        PIC 9(04).
+           01 MSGDELAY    PIC 9(04) VALUE 1.
            01 CONTLN      PIC 9(04).
            01 ARK         PIC 9(06).
+           01 ARKM        PIC 9(02).
+           01 ARKY        PIC 9(04).
        SCREEN SECTION.
        01  SCREENCONVAL.
            05  BLANK SCREEN.
@@ -87,6 +99,12 @@
            05  TRK
                LINE 23  COLUMN 62  PIC 9(06)
                USING  ARK.
+           05  TARKM
+               LINE 23  COLUMN 69  PIC 9(02)
+               USING  ARKM.
+           05  TARKY
+               LINE 23  COLUMN 72  PIC 9(04)
+               USING  ARKY.
        PROCEDURE DIVISION.
        R00B.
            OPEN I-O PR
@@ -122,11 +140,19 @@
 
            .
        R03.
-           MOVE "DIGITE R PRA REPETIR" TO MENSAGEM
+           MOVE "DIGITE R-REPETIR M-MANUTENCAO" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            IF OPT = "R" OR "r"
                GO TO R00
+           IF OPT = "M" OR "m"
+               MOVE "DIGITE RK MES ANO PARA MANUTENCAO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               ACCEPT TRK
+               ACCEPT TARKM
+               ACCEPT TARKY
+               CALL "FPP005" USING ARK ARKM ARKY
+               STOP RUN
            .
        FF1.
            STOP RUN
@@ -139,9 +165,7 @@
            DISPLAY TMENSAGEM
            .
        MSG2.
-           ADD 1 TO CONT
-           IF CONT < 2300
-               GO TO MSG2
+           CALL "C$SLEEP" USING MSGDELAY
            MOVE SPACES TO MENSAGEM
            DISPLAY TMENSAGEM
            .
