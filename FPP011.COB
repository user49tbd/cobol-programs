@@ -16,23 +16,18 @@
        FD PRO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "PRO1.DAT".
-       01 PROT.
-           03 UF   PIC X(02).
-           03 UFN  PIC X(23).
-      *-----------------------------------------------------------------
-           03 CEP  PIC 9(08).
-           03 LOGRADOURO PIC X(40).
-           03 BAIRRO PIC X(20).
-           03 CIDADE PIC X(20).
-           03 VALIT PIC 9(02).
+       COPY PRO.
        WORKING-STORAGE SECTION.
            01 FS   PIC X(02).
            01 MENSAGEM PIC X(30).
            01 OPT   PIC X(01).
            01 ACEP PIC 9(08).
            01 CONT PIC 9(04).
+           01 MSGDELAY PIC 9(04) VALUE 1.
            01 CONT2 PIC 9(04).
            01 CONTERV  PIC 9(09).
+           01 PAGATU PIC 9(08).
+           01 PAGANT PIC 9(08).
            01 SCDATA.
                03 LN1A PIC X(80) VALUE
                "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
@@ -102,7 +97,7 @@
                USING  ACEP.
        PROCEDURE DIVISION.
        R00.
-           MOVE ZEROS TO CEP VALIT ACEP CONT CONT2 CONTERV
+           MOVE ZEROS TO CEP VALIT ACEP CONT CONT2 CONTERV PAGATU PAGANT
            MOVE SPACES TO UF UFN LOGRADOURO BAIRRO CIDADE MENSAGEM OPT
            .
        R01.
@@ -131,6 +126,8 @@
            ELSE
                COMPUTE ACEP = ACEP - 1
                MOVE ACEP TO CEP
+               MOVE CEP TO PAGATU
+               MOVE CEP TO PAGANT
                PERFORM R04 THRU R05
                MOVE CONTERV TO MENSAGEM
                PERFORM MSG1 THRU MSG2
@@ -143,12 +140,29 @@
 
            .
        R06.
-           MOVE "DIGIE A OPERACAO R PARA REPETIR" TO MENSAGEM
+           MOVE "R-REP A-ANT M-MANUT S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            IF OPT = "R" OR "r"
                PERFORM R00
                GO TO R02
+           END-IF
+           IF OPT = "A" OR "a"
+               MOVE PAGANT TO CEP
+               MOVE ZEROS TO CONT2
+               MOVE ZEROS TO LIN
+               COMPUTE LIN = LIN + 4
+               PERFORM R02
+               PERFORM R04 THRU R05
+               GO TO R06
+           END-IF
+           IF OPT = "M" OR "m"
+               MOVE "DIGITE O CEP PARA MANUTENCAO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               ACCEPT TACEP
+               CALL "PRO" USING ACEP
+               STOP RUN
+           END-IF
            PERFORM MSG1 THRU MSG2
            .
        FF1.
@@ -198,13 +212,10 @@
            DISPLAY TMENSAGEM
            .
        MSG2.
-           IF CONT < 2500
-               ADD 1 TO CONT
-               GO TO MSG2
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY TMENSAGEM
-               MOVE ZEROS TO CONT
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
+           MOVE ZEROS TO CONT
            .
        R03B.
            PERFORM MSG2
@@ -223,25 +234,43 @@
            IF FS = "00"
                ADD 1 TO CONTERV
                IF CONT2 < 3
+                   IF CONT2 = ZEROS
+                       MOVE PAGATU TO PAGANT
+                       MOVE CEP TO PAGATU
+                   END-IF
                    ADD 1 TO CONT2
                    PERFORM EXB
                    PERFORM MSG2
                    GO TO R05
                ELSE
+                   MOVE PAGATU TO PAGANT
+                   MOVE CEP TO PAGATU
                    PERFORM R0R
-                   PERFORM R02
-                   MOVE ZEROS TO CONT2
-                   MOVE ZEROS TO LIN
-                   COMPUTE LIN = LIN + 4
-                   ADD 1 TO CONT2
-                   PERFORM EXB
-                   PERFORM MSG2
-                   GO TO R05
+                   IF OPT = "A" OR "a"
+                       MOVE PAGANT TO CEP
+                       START PRO KEY IS > CEP
+                       PERFORM R02
+                       MOVE ZEROS TO CONT2
+                       MOVE ZEROS TO LIN
+                       COMPUTE LIN = LIN + 4
+                       GO TO R05
+                   ELSE
+                       IF OPT = "S" OR "s"
+                           GO TO R06
+                       ELSE
+                           PERFORM R02
+                           MOVE ZEROS TO CONT2
+                           MOVE ZEROS TO LIN
+                           COMPUTE LIN = LIN + 4
+                           ADD 1 TO CONT2
+                           PERFORM EXB
+                           PERFORM MSG2
+                           GO TO R05
 
       *         GO TO FF1
            .
        R0R.
-           MOVE "DIGITE PARA CONTINUAR" TO MENSAGEM
+           MOVE "ENTER-PROX A-ANTERIOR S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            .
