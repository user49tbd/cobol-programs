@@ -13,6 +13,27 @@
            FILE STATUS IS FS
            RECORD KEY IS RK.
 
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+
+           SELECT LOGCTR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CTRK
+           .
+
+           SELECT CHGLOG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS LOGSEQ
+           .
+
        DATA DIVISION.
        FILE SECTION.
        FD CADAREAS
@@ -24,23 +45,50 @@
            03 N    PIC  9(01).
            03 NTXT PIC  X(19).
            03 SRK  PIC  9(03).
+           03 FILIAL PIC 9(02).
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+       FD LOGCTR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGCTR1.DAT".
+       01 LOGCTRREC.
+           03 CTRK    PIC 9(01).
+           03 CTRSEQ  PIC 9(08).
+      *-----------------------------------------------------------------
+       FD CHGLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHGLOG1.DAT".
+       01 LOGREC.
+           03 LOGSEQ   PIC 9(08).
+           03 LOGOPER  PIC X(10).
+           03 LOGPROG  PIC X(08).
+           03 LOGACAO  PIC X(01).
+           03 LOGRK    PIC 9(14).
+           03 LOGDATE  PIC 9(08).
+           03 LOGTIME  PIC 9(06).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+           01 PODEDEL PIC X(01).
+           01 OPERID  PIC X(10).
            01 UTKEY PIC 9(03).
            01 RKX   PIC 9(03).
            01 FS   PIC  X(02).
            01 ARRN1.
-               03 ARRN2 PIC  9(03) OCCURS 9 TIMES.
+               03 ARRN2 PIC  9(03) OCCURS 200 TIMES.
            01 ARRN4.
-               03 ARRN3 PIC  9(03) OCCURS 9 TIMES.
+               03 ARRN3 PIC  9(03) OCCURS 200 TIMES.
            01 MENSAGEM PIC X(43).
            01 OP   PIC  X(01).
            01 RKOP PIC  9(03).
            01 CONT PIC  9(04).
+           01 MSGDELAY PIC 9(04) VALUE 1.
            01 CONT2 PIC  9(04).
            01 VALI PIC  X(01) VALUE "F".
            01 ANTN PIC  9(01).
-           01 RES  PIC  9(02).
-           01 CT   PIC  9(02).
            01 ARREYNIVEL.
                03  FILLER PIC X(20) VALUE "1 PRESIDENCIA".
                03  FILLER PIC X(20) VALUE "2 DIRETORIA".
@@ -53,14 +101,23 @@
                03  FILLER PIC X(20) VALUE "9 OUTROS".
            01 ARREYNIVEL2 REDEFINES ARREYNIVEL.
                03  ARR PIC X(20) OCCURS 9 TIMES.
-
            01 GETARREY.
                03 GETARREY1 PIC X(01).
-      *-----------
                03 GETARREYR REDEFINES GETARREY1.
                    05 TFVAL PIC 9(01).
-
                03 GETARREY2 PIC X(19).
+           01 OLDN PIC  9(01).
+           01 ARSAVE.
+               03 SAVERK     PIC 9(03).
+               03 SAVEDESC   PIC X(20).
+               03 SAVEN      PIC 9(01).
+               03 SAVENTXT   PIC X(19).
+               03 SAVESRK    PIC 9(03).
+               03 SAVEFILIAL PIC 9(02).
+           01 RES  PIC  9(02).
+           01 CT   PIC  9(02).
+       LINKAGE SECTION.
+           01 LKRK PIC 9(03).
        SCREEN SECTION.
        01  TELAREAS1.
            05  BLANK SCREEN.
@@ -206,7 +263,7 @@
            05  LINE 17  COLUMN 41
                VALUE  "COORDENACAO".
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LKRK.
        R00.
            OPEN I-O CADAREAS
            IF FS NOT = "00"
@@ -214,10 +271,43 @@
                CLOSE CADAREAS
                GO TO R00
        .
+       R00A.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R00B.
+           OPEN I-O LOGCTR
+           IF FS NOT = "00"
+               OPEN OUTPUT LOGCTR
+               CLOSE LOGCTR
+               GO TO R00B
+       .
+       R00C.
+           OPEN I-O CHGLOG
+           IF FS NOT = "00"
+               OPEN OUTPUT CHGLOG
+               CLOSE CHGLOG
+               GO TO R00C
+       .
+       R00D.
+           MOVE SPACES TO OPERID
+           DISPLAY "IDENTIFICACAO DO OPERADOR: "
+           ACCEPT OPERID
+           IF OPERID = SPACES
+               GO TO R00D
+       .
        R01.
            MOVE ZEROS TO RK SRK N RKOP CONT RES
            MOVE SPACES TO FS NTXT DESC OP MENSAGEM
+           MOVE 01 TO FILIAL
            DISPLAY TELAREAS1
+           IF LKRK NOT = ZEROS
+               MOVE LKRK TO RK
+               MOVE ZEROS TO LKRK
+               DISPLAY TRK
+               GO TO R03
            .
        R02.
 
@@ -270,6 +360,9 @@
            IF FS = "00"
                MOVE "GRAVADO" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
+               MOVE "I" TO LOGACAO
+               MOVE RK TO LOGRK
+               PERFORM RLOG
            ELSE
                MOVE "NAO GRAVADO" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
@@ -284,7 +377,11 @@
                GO TO R01
            ELSE
                IF OP = "A"
+                   MOVE N TO OLDN
                    PERFORM R04 THRU R06
+                   IF N NOT = OLDN
+                       PERFORM RCHKLVL THRU RCHKLVL2
+                   END-IF
                    PERFORM RAT
                    GO TO ROP
                ELSE
@@ -299,8 +396,26 @@
                            GO TO ROP
 
 
+           .
+       RLOG.
+           MOVE 1 TO CTRK
+           READ LOGCTR
+           IF FS NOT = "00"
+               MOVE 1 TO CTRSEQ
+               WRITE LOGCTRREC
+           ELSE
+               ADD 1 TO CTRSEQ
+               REWRITE LOGCTRREC
+           END-IF
+           MOVE CTRSEQ TO LOGSEQ
+           MOVE OPERID TO LOGOPER
+           MOVE "FPP002" TO LOGPROG
+           ACCEPT LOGDATE FROM DATE YYYYMMDD
+           ACCEPT LOGTIME FROM TIME
+           WRITE LOGREC
            .
        RF1.
+           CLOSE LOGCTR CHGLOG
            STOP RUN
            .
        RF2.
@@ -311,12 +426,9 @@
            MOVE ZEROS TO CONT
            .
        MSG2.
-           IF CONT < 4444
-               ADD 1 TO CONT
-               GO TO MSG2
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY TMENSAGEM
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
            .
       *-------------------------------------
        R01LOOP.
@@ -328,7 +440,7 @@
        R03LOOP.
            READ CADAREAS
            IF FS = "00"
-               IF CONT2 < 10
+               IF CONT2 < 201
                    PERFORM RCONF
       *            IF W-SEL
       *             MOVE N TO ANTN
@@ -430,7 +542,7 @@
            .
        R03EXB.
 
-           IF CONT2 < 9
+           IF CONT2 < 200
                IF ARRN2(CONT2) NOT= ZEROS
                   MOVE ARRN2(CONT2) TO MENSAGEM
                   PERFORM MSG1 THRU MSG2
@@ -453,7 +565,7 @@
            ADD 1 TO CONT
            .
        VETINI2.
-           IF CONT < 9
+           IF CONT < 200
                MOVE ZEROS TO ARRN2(CONT)
                ADD 1 TO CONT
                GO TO VETINI2
@@ -483,10 +595,69 @@
            REWRITE AR
            IF FS = "00"
                MOVE "ATUALIZADO" TO MENSAGEM
+               MOVE "A" TO LOGACAO
+               MOVE RK TO LOGRK
+               PERFORM RLOG
            ELSE
                MOVE "NAO FOI POSSIVEL ATUALIZAR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            .
+       RCHKAREA.
+           MOVE ZEROS TO RK
+           START CADAREAS KEY IS NOT LESS THAN RK
+           .
+       RCHKAREA2.
+           READ CADAREAS NEXT RECORD
+           IF FS = "00"
+               IF SRK = RKOP AND RK NOT = RKOP
+                   MOVE "F" TO PODEDEL
+               END-IF
+               GO TO RCHKAREA2
+           END-IF
+           .
+       RCHKFUNC.
+           MOVE ZEROS TO RKT
+           START FILEFUNC KEY IS NOT LESS THAN RKT
+           .
+       RCHKFUNC2.
+           READ FILEFUNC NEXT RECORD
+           IF FS = "00"
+               IF ARK2 = RKOP
+                   MOVE "F" TO PODEDEL
+               END-IF
+               GO TO RCHKFUNC2
+           END-IF
+           .
+       RCHKLVL.
+           MOVE RK TO SAVERK
+           MOVE DESC TO SAVEDESC
+           MOVE N TO SAVEN
+           MOVE NTXT TO SAVENTXT
+           MOVE SRK TO SAVESRK
+           MOVE FILIAL TO SAVEFILIAL
+           MOVE ZEROS TO RK
+           START CADAREAS KEY IS NOT LESS THAN RK
+           .
+       RCHKLVL2.
+           READ CADAREAS NEXT RECORD
+           IF FS = "00"
+               IF SRK = SAVERK AND N < SAVEN
+                   MOVE RK TO MENSAGEM
+                   PERFORM MSG1 THRU MSG2
+                   MOVE "NIVEL DA AREA ACIMA NAO CONDIZ MAIS" TO
+                       MENSAGEM
+                   PERFORM MSG1 THRU MSG2
+               END-IF
+               GO TO RCHKLVL2
+           END-IF
+           .
+           MOVE SAVERK TO RK
+           MOVE SAVEDESC TO DESC
+           MOVE SAVEN TO N
+           MOVE SAVENTXT TO NTXT
+           MOVE SAVESRK TO SRK
+           MOVE SAVEFILIAL TO FILIAL
+           .
        REX.
            ACCEPT TRKOP
            IF RKOP = ZEROS
@@ -494,14 +665,25 @@
                PERFORM MSG1 THRU MSG2
                GO TO REX
            ELSE
-               MOVE RKOP TO RK
-               DELETE CADAREAS RECORD
-               IF FS = "00"
-                   MOVE "DELETADO" TO MENSAGEM
+               MOVE "V" TO PODEDEL
+               PERFORM RCHKAREA THRU RCHKAREA2
+               PERFORM RCHKFUNC THRU RCHKFUNC2
+               IF PODEDEL = "F"
+                   MOVE "AREA REFERENCIADA - EXCLUSAO NEGADA" TO
+                       MENSAGEM
                    PERFORM MSG1 THRU MSG2
                ELSE
-                   MOVE "NAO FOI POSSIVEL EXCLUIR" TO MENSAGEM
-                   PERFORM MSG1 THRU MSG2
+                   MOVE RKOP TO RK
+                   DELETE CADAREAS RECORD
+                   IF FS = "00"
+                       MOVE "DELETADO" TO MENSAGEM
+                       PERFORM MSG1 THRU MSG2
+                       MOVE "E" TO LOGACAO
+                       MOVE RK TO LOGRK
+                       PERFORM RLOG
+                   ELSE
+                       MOVE "NAO FOI POSSIVEL EXCLUIR" TO MENSAGEM
+                       PERFORM MSG1 THRU MSG2
            .
        RSK.
            ACCEPT TRKOP
