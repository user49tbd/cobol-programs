@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APROVPAG.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK
+           .
+      *-----------------------------------------------------------------
+           SELECT PRPEND ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS PPRK
+           .
+      *-----------------------------------------------------------------
+           SELECT LOGCTR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CTRK
+           .
+      *-----------------------------------------------------------------
+           SELECT CHGLOG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS LOGSEQ
+           .
+      *-----------------------------------------------------------------
+           SELECT FGTSBAL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS FRK
+           .
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *SALARIO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD PR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRT1.DATA".
+       01 PRM.
+           03 RK.
+               05 RKF  PIC 9(06).
+               05 RKM  PIC 9(02).
+               05 RKY  PIC 9(04).
+           03 PSALVALB     PIC 9(10)V99.
+           03 PINSS     PIC 9(10)V99.
+           03 PIMPR     PIC 9(10)V99.
+           03 PSALF     PIC 9(10)V99.
+           03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
+      *-----------------------------------------------------------------
+      *FOLHA CALCULADA PENDENTE DE APROVACAO (SEGUNDO OPERADOR)
+      *-----------------------------------------------------------------
+       FD PRPEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRPEND1.DATA".
+       01 PRPENDREC.
+           03 PPRK.
+               05 PPRKF  PIC 9(06).
+               05 PPRKM  PIC 9(02).
+               05 PPRKY  PIC 9(04).
+           03 PPSALVALB     PIC 9(10)V99.
+           03 PPINSS     PIC 9(10)V99.
+           03 PPIMPR     PIC 9(10)V99.
+           03 PPSALF     PIC 9(10)V99.
+           03 PPSLIQUID  PIC 9(10)V99.
+           03 PPFGTS     PIC 9(10)V99.
+           03 PPFGTSAC   PIC 9(12)V99.
+           03 PPNHREXT   PIC 9(03).
+           03 PPTIPOHE   PIC X(01).
+           03 PPVALHREXT PIC 9(10)V99.
+           03 PPNHNOT    PIC 9(03).
+           03 PPVALHNOT  PIC 9(10)V99.
+           03 PPVALINSPER PIC 9(10)V99.
+           03 PPVALSIND   PIC 9(10)V99.
+           03 PPOPER     PIC X(10).
+           03 PPDATE     PIC 9(08).
+           03 PPTIME     PIC 9(06).
+           03 PPORIGEM   PIC X(01).
+      *-----------------------------------------------------------------
+      *LOG VARIAVEIS
+      *-----------------------------------------------------------------
+       FD LOGCTR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGCTR1.DAT".
+       01 LOGCTRREC.
+           03 CTRK    PIC 9(01).
+           03 CTRSEQ  PIC 9(08).
+       FD CHGLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHGLOG1.DAT".
+       01 LOGREC.
+           03 LOGSEQ   PIC 9(08).
+           03 LOGOPER  PIC X(10).
+           03 LOGPROG  PIC X(08).
+           03 LOGACAO  PIC X(01).
+           03 LOGRK    PIC 9(14).
+           03 LOGDATE  PIC 9(08).
+           03 LOGTIME  PIC 9(06).
+      *-----------------------------------------------------------------
+      *SALDO FGTS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FGTSBAL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FGTSBAL.DAT".
+       01 FGTSREC.
+           03 FRK       PIC 9(06).
+           03 ACFGTS    PIC 9(12)V99.
+       WORKING-STORAGE SECTION.
+           01 FS          PIC X(02).
+           01 OPT         PIC X(01).
+           01 MENSAGEM    PIC X(40).
+           01 APROVID     PIC X(10).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN I-O PR
+           IF FS NOT = "00"
+               OPEN OUTPUT PR
+               CLOSE PR
+               GO TO R01
+       .
+       R01A.
+           OPEN I-O PRPEND
+           IF FS NOT = "00"
+               OPEN OUTPUT PRPEND
+               CLOSE PRPEND
+               GO TO R01A
+       .
+       R01B.
+           OPEN I-O LOGCTR
+           IF FS NOT = "00"
+               OPEN OUTPUT LOGCTR
+               CLOSE LOGCTR
+               GO TO R01B
+       .
+       R01C.
+           OPEN I-O CHGLOG
+           IF FS NOT = "00"
+               OPEN OUTPUT CHGLOG
+               CLOSE CHGLOG
+               GO TO R01C
+       .
+       R01CF.
+           OPEN I-O FGTSBAL
+           IF FS NOT = "00"
+               OPEN OUTPUT FGTSBAL
+               CLOSE FGTSBAL
+               GO TO R01CF
+       .
+       R01D.
+           MOVE SPACES TO APROVID
+           DISPLAY "IDENTIFICACAO DO APROVADOR: "
+           ACCEPT APROVID
+           IF APROVID = SPACES
+               GO TO R01D
+       .
+       R02.
+           MOVE ZEROS TO PPRK
+           START PRPEND KEY IS NOT LESS THAN PPRK
+           IF FS NOT = "00"
+               DISPLAY "NAO HA CALCULOS PENDENTES DE APROVACAO"
+               GO TO RF1
+       .
+       R03.
+           READ PRPEND NEXT RECORD
+           IF FS NOT = "00"
+               DISPLAY "FIM DA LISTA DE PENDENTES"
+               GO TO RF1
+       .
+       R04.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "RK: " PPRKF " - " PPRKM "/" PPRKY
+           DISPLAY "OPERADOR QUE CALCULOU: " PPOPER
+           DISPLAY "SALARIO BRUTO..: " PPSALVALB
+           DISPLAY "SALARIO LIQUIDO: " PPSLIQUID
+           DISPLAY "A-APROVAR  R-REJEITAR  N-PROXIMO  F-FIM"
+           ACCEPT OPT
+       .
+       R05.
+           IF OPT = "A" OR OPT = "a"
+               PERFORM RAPROVA
+               GO TO R03
+           END-IF
+           IF OPT = "R" OR OPT = "r"
+               PERFORM RREJEITA
+               GO TO R03
+           END-IF
+           IF OPT = "N" OR OPT = "n"
+               GO TO R03
+           END-IF
+           IF OPT = "F" OR OPT = "f"
+               GO TO RF1
+           END-IF
+           DISPLAY "OPCAO INVALIDA"
+           GO TO R04
+           .
+       RAPROVA.
+           IF APROVID = PPOPER
+               DISPLAY "APROVACAO NEGADA: O APROVADOR NAO PODE SER O "
+                   "MESMO OPERADOR QUE CALCULOU"
+           ELSE
+               MOVE PPRK TO RK
+               MOVE PPSALVALB TO PSALVALB
+               MOVE PPINSS TO PINSS
+               MOVE PPIMPR TO PIMPR
+               MOVE PPSALF TO PSALF
+               MOVE PPSLIQUID TO PSLIQUID
+               MOVE PPFGTS TO PFGTS
+               MOVE PPFGTSAC TO PFGTSAC
+               MOVE PPNHREXT TO PNHREXT
+               MOVE PPTIPOHE TO PTIPOHE
+               MOVE PPVALHREXT TO PVALHREXT
+               MOVE PPNHNOT TO PNHNOT
+               MOVE PPVALHNOT TO PVALHNOT
+               MOVE PPVALINSPER TO PVALINSPER
+               MOVE PPVALSIND TO PVALSIND
+               WRITE PRM
+               IF FS NOT = "00"
+                   REWRITE PRM
+               END-IF
+               IF FS = "00"
+                   MOVE "I" TO LOGACAO
+                   MOVE RK TO LOGRK
+                   PERFORM RLOG
+                   DELETE PRPEND RECORD
+                   DISPLAY "CALCULO APROVADO E GRAVADO NA FOLHA"
+               ELSE
+                   DISPLAY "ERRO AO GRAVAR NA FOLHA - FS: " FS
+               END-IF
+           END-IF
+           .
+       RREJEITA.
+      *-----------------------------------------------------------------
+      *ESTORNA O DEPOSITO DE FGTS JA CREDITADO EM FGTSBAL QUANDO O
+      *CALCULO FOI GERADO (VER FPP005 FGTSCALC), POIS O REJEITE IMPEDE
+      *O CALCULO DE SER POSTADO NA FOLHA. UM RECALCULO (PPORIGEM = "R")
+      *NAO GERA NOVO DEPOSITO DE FGTS (FPP005 RECALC NAO EXECUTA
+      *FGTSCALC), ENTAO NESSE CASO NAO HA O QUE ESTORNAR.
+      *-----------------------------------------------------------------
+           IF PPORIGEM NOT = "R"
+               MOVE PPRKF TO FRK
+               READ FGTSBAL
+               IF FS = "00"
+                   SUBTRACT PPFGTS FROM ACFGTS
+                   REWRITE FGTSREC
+               END-IF
+           END-IF
+           MOVE PPRK TO LOGRK
+           MOVE "R" TO LOGACAO
+           PERFORM RLOG
+           DELETE PRPEND RECORD
+           DISPLAY "CALCULO REJEITADO"
+           .
+       RLOG.
+           MOVE 1 TO CTRK
+           READ LOGCTR
+           IF FS NOT = "00"
+               MOVE 1 TO CTRSEQ
+               WRITE LOGCTRREC
+           ELSE
+               ADD 1 TO CTRSEQ
+               REWRITE LOGCTRREC
+           END-IF
+           MOVE CTRSEQ TO LOGSEQ
+           MOVE APROVID TO LOGOPER
+           MOVE "APROVPAG" TO LOGPROG
+           ACCEPT LOGDATE FROM DATE YYYYMMDD
+           ACCEPT LOGTIME FROM TIME
+           WRITE LOGREC
+           .
+       RF1.
+           CLOSE PR PRPEND LOGCTR CHGLOG FGTSBAL
+           STOP RUN
+           .
