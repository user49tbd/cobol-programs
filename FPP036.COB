@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTSAL.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK
+           .
+      *-----------------------------------------------------------------
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+      *-----------------------------------------------------------------
+           SELECT HISTRPT ASSIGN TO NOMEARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX
+           .
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *SALARIO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD PR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRT1.DATA".
+       01 PRM.
+           03 RK.
+               05 RKF  PIC 9(06).
+               05 RKM  PIC 9(02).
+               05 RKY  PIC 9(04).
+           03 PSALVALB     PIC 9(10)V99.
+           03 PINSS     PIC 9(10)V99.
+           03 PIMPR     PIC 9(10)V99.
+           03 PSALF     PIC 9(10)V99.
+           03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
+      *-----------------------------------------------------------------
+      *FUNCIONARIO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+       FD HISTRPT
+           LABEL RECORD IS STANDARD.
+       01 HISTLINE PIC X(132).
+       WORKING-STORAGE SECTION.
+           01 FS          PIC X(02).
+           01 FSX         PIC X(02).
+           01 NOMEARQ     PIC X(40).
+           01 BRKF        PIC 9(06).
+      *-----------------------------------------------------------------
+      *ATE 6 ANOS LADO A LADO CABEM NA LARGURA DO RELATORIO (132 COLS)
+      *-----------------------------------------------------------------
+           01 MAXANOS     PIC 9(02) VALUE 6.
+           01 NYEARS      PIC 9(02) VALUE ZEROS.
+           01 SKIPPED     PIC 9(02) VALUE ZEROS.
+           01 YEARTAB.
+               03 YR OCCURS 6 TIMES PIC 9(04).
+           01 GRID.
+               03 GMES OCCURS 12 TIMES.
+                   05 GCEL OCCURS 6 TIMES.
+                       07 GBRUTO PIC 9(10)V99.
+                       07 GLIQ   PIC 9(10)V99.
+                       07 GTEM   PIC X(01) VALUE "N".
+           01 YIDX        PIC 9(02).
+           01 SUBY        PIC 9(02).
+           01 SUBM        PIC 9(02).
+           01 CAMPO       PIC X(20).
+           01 VALTXT      PIC X(13).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT PR
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR PR"
+               STOP RUN
+       .
+       R01A.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R02.
+           DISPLAY "HISTORICO COMPARATIVO DE SALARIOS"
+           DISPLAY "DIGITE O CODIGO DO FUNCIONARIO (RK): "
+           ACCEPT BRKF
+           IF BRKF = ZEROS
+               DISPLAY "CODIGO NAO PODE SER NULO"
+               GO TO R02
+       .
+       R03.
+           MOVE BRKF TO RKT
+           READ FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "FUNCIONARIO NAO CADASTRADO"
+               GO TO RF1
+       .
+       R04.
+           MOVE SPACES TO NOMEARQ
+           DISPLAY "DIGITE O NOME DO ARQUIVO DE SAIDA: "
+           ACCEPT NOMEARQ
+           IF NOMEARQ = SPACES
+               DISPLAY "NOME DE ARQUIVO INVALIDO"
+               GO TO R04
+       .
+       R05.
+           OPEN OUTPUT HISTRPT
+           IF FSX NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE SAIDA: " FSX
+               GO TO RF1
+       .
+       R06.
+      *    MONTA A GRADE MES X ANO EM UMA UNICA PASSADA PELO PR
+           MOVE BRKF TO RKF
+           MOVE ZEROS TO RKM RKY
+           START PR KEY IS NOT LESS THAN RK
+           IF FS NOT = "00"
+               MOVE SPACES TO HISTLINE
+               STRING "NENHUM LANCAMENTO DE FOLHA ENCONTRADO PARA "
+                   "ESTE FUNCIONARIO" DELIMITED BY SIZE INTO HISTLINE
+               WRITE HISTLINE
+               GO TO RF2
+       .
+       R07.
+           READ PR NEXT RECORD
+           IF FS NOT = "00" OR RKF NOT = BRKF
+               GO TO R08
+           END-IF
+           PERFORM RFINDYR
+           IF YIDX NOT = ZEROS
+               MOVE PSALVALB TO GBRUTO(RKM, YIDX)
+               MOVE PSLIQUID TO GLIQ(RKM, YIDX)
+               MOVE "S" TO GTEM(RKM, YIDX)
+           END-IF
+           GO TO R07
+           .
+       RFINDYR.
+           MOVE ZEROS TO YIDX
+           PERFORM VARYING SUBY FROM 1 BY 1 UNTIL SUBY > NYEARS
+               IF YR(SUBY) = RKY
+                   MOVE SUBY TO YIDX
+               END-IF
+           END-PERFORM
+           IF YIDX = ZEROS
+               IF NYEARS < MAXANOS
+                   ADD 1 TO NYEARS
+                   MOVE RKY TO YR(NYEARS)
+                   MOVE NYEARS TO YIDX
+               ELSE
+                   ADD 1 TO SKIPPED
+               END-IF
+           END-IF
+           .
+       R08.
+           MOVE SPACES TO HISTLINE
+           STRING "HISTORICO DE SALARIOS - RK " BRKF
+               " - " NOME DELIMITED BY SIZE INTO HISTLINE
+           WRITE HISTLINE
+           MOVE SPACES TO HISTLINE
+           WRITE HISTLINE
+           IF SKIPPED > ZEROS
+               MOVE SPACES TO HISTLINE
+               STRING "OBS: " SKIPPED
+                   " ANO(S) A MAIS NAO CABEM NA GRADE (MAXIMO "
+                   MAXANOS " ANOS) E FORAM OMITIDOS"
+                   DELIMITED BY SIZE INTO HISTLINE
+               WRITE HISTLINE
+               MOVE SPACES TO HISTLINE
+               WRITE HISTLINE
+           END-IF
+       .
+       R09.
+           MOVE SPACES TO HISTLINE
+           STRING "SALARIO BRUTO POR MES/ANO" DELIMITED BY SIZE
+               INTO HISTLINE
+           WRITE HISTLINE
+           PERFORM RCABEC
+           PERFORM VARYING SUBM FROM 1 BY 1 UNTIL SUBM > 12
+               PERFORM RLINHABRUTO
+           END-PERFORM
+           MOVE SPACES TO HISTLINE
+           WRITE HISTLINE
+       .
+       R10.
+           MOVE SPACES TO HISTLINE
+           STRING "SALARIO LIQUIDO POR MES/ANO" DELIMITED BY SIZE
+               INTO HISTLINE
+           WRITE HISTLINE
+           PERFORM RCABEC
+           PERFORM VARYING SUBM FROM 1 BY 1 UNTIL SUBM > 12
+               PERFORM RLINHALIQ
+           END-PERFORM
+           GO TO RF2
+           .
+       RCABEC.
+           MOVE SPACES TO HISTLINE
+           STRING "MES " DELIMITED BY SIZE INTO HISTLINE
+           PERFORM VARYING SUBY FROM 1 BY 1 UNTIL SUBY > NYEARS
+               MOVE SPACES TO CAMPO
+               STRING YR(SUBY) DELIMITED BY SIZE INTO CAMPO
+               STRING HISTLINE DELIMITED BY SIZE
+                   CAMPO DELIMITED BY SIZE
+                   INTO HISTLINE
+           END-PERFORM
+           WRITE HISTLINE
+           .
+       RLINHABRUTO.
+           MOVE SPACES TO HISTLINE
+           STRING SUBM " : " DELIMITED BY SIZE INTO HISTLINE
+           PERFORM VARYING SUBY FROM 1 BY 1 UNTIL SUBY > NYEARS
+               IF GTEM(SUBM, SUBY) = "S"
+                   MOVE GBRUTO(SUBM, SUBY) TO VALTXT
+               ELSE
+                   MOVE "         N/D " TO VALTXT
+               END-IF
+               MOVE SPACES TO CAMPO
+               STRING VALTXT DELIMITED BY SIZE
+                   "       " DELIMITED BY SIZE INTO CAMPO
+               STRING HISTLINE DELIMITED BY SIZE
+                   CAMPO DELIMITED BY SIZE
+                   INTO HISTLINE
+           END-PERFORM
+           WRITE HISTLINE
+           .
+       RLINHALIQ.
+           MOVE SPACES TO HISTLINE
+           STRING SUBM " : " DELIMITED BY SIZE INTO HISTLINE
+           PERFORM VARYING SUBY FROM 1 BY 1 UNTIL SUBY > NYEARS
+               IF GTEM(SUBM, SUBY) = "S"
+                   MOVE GLIQ(SUBM, SUBY) TO VALTXT
+               ELSE
+                   MOVE "         N/D " TO VALTXT
+               END-IF
+               MOVE SPACES TO CAMPO
+               STRING VALTXT DELIMITED BY SIZE
+                   "       " DELIMITED BY SIZE INTO CAMPO
+               STRING HISTLINE DELIMITED BY SIZE
+                   CAMPO DELIMITED BY SIZE
+                   INTO HISTLINE
+           END-PERFORM
+           WRITE HISTLINE
+           .
+       RF1.
+           CLOSE PR FILEFUNC
+           STOP RUN
+           .
+       RF2.
+           CLOSE PR FILEFUNC HISTRPT
+           DISPLAY "RELATORIO GRAVADO EM " NOMEARQ
+           STOP RUN
+           .
