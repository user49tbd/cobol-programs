@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADUF.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUF ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS UFRK
+           .
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADUF.DAT".
+       01 CADUFREC.
+           03 UFRK       PIC X(02).
+           03 UFDESC     PIC X(23).
+       WORKING-STORAGE SECTION.
+           01 FS         PIC X(02).
+           01 MENSAGEM   PIC X(40).
+           01 OPT        PIC X(01).
+           01 SAVEUFRK   PIC X(02).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN I-O CADUF
+           IF FS NOT = "00"
+               OPEN OUTPUT CADUF
+               CLOSE CADUF
+               GO TO R01
+       .
+       R02.
+           DISPLAY "UF - DIGITE A SIGLA (00-FIM): "
+           ACCEPT UFRK
+           IF UFRK = "00" OR UFRK = SPACES
+               GO TO FF1
+       .
+       R03.
+           READ CADUF
+           IF FS = "00"
+               DISPLAY "DESCRICAO ATUAL: " UFDESC
+               GO TO ROP
+           ELSE
+               DISPLAY "CODIGO NAO CADASTRADO - NOVO REGISTRO"
+       .
+       R04.
+           DISPLAY "DESCRICAO: "
+           ACCEPT UFDESC
+           IF UFDESC = SPACES
+               DISPLAY "DESCRICAO NAO PODE SER NULA"
+               GO TO R04
+       .
+       R0S.
+           WRITE CADUFREC
+           IF FS = "00"
+               DISPLAY "GRAVADO"
+           ELSE
+               DISPLAY "NAO GRAVADO"
+           GO TO R02
+           .
+       ROP.
+           DISPLAY "DIGITE: A-ALTERAR X-EXCLUIR L-LISTAR N-NOVO F-FIM"
+           ACCEPT OPT
+           IF OPT = "A" OR "a"
+               PERFORM R04
+               PERFORM RAT
+               GO TO ROP
+           ELSE
+               IF OPT = "X" OR "x"
+                   PERFORM REX
+                   GO TO R02
+               ELSE
+                   IF OPT = "L" OR "l"
+                       PERFORM RLIST THRU RLIST2
+                       GO TO ROP
+                   ELSE
+                       IF OPT = "N" OR "n"
+                           GO TO R02
+                       ELSE
+                           IF OPT = "F" OR "f"
+                               GO TO FF1
+                           ELSE
+                               DISPLAY "OPCAO INVALIDA"
+                               GO TO ROP
+       .
+       RAT.
+           REWRITE CADUFREC
+           IF FS = "00"
+               DISPLAY "ALTERADO"
+           ELSE
+               DISPLAY "NAO ALTERADO"
+           .
+       REX.
+           DELETE CADUF RECORD
+           IF FS = "00"
+               DISPLAY "REMOVIDO"
+           ELSE
+               DISPLAY "NAO REMOVIDO"
+           .
+       RLIST.
+           MOVE UFRK TO SAVEUFRK
+           MOVE SPACES TO UFRK
+           START CADUF KEY IS NOT LESS THAN UFRK
+           .
+       RLIST2.
+           READ CADUF NEXT RECORD
+           IF FS = "00"
+               DISPLAY UFRK " - " UFDESC
+               GO TO RLIST2
+           .
+           MOVE SAVEUFRK TO UFRK
+           READ CADUF
+           .
+       FF1.
+           CLOSE CADUF
+           STOP RUN
+           .
