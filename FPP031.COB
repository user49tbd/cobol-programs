@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABSENCIA.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+
+           SELECT ABSENCBAL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS ABBRK
+           .
+
+           SELECT ABSENC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS ABRK
+           .
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+      *AUSENCIAS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD ABSENCBAL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ABSENCBAL.DAT".
+       01 ABSENCBALREC.
+           03 ABBRK      PIC 9(06).
+           03 ULTSEQAB   PIC 9(03).
+      *-----------------------------------------------------------------
+       FD ABSENC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ABSENC.DAT".
+       01 ABSENCREC.
+           03 ABRK.
+               05 ABRKF   PIC 9(06).
+               05 ABSEQ   PIC 9(03).
+           03 ABMES      PIC 9(02).
+           03 ABANO      PIC 9(04).
+           03 ABTIPO     PIC X(01).
+           03 ABTIPOTXT  PIC X(15).
+           03 ABDIAS     PIC 9(02).
+       WORKING-STORAGE SECTION.
+           01 FS         PIC X(02).
+           01 MENSAGEM   PIC X(40).
+           01 OPT        PIC X(01).
+           01 BRKF       PIC 9(06).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R01A.
+           OPEN I-O ABSENCBAL
+           IF FS NOT = "00"
+               OPEN OUTPUT ABSENCBAL
+               CLOSE ABSENCBAL
+               GO TO R01A
+       .
+       R01B.
+           OPEN I-O ABSENC
+           IF FS NOT = "00"
+               OPEN OUTPUT ABSENC
+               CLOSE ABSENC
+               GO TO R01B
+       .
+       R02.
+           DISPLAY "AUSENCIAS - DIGITE O CODIGO DO FUNCIONARIO: "
+           ACCEPT BRKF
+           IF BRKF = ZEROS
+               DISPLAY "CODIGO NAO PODE SER NULO"
+               GO TO R02
+       .
+       R03.
+           MOVE BRKF TO RKT
+           READ FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "FUNCIONARIO NAO CADASTRADO"
+               GO TO FF1
+       .
+       R04.
+           MOVE BRKF TO ABBRK
+           READ ABSENCBAL
+           IF FS NOT = "00"
+               MOVE ZEROS TO ULTSEQAB
+               WRITE ABSENCBALREC
+       .
+       R05.
+           DISPLAY "DIGITE: A-LANCAR AUSENCIA|F-FIM"
+           ACCEPT OPT
+           IF OPT = "A" OR "a"
+               PERFORM RLANC
+               GO TO R05
+           ELSE
+               IF OPT = "F" OR "f"
+                   GO TO FF1
+               ELSE
+                   DISPLAY "OPCAO INVALIDA"
+                   GO TO R05
+       .
+       RLANC.
+           DISPLAY "MES DA COMPETENCIA (MM): "
+           ACCEPT ABMES
+           DISPLAY "ANO DA COMPETENCIA (AAAA): "
+           ACCEPT ABANO
+           DISPLAY "TIPO: P-PAGA N-NAO PAGA: "
+           ACCEPT ABTIPO
+           IF ABTIPO = "P" OR "p"
+               MOVE "P" TO ABTIPO
+               MOVE "PAGA" TO ABTIPOTXT
+           ELSE
+               IF ABTIPO = "N" OR "n"
+                   MOVE "N" TO ABTIPO
+                   MOVE "NAO PAGA" TO ABTIPOTXT
+               ELSE
+                   DISPLAY "TIPO INVALIDO"
+                   GO TO RLANC
+           .
+           DISPLAY "QUANTIDADE DE DIAS FALTADOS: "
+           ACCEPT ABDIAS
+           IF ABDIAS = ZEROS
+               DISPLAY "QUANTIDADE INVALIDA"
+               GO TO RLANC
+           .
+           ADD 1 TO ULTSEQAB
+           MOVE BRKF TO ABRKF
+           MOVE ULTSEQAB TO ABSEQ
+           WRITE ABSENCREC
+           IF FS = "00"
+               REWRITE ABSENCBALREC
+               DISPLAY "AUSENCIA GRAVADA"
+           ELSE
+               DISPLAY "ERRO AO GRAVAR AUSENCIA"
+           .
+       FF1.
+           CLOSE FILEFUNC ABSENCBAL ABSENC
+           STOP RUN
+           .
