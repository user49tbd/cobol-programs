@@ -33,32 +33,47 @@
            FILE STATUS IS FS
            RECORD KEY IS CEP.
 
+           SELECT LOGCTR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CTRK
+           .
+
+           SELECT CHGLOG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS LOGSEQ
+           .
+
+           SELECT CARGOHIST ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CHRK
+           .
+
+           SELECT ADDRHIST ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS ADHRK
+           .
+
+           SELECT DEPEND ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS DPRK
+           .
+
        DATA DIVISION.
        FILE SECTION.
        FD FILEFUNC
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "FUNCDATA.DAT".
-       01 FILES.
-           03 RK          PIC 9(06).
-           03 NOME        PIC X(40).
-           03 CPF         PIC 9(11).
-           03 RG          PIC 9(09).
-           03 SEXO        PIC X(01).
-           03 SEXOTXT     PIC X(10).
-           03 GENERO      PIC 9(01).
-           03 GENEROTXT   PIC X(15).
-           03 DNDIA       PIC 9(02).
-           03 DNMES       PIC 9(02).
-           03 DNANO       PIC 9(04).
-           03 NUMDEPEND   PIC 9(02).
-           03 TELEFONE    PIC 9(11).
-           03 EMAIL       PIC X(40).
-      *-----------------------------------------------------------------
-           03 ARK2        PIC 9(03).
-           03 CRK2        PIC 9(04).
-           03 CEP2        PIC 9(08).
-           03 NUM          PIC 9(05).
-           03 COMPLEMENTO  PIC X(12).
+       COPY FUNCDATA REPLACING ==RKT== BY ==RK==.
       *-----------------------------------------------------------------
       *AREAS VARIAVEIS
       *-----------------------------------------------------------------
@@ -71,26 +86,15 @@
            03 N    PIC  9(01).
            03 NTXT PIC  X(19).
            03 ASRK  PIC  9(03).
+           03 AFILIAL PIC 9(02).
       *-----------------------------------------------------------------
       *CARGO VARIAVEIS
       *-----------------------------------------------------------------
        FD CADCARGO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADCARGO1.DAT".
-       01 CARGO.
-           03 CRK       PIC 9(04).
-           03 CDESC     PIC X(25).
-           03 TS       PIC X(01).
-           03 TSTXT    PIC X(12).
-           03 BPS      PIC 9(01).
-           03 BPSTXT   PIC X(20).
-           03 BCOM     PIC 9(01).
-           03 BCOMTXT  PIC X(20).
-           03 BVA      PIC 9(01).
-           03 BVATXT   PIC X(20).
-           03 BCB      PIC 9(01).
-           03 BCBTXT   PIC X(20).
-           03 SALVAL   PIC 9(06)V99.
+       COPY CADCARGO.
+      *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
       *CEP VARIAVEIS
@@ -98,15 +102,74 @@
        FD PRO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "PRO1.DAT".
-       01 PROT.
-           03 UF   PIC X(02).
-           03 UFN  PIC X(23).
+       COPY PRO.
+      *-----------------------------------------------------------------
+       FD LOGCTR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGCTR1.DAT".
+       01 LOGCTRREC.
+           03 CTRK    PIC 9(01).
+           03 CTRSEQ  PIC 9(08).
+      *-----------------------------------------------------------------
+       FD CHGLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHGLOG1.DAT".
+       01 LOGREC.
+           03 LOGSEQ   PIC 9(08).
+           03 LOGOPER  PIC X(10).
+           03 LOGPROG  PIC X(08).
+           03 LOGACAO  PIC X(01).
+           03 LOGRK    PIC 9(14).
+           03 LOGDATE  PIC 9(08).
+           03 LOGTIME  PIC 9(06).
       *-----------------------------------------------------------------
-           03 CEP  PIC 9(08).
-           03 LOGRADOURO PIC X(40).
-           03 BAIRRO PIC X(20).
-           03 CIDADE PIC X(20).
-           03 VALIT PIC 9(02).
+      *HISTORICO DE CARGOS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD CARGOHIST
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CARGOHIST.DAT".
+       01 CARGOHISTREC.
+           03 CHRK.
+               05 CHRKF   PIC 9(06).
+               05 CHSEQ   PIC 9(03).
+           03 CHCRK      PIC 9(04).
+           03 CHDIA      PIC 9(02).
+           03 CHMES      PIC 9(02).
+           03 CHANO      PIC 9(04).
+      *-----------------------------------------------------------------
+      *HISTORICO DE ENDERECOS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD ADDRHIST
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ADDRHIST.DAT".
+       01 ADDRHISTREC.
+           03 ADHRK.
+               05 ADHRKF        PIC 9(06).
+               05 ADHSEQ        PIC 9(03).
+           03 ADHCEP           PIC 9(08).
+           03 ADHNUM            PIC 9(05).
+           03 ADHCOMPLEMENTO    PIC X(12).
+           03 ADHDIA            PIC 9(02).
+           03 ADHMES            PIC 9(02).
+           03 ADHANO            PIC 9(04).
+           03 ADHFDIA           PIC 9(02).
+           03 ADHFMES           PIC 9(02).
+           03 ADHFANO           PIC 9(04).
+      *-----------------------------------------------------------------
+      *DEPENDENTES VARIAVEIS
+      *-----------------------------------------------------------------
+       FD DEPEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "DEPEND.DAT".
+       01 DEPENDREC.
+           03 DPRK.
+               05 DPRKF   PIC 9(06).
+               05 DPSEQ   PIC 9(02).
+           03 DPNOME     PIC X(40).
+           03 DPCPF      PIC 9(11).
+           03 DPNDIA     PIC 9(02).
+           03 DPNMES     PIC 9(02).
+           03 DPNANO     PIC 9(04).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
            01 FS       PIC X(02).
@@ -114,8 +177,29 @@
            01 OPT      PIC X(01).
            01 SRK      PIC 9(06).
            01 CONT     PIC 9(04).
+           01 MSGDELAY PIC 9(04) VALUE 1.
            01 CONT2    PIC 9(04).
+           01 OPERID   PIC X(10).
            01 VL       PIC X(01).
+           01 PODEDEL  PIC X(01).
+           01 RKSAVE   PIC 9(06).
+           01 CPFCHK   PIC 9(11).
+           01 OLDCRK2  PIC 9(04).
+           01 OLDCEP   PIC 9(08).
+           01 OLDNUM   PIC 9(05).
+           01 OLDCOMPLEMENTO PIC X(12).
+           01 CHCURDATE.
+               03 CHCURYYYY PIC 9(04).
+               03 CHCURMM   PIC 9(02).
+               03 CHCURDD   PIC 9(02).
+           01 DEPIDX   PIC 9(02).
+           01 DEPTAB.
+               03 DEPENT OCCURS 99 TIMES.
+                   05 DEPNOME PIC X(40).
+                   05 DEPCPF  PIC 9(11).
+                   05 DEPNDIA PIC 9(02).
+                   05 DEPNMES PIC 9(02).
+                   05 DEPNANO PIC 9(04).
       *-----------------------------------------------------------------
            01 GENTIP   PIC X(20) VALUE "MASCULINOFEMENINO ".
            01 TABGENTIP REDEFINES GENTIP.
@@ -170,6 +254,8 @@
       *-----------------------------------------------------------------
       *     01 NUM          PIC 9(05).
       *     01 COMPLEMENTO  PIC X(12).
+       LINKAGE SECTION.
+           01 LKRK PIC 9(06).
        SCREEN SECTION.
        01  CDFTELA.
            05  BLANK SCREEN.
@@ -302,6 +388,15 @@
            05  TDNANO
                LINE 09  COLUMN 27  PIC 9(04)
                USING  DNANO.
+           05  TADDIA
+               LINE 11  COLUMN 09  PIC 9(02)
+               USING  ADDIA.
+           05  TADMES
+               LINE 11  COLUMN 12  PIC 9(02)
+               USING  ADMES.
+           05  TADANO
+               LINE 11  COLUMN 15  PIC 9(04)
+               USING  ADANO.
            05  TNUMDEPEND
                LINE 09  COLUMN 51  PIC 9(02)
                USING  NUMDEPEND.
@@ -453,7 +548,7 @@
                USING  UFN.
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LKRK.
        OP0.
            OPEN I-O FILEFUNC
            IF FS NOT = "00"
@@ -483,20 +578,75 @@
                CLOSE PRO
                GO TO OP0CEP
            .
+       OP0LOGCTR.
+           OPEN I-O LOGCTR
+           IF FS NOT = "00"
+               OPEN OUTPUT LOGCTR
+               CLOSE LOGCTR
+               GO TO OP0LOGCTR
+           .
+       OP0CHGLOG.
+           OPEN I-O CHGLOG
+           IF FS NOT = "00"
+               OPEN OUTPUT CHGLOG
+               CLOSE CHGLOG
+               GO TO OP0CHGLOG
+           .
+       OP0CARGOHIST.
+           OPEN I-O CARGOHIST
+           IF FS NOT = "00"
+               OPEN OUTPUT CARGOHIST
+               CLOSE CARGOHIST
+               GO TO OP0CARGOHIST
+           .
+       OP0ADDRHIST.
+           OPEN I-O ADDRHIST
+           IF FS NOT = "00"
+               OPEN OUTPUT ADDRHIST
+               CLOSE ADDRHIST
+               GO TO OP0ADDRHIST
+           .
+       OP0DEPEND.
+           OPEN I-O DEPEND
+           IF FS NOT = "00"
+               OPEN OUTPUT DEPEND
+               CLOSE DEPEND
+               GO TO OP0DEPEND
+           .
+       OP0OPER.
+           MOVE SPACES TO OPERID
+           DISPLAY "IDENTIFICACAO DO OPERADOR: "
+           ACCEPT OPERID
+           IF OPERID = SPACES
+               GO TO OP0OPER
+           .
 
        OP01.
            MOVE ZEROS TO RK CPF RG GENERO DNDIA DNMES DNANO NUMDEPEND
+           MOVE ZEROS TO ADDIA ADMES ADANO
            MOVE ZEROS TO TELEFONE CONT SRK CONT2 ARK ASRK N CRK2
            MOVE SPACES TO NOME SEXO SEXOTXT GENEROTXT EMAIL OPT MENSAGEM
-           MOVE SPACES TO VL ARRGENREAD DESC NTXT SUBATXT CDESC TS TSTXT
+           MOVE SPACES TO VL DESC NTXT SUBATXT CDESC TS TSTXT
            MOVE SPACES TO BPSTXT BCOMTXT BVATXT BCBTXT DISPTPBENTXT
            MOVE ZEROS TO ACONT ACONT2 ACONT3 ASRK2 SUBA CRK BPS BCOM BVA
            MOVE ZEROS TO BCB SALVAL BENLEVEL CEP VALIT NUM ARK2 CEP2
            MOVE SPACES TO BENLEVELTXT UF UFN LOGRADOURO BAIRRO CIDADE
            MOVE SPACES TO COMPLEMENTO
+           MOVE ZEROS TO BANCOCOD AGENCIA CONTA
+           MOVE SPACES TO AGENCIADV CONTADV
+           MOVE 01 TO FFILIAL
+           MOVE ZEROS TO DDDIA DDMES DDANO
+           MOVE ZEROS TO PREVRK
+           MOVE ZEROS TO CHSEQU
+           MOVE ZEROS TO ADHSEQU
            .
        OP02.
            DISPLAY CDFTELA
+           IF LKRK NOT = ZEROS
+               MOVE LKRK TO RK
+               MOVE ZEROS TO LKRK
+               DISPLAY TRK
+               GO TO OP04
            .
        OP03.
            ACCEPT TRK
@@ -519,6 +669,12 @@
                DISPLAY TDNDIA
                DISPLAY TDNMES
                DISPLAY TDNANO
+               DISPLAY TADDIA
+               DISPLAY TADMES
+               DISPLAY TADANO
+               IF PREVRK NOT = ZEROS
+                   DISPLAY "MATRICULA ANTERIOR (REINTEGRACAO): " PREVRK
+               END-IF
                DISPLAY TNUMDEPEND
                DISPLAY TTELEFONE
                DISPLAY TEMAIL
@@ -543,11 +699,38 @@
                DISPLAY TNUM
                DISPLAY TCOMPLEMENTO
                PERFORM READCEP
+      *-----------------------------------------------------------------
+               DISPLAY "BANCO: " BANCOCOD
+               DISPLAY "AGENCIA: " AGENCIA "-" AGENCIADV
+               DISPLAY "CONTA: " CONTA "-" CONTADV
+      *-----------------------------------------------------------------
+               IF DDDIA = ZEROS AND DDMES = ZEROS AND DDANO = ZEROS
+                   DISPLAY "SITUACAO: ATIVO"
+               ELSE
+                   DISPLAY "DATA DE DEMISSAO: " DDDIA "/" DDMES "/"
+                       DDANO
+               END-IF
                GO TO OP014
            ELSE
                MOVE "NAO CADASTRADO" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
            .
+       OP04A.
+           DISPLAY "MATRICULA ANTERIOR (REINTEGRACAO), 0 SE NOVO: "
+           ACCEPT PREVRK
+           IF PREVRK NOT = ZEROS
+               MOVE RK TO RKSAVE
+               MOVE PREVRK TO RK
+               READ FILEFUNC
+               IF FS = "00"
+                   DISPLAY "VINCULO ANTERIOR ENCONTRADO - ADMISSAO "
+                       "ORIGINAL: " ADDIA "/" ADMES "/" ADANO
+               ELSE
+                   DISPLAY "MATRICULA ANTERIOR NAO ENCONTRADA"
+               END-IF
+               MOVE RKSAVE TO RK
+           END-IF
+           .
        OP05.
            ACCEPT TNOME
            IF NOME = SPACES
@@ -561,6 +744,30 @@
                MOVE "CPF NAO PODE SER NULO" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
                GO TO OP06
+           ELSE
+               MOVE CPF TO CPFCHK
+               MOVE RK TO RKSAVE
+               MOVE "V" TO PODEDEL
+           .
+       OP06A.
+           MOVE ZEROS TO RK
+           START FILEFUNC KEY IS NOT LESS THAN RK
+           .
+       OP06B.
+           READ FILEFUNC NEXT RECORD
+           IF FS = "00"
+               IF CPF = CPFCHK AND RK NOT = RKSAVE
+                   MOVE "F" TO PODEDEL
+               END-IF
+               GO TO OP06B
+           END-IF
+           .
+       OP06C.
+           MOVE RKSAVE TO RK
+           IF PODEDEL = "F"
+               MOVE "CPF JA CADASTRADO" TO MENSAGEM
+               PERFORM OPMSG1 THRU OPMSG2
+               GO TO OP06
            .
        OP07.
            ACCEPT TRG
@@ -608,9 +815,38 @@
                PERFORM OPMSG1 THRU OPMSG2
                GO TO OP010
            .
+       OP010A.
+           ACCEPT TADDIA
+           ACCEPT TADMES
+           ACCEPT TADANO
+           IF ADDIA = ZEROS OR ADMES = ZEROS OR ADANO = ZEROS
+               MOVE "DATA DE ADMISSAO NAO PODE SER NULA " TO MENSAGEM
+               PERFORM OPMSG1 THRU OPMSG2
+               GO TO OP010A
+           .
        OP011.
            ACCEPT TNUMDEPEND
            .
+       OP011A.
+           MOVE ZEROS TO DEPIDX
+           IF NUMDEPEND = ZEROS
+               GO TO OP012
+           .
+       OP011B.
+           ADD 1 TO DEPIDX
+           IF DEPIDX > NUMDEPEND
+               GO TO OP012
+           .
+           DISPLAY "DEPENDENTE " DEPIDX " - NOME: "
+           ACCEPT DEPNOME(DEPIDX)
+           DISPLAY "DEPENDENTE " DEPIDX " - CPF: "
+           ACCEPT DEPCPF(DEPIDX)
+           DISPLAY "DEPENDENTE " DEPIDX " - NASCIMENTO (DD MM AAAA): "
+           ACCEPT DEPNDIA(DEPIDX)
+           ACCEPT DEPNMES(DEPIDX)
+           ACCEPT DEPNANO(DEPIDX)
+           GO TO OP011B
+           .
        OP012.
            ACCEPT TTELEFONE
            IF TELEFONE = ZEROS
@@ -664,7 +900,7 @@
        OP014C.
            DISPLAY CDFTELA
            DISPLAY CDFCEPTELA
-           PERFORM OPCEP THRU OPCOMPLEMENTO
+           PERFORM OPCEP THRU OPCONTA
            PERFORM READCEP
 
       *     ACCEPT TCEP
@@ -698,11 +934,34 @@
                    ELSE
                        IF OPT = "A"
                            PERFORM OPSRK
+                           MOVE CRK2 TO OLDCRK2
+                           MOVE CEP2 TO OLDCEP
+                           MOVE NUM TO OLDNUM
+                           MOVE COMPLEMENTO TO OLDCOMPLEMENTO
       *                     PERFORM OP05 THRU OP013
                            PERFORM OP05 THRU OP014C2
                            PERFORM OPRW
            .
+       RLOG.
+           MOVE 1 TO CTRK
+           READ LOGCTR
+           IF FS NOT = "00"
+               MOVE 1 TO CTRSEQ
+               WRITE LOGCTRREC
+           ELSE
+               ADD 1 TO CTRSEQ
+               REWRITE LOGCTRREC
+           END-IF
+           MOVE CTRSEQ TO LOGSEQ
+           MOVE OPERID TO LOGOPER
+           MOVE "PROGGER" TO LOGPROG
+           ACCEPT LOGDATE FROM DATE YYYYMMDD
+           ACCEPT LOGTIME FROM TIME
+           WRITE LOGREC
+           .
        OPF01.
+           CLOSE FILEFUNC CADAREAS CADCARGO PRO
+           CLOSE LOGCTR CHGLOG CARGOHIST ADDRHIST DEPEND
            STOP RUN
            .
        OPF02.
@@ -714,12 +973,9 @@
            DISPLAY TMENSAGEM
            .
        OPMSG2.
-           IF CONT < 3333
-               ADD 1 TO CONT
-               GO TO OPMSG2
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY TMENSAGEM
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
            .
        LOOPCONF1.
            MOVE ZEROS TO CONT2
@@ -741,19 +997,112 @@
                MOVE "V" TO VL
            .
        OPW.
+           ADD 1 TO CHSEQU
+           ADD 1 TO ADHSEQU
            WRITE FILES
            IF FS = "00"
                MOVE "GRAVADO" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
+               MOVE "I" TO LOGACAO
+               MOVE RK TO LOGRK
+               PERFORM RLOG
+               MOVE RK TO CHRKF
+               MOVE CHSEQU TO CHSEQ
+               MOVE CRK2 TO CHCRK
+               MOVE ADDIA TO CHDIA
+               MOVE ADMES TO CHMES
+               MOVE ADANO TO CHANO
+               WRITE CARGOHISTREC
+               MOVE RK TO ADHRKF
+               MOVE ADHSEQU TO ADHSEQ
+               MOVE CEP2 TO ADHCEP
+               MOVE NUM TO ADHNUM
+               MOVE COMPLEMENTO TO ADHCOMPLEMENTO
+               MOVE ADDIA TO ADHDIA
+               MOVE ADMES TO ADHMES
+               MOVE ADANO TO ADHANO
+               MOVE ZEROS TO ADHFDIA ADHFMES ADHFANO
+               WRITE ADDRHISTREC
+               PERFORM VARYING DEPIDX FROM 1 BY 1
+                       UNTIL DEPIDX > NUMDEPEND
+                   MOVE RK TO DPRKF
+                   MOVE DEPIDX TO DPSEQ
+                   MOVE DEPNOME(DEPIDX) TO DPNOME
+                   MOVE DEPCPF(DEPIDX) TO DPCPF
+                   MOVE DEPNDIA(DEPIDX) TO DPNDIA
+                   MOVE DEPNMES(DEPIDX) TO DPNMES
+                   MOVE DEPNANO(DEPIDX) TO DPNANO
+                   WRITE DEPENDREC
+               END-PERFORM
            ELSE
                MOVE "ERRO AO GRAVAR" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
            .
        OPRW.
+           IF CRK2 NOT = OLDCRK2
+               ADD 1 TO CHSEQU
+           END-IF
+           IF CEP2 NOT = OLDCEP OR NUM NOT = OLDNUM
+                   OR COMPLEMENTO NOT = OLDCOMPLEMENTO
+               MOVE RK TO ADHRKF
+               MOVE ADHSEQU TO ADHSEQ
+               READ ADDRHIST
+               IF FS = "00"
+                   ACCEPT CHCURDATE FROM DATE YYYYMMDD
+                   MOVE CHCURDD TO ADHFDIA
+                   MOVE CHCURMM TO ADHFMES
+                   MOVE CHCURYYYY TO ADHFANO
+                   REWRITE ADDRHISTREC
+               END-IF
+               ADD 1 TO ADHSEQU
+           END-IF
            REWRITE FILES
            IF FS = "00"
                MOVE "ATUALIZADO" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
+               MOVE "A" TO LOGACAO
+               MOVE RK TO LOGRK
+               PERFORM RLOG
+               IF CRK2 NOT = OLDCRK2
+                   MOVE RK TO CHRKF
+                   MOVE CHSEQU TO CHSEQ
+                   MOVE CRK2 TO CHCRK
+                   ACCEPT CHCURDATE FROM DATE YYYYMMDD
+                   MOVE CHCURDD TO CHDIA
+                   MOVE CHCURMM TO CHMES
+                   MOVE CHCURYYYY TO CHANO
+                   WRITE CARGOHISTREC
+               END-IF
+               IF CEP2 NOT = OLDCEP OR NUM NOT = OLDNUM
+                       OR COMPLEMENTO NOT = OLDCOMPLEMENTO
+                   MOVE RK TO ADHRKF
+                   MOVE ADHSEQU TO ADHSEQ
+                   MOVE CEP2 TO ADHCEP
+                   MOVE NUM TO ADHNUM
+                   MOVE COMPLEMENTO TO ADHCOMPLEMENTO
+                   ACCEPT CHCURDATE FROM DATE YYYYMMDD
+                   MOVE CHCURDD TO ADHDIA
+                   MOVE CHCURMM TO ADHMES
+                   MOVE CHCURYYYY TO ADHANO
+                   MOVE ZEROS TO ADHFDIA ADHFMES ADHFANO
+                   WRITE ADDRHISTREC
+               END-IF
+               PERFORM VARYING DEPIDX FROM 1 BY 1 UNTIL DEPIDX > 99
+                   MOVE RK TO DPRKF
+                   MOVE DEPIDX TO DPSEQ
+                   DELETE DEPEND RECORD
+               END-PERFORM
+               PERFORM VARYING DEPIDX FROM 1 BY 1
+                       UNTIL DEPIDX > NUMDEPEND
+                   MOVE RK TO DPRKF
+                   MOVE DEPIDX TO DPSEQ
+                   MOVE DEPNOME(DEPIDX) TO DPNOME
+                   MOVE DEPCPF(DEPIDX) TO DPCPF
+                   MOVE DEPNDIA(DEPIDX) TO DPNDIA
+                   MOVE DEPNMES(DEPIDX) TO DPNMES
+                   MOVE DEPNANO(DEPIDX) TO DPNANO
+                   WRITE DEPENDREC
+               END-PERFORM
            ELSE
                MOVE "ERRO AO ATUALIZAR" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
@@ -763,6 +1112,9 @@
            IF FS = "00"
                MOVE "REMOVIDO" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
+               MOVE "E" TO LOGACAO
+               MOVE RK TO LOGRK
+               PERFORM RLOG
            ELSE
                MOVE "ERRO AO REMOVER" TO MENSAGEM
                PERFORM OPMSG1 THRU OPMSG2
@@ -803,6 +1155,9 @@
                DISPLAY TDNDIA
                DISPLAY TDNMES
                DISPLAY TDNANO
+               DISPLAY TADDIA
+               DISPLAY TADMES
+               DISPLAY TADANO
                DISPLAY TNUMDEPEND
                DISPLAY TTELEFONE
                DISPLAY TEMAIL
@@ -930,6 +1285,34 @@
                PERFORM OPMSG1 THRU OPMSG2
                GO TO OPCOMPLEMENTO
            .
+       OPBANCO.
+           DISPLAY "BANCO (CODIGO): "
+           ACCEPT BANCOCOD
+           IF BANCOCOD = ZEROS
+               MOVE "BANCO NAO PODE SER NULO" TO MENSAGEM
+               PERFORM OPMSG1 THRU OPMSG2
+               GO TO OPBANCO
+           .
+       OPAGENCIA.
+           DISPLAY "AGENCIA: "
+           ACCEPT AGENCIA
+           DISPLAY "AGENCIA DV: "
+           ACCEPT AGENCIADV
+           IF AGENCIA = ZEROS
+               MOVE "AGENCIA NAO PODE SER NULA" TO MENSAGEM
+               PERFORM OPMSG1 THRU OPMSG2
+               GO TO OPAGENCIA
+           .
+       OPCONTA.
+           DISPLAY "CONTA: "
+           ACCEPT CONTA
+           DISPLAY "CONTA DV: "
+           ACCEPT CONTADV
+           IF CONTA = ZEROS
+               MOVE "CONTA NAO PODE SER NULA" TO MENSAGEM
+               PERFORM OPMSG1 THRU OPMSG2
+               GO TO OPCONTA
+           .
        READCEP.
            READ PRO
            IF FS = "00"
