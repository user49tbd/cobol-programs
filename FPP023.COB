@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP023.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERLOCK ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS PLK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PERLOCK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PERLOCK1.DAT".
+       01 PERREC.
+           03 PLK.
+               05 PLKM     PIC 9(02).
+               05 PLKY     PIC 9(04).
+           03 PLSTATUS    PIC X(01).
+       WORKING-STORAGE SECTION.
+           01 FS       PIC X(02).
+           01 MENSAGEM PIC X(40).
+           01 OPT      PIC X(01).
+           01 CONT     PIC 9(04).
+           01 MSGDELAY PIC 9(04) VALUE 1.
+       SCREEN SECTION.
+       01  TELAPERLOCK.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "????????????????????????????????????????".
+           05  LINE 01  COLUMN 41
+               VALUE  "????????????????????????????????????????".
+           05  LINE 02  COLUMN 01
+               VALUE  "?????????????? FECHAMENTO DE COMPETENCIA".
+           05  LINE 02  COLUMN 41
+               VALUE  " ??????????????????????????????????????".
+           05  LINE 03  COLUMN 01
+               VALUE  "????????????????????????????????????????".
+           05  LINE 03  COLUMN 41
+               VALUE  "????????????????????????????????????????".
+           05  LINE 04  COLUMN 01
+               VALUE  " MES:".
+           05  LINE 05  COLUMN 01
+               VALUE  " ANO:".
+           05  LINE 07  COLUMN 01
+               VALUE  " STATUS (F-FECHADO A-ABERTO):".
+           05  LINE 20  COLUMN 01
+               VALUE  "????????????????????????????????????????".
+           05  LINE 20  COLUMN 41
+               VALUE  "????????????????????????????????????????".
+           05  LINE 22  COLUMN 01
+               VALUE  "?MENSAGEM?????????????????????????????????".
+           05  LINE 23  COLUMN 01
+               VALUE  "????????????         OP:".
+           05  TPLKM
+               LINE 04  COLUMN 07  PIC 9(02)
+               USING  PLKM.
+           05  TPLKY
+               LINE 05  COLUMN 07  PIC 9(04)
+               USING  PLKY.
+           05  TPLSTATUS
+               LINE 07  COLUMN 31  PIC X(01)
+               USING  PLSTATUS.
+           05  TMENSAGEM
+               LINE 22  COLUMN 10  PIC X(40)
+               USING  MENSAGEM.
+           05  TOPT
+               LINE 23  COLUMN 26  PIC X(01)
+               USING  OPT.
+       PROCEDURE DIVISION.
+       R00.
+           OPEN I-O PERLOCK
+           IF FS NOT = "00"
+               OPEN OUTPUT PERLOCK
+               CLOSE PERLOCK
+               GO TO R00
+           .
+       R01.
+           MOVE ZEROS TO PLKM PLKY
+           MOVE SPACES TO PLSTATUS MENSAGEM OPT
+           DISPLAY TELAPERLOCK
+           .
+       R02.
+           ACCEPT TPLKM
+           IF PLKM = ZEROS OR PLKM > 12
+               MOVE "MES INVALIDO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R02
+           .
+       R03.
+           ACCEPT TPLKY
+           IF PLKY = ZEROS
+               MOVE "ANO INVALIDO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R03
+           .
+       R04.
+           READ PERLOCK
+           IF FS = "00"
+               DISPLAY TPLSTATUS
+               MOVE "COMPETENCIA JA CADASTRADA" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R013
+           .
+       R05.
+           ACCEPT TPLSTATUS
+           IF PLSTATUS NOT = "F" AND PLSTATUS NOT = "A"
+               MOVE "STATUS INVALIDO: F OU A" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R05
+           .
+       R013.
+           MOVE "R REPETIR A ATUALIZAR X EXCLUIR S SALVAR" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           ACCEPT TOPT
+           IF OPT = "R" OR "r"
+               GO TO R01
+           ELSE
+               IF OPT = "A" OR "a"
+                   PERFORM R05
+                   PERFORM RAT
+                   GO TO R013
+               ELSE
+                   IF OPT = "X" OR "x"
+                       PERFORM REX
+                       GO TO R013
+                   ELSE
+                       IF OPT = "S" OR "s"
+                           PERFORM R0S
+                           GO TO R013
+           .
+       R0S.
+           WRITE PERREC
+           IF FS = "00"
+               MOVE "GRAVADO" TO MENSAGEM
+           ELSE
+               MOVE "ERRO AO GRAVAR" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           .
+       RAT.
+           REWRITE PERREC
+           IF FS = "00"
+               MOVE "ATUALIZADO" TO MENSAGEM
+           ELSE
+               MOVE "ERRO AO ATUALIZAR" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           .
+       REX.
+           DELETE PERLOCK RECORD
+           IF FS = "00"
+               MOVE "REMOVIDO" TO MENSAGEM
+           ELSE
+               MOVE "ERRO AO REMOVER" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           .
+       RF1.
+           CLOSE PERLOCK
+           STOP RUN
+           .
+       RF2.
+           EXIT PROGRAM
+           .
+       MSG1.
+           MOVE ZEROS TO CONT
+           DISPLAY TMENSAGEM
+           .
+       MSG2.
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
+           .
