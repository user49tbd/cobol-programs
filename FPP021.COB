@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELBENEF.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCARGO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCARGO1.DAT".
+       COPY CADCARGO REPLACING ==CRK== BY ==RK== ==CDESC== BY ==DESC==.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           01 FS       PIC X(02).
+           01 CONTREG  PIC 9(04).
+           01 SUBI     PIC 9(01).
+      *----CUSTO MENSAL POR NIVEL DE PLANO-------------------------------
+           01 TABVLR.
+               03 FILLER   PIC 9(06)V99 VALUE 400,00.
+               03 FILLER   PIC 9(06)V99 VALUE 230,00.
+               03 FILLER   PIC 9(06)V99 VALUE 120,00.
+               03 FILLER   PIC 9(06)V99 VALUE 013,00.
+           01 AVLR REDEFINES TABVLR.
+               03 ARRVLR   PIC 9(06)V99 OCCURS 4 TIMES.
+      *----CONTADORES POR TIPO DE BENEFICIO E NIVEL----------------------
+           01 CNTBPS.
+               03 CNTBPSN  PIC 9(04) OCCURS 4 TIMES.
+           01 CNTBCOM.
+               03 CNTBCOMN PIC 9(04) OCCURS 4 TIMES.
+           01 CNTBVA.
+               03 CNTBVAN  PIC 9(04) OCCURS 4 TIMES.
+           01 CNTBCB.
+               03 CNTBCBN  PIC 9(04) OCCURS 4 TIMES.
+           01 CNTBVT.
+               03 CNTBVTN  PIC 9(04) OCCURS 4 TIMES.
+           01 TOTBEN     PIC 9(08)V99.
+           01 TOTGERAL   PIC 9(08)V99.
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT CADCARGO
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADCARGO"
+               STOP RUN
+           .
+       R02.
+           DISPLAY "==================================================="
+           DISPLAY "CUSTO DE BENEFICIOS POR TIPO E NIVEL DE PLANO"
+           DISPLAY "==================================================="
+           MOVE ZEROS TO CONTREG
+           PERFORM VETINIB THRU VETINIB2
+           MOVE ZEROS TO RK
+           START CADCARGO KEY IS NOT LESS THAN RK
+           IF FS NOT = "00"
+               GO TO FF1
+           .
+       R03.
+           READ CADCARGO NEXT RECORD
+           IF FS NOT = "00"
+               GO TO FF1
+           .
+           ADD 1 TO CONTREG
+           IF BPS NOT = ZEROS
+               ADD 1 TO CNTBPSN(BPS)
+           END-IF
+           IF BCOM NOT = ZEROS
+               ADD 1 TO CNTBCOMN(BCOM)
+           END-IF
+           IF BVA NOT = ZEROS
+               ADD 1 TO CNTBVAN(BVA)
+           END-IF
+           IF BCB NOT = ZEROS
+               ADD 1 TO CNTBCBN(BCB)
+           END-IF
+           IF BVT NOT = ZEROS
+               ADD 1 TO CNTBVTN(BVT)
+           END-IF
+           GO TO R03.
+       VETINIB.
+           MOVE ZEROS TO SUBI
+           ADD 1 TO SUBI
+           .
+       VETINIB2.
+           IF SUBI < 5
+               MOVE ZEROS TO CNTBPSN(SUBI)
+               MOVE ZEROS TO CNTBCOMN(SUBI)
+               MOVE ZEROS TO CNTBVAN(SUBI)
+               MOVE ZEROS TO CNTBCBN(SUBI)
+               MOVE ZEROS TO CNTBVTN(SUBI)
+               ADD 1 TO SUBI
+               GO TO VETINIB2
+           .
+       FF1.
+           MOVE ZEROS TO TOTGERAL
+           DISPLAY "PLANO DE SAUDE (BPS)"
+           MOVE ZEROS TO TOTBEN
+           PERFORM VARYING SUBI FROM 1 BY 1 UNTIL SUBI > 4
+               COMPUTE TOTBEN = TOTBEN +
+                   (CNTBPSN(SUBI) * ARRVLR(SUBI))
+               DISPLAY "  NIVEL " SUBI " CARGOS=" CNTBPSN(SUBI)
+                   " CUSTO/CARGO=" ARRVLR(SUBI)
+           END-PERFORM
+           DISPLAY "  TOTAL BPS=" TOTBEN
+           ADD TOTBEN TO TOTGERAL
+           .
+       FF2.
+           DISPLAY "COMBUSTIVEL (BCOM)"
+           MOVE ZEROS TO TOTBEN
+           PERFORM VARYING SUBI FROM 1 BY 1 UNTIL SUBI > 4
+               COMPUTE TOTBEN = TOTBEN +
+                   (CNTBCOMN(SUBI) * ARRVLR(SUBI))
+               DISPLAY "  NIVEL " SUBI " CARGOS=" CNTBCOMN(SUBI)
+                   " CUSTO/CARGO=" ARRVLR(SUBI)
+           END-PERFORM
+           DISPLAY "  TOTAL BCOM=" TOTBEN
+           ADD TOTBEN TO TOTGERAL
+           .
+       FF3.
+           DISPLAY "VALE ALIMENTACAO (BVA)"
+           MOVE ZEROS TO TOTBEN
+           PERFORM VARYING SUBI FROM 1 BY 1 UNTIL SUBI > 4
+               COMPUTE TOTBEN = TOTBEN +
+                   (CNTBVAN(SUBI) * ARRVLR(SUBI))
+               DISPLAY "  NIVEL " SUBI " CARGOS=" CNTBVAN(SUBI)
+                   " CUSTO/CARGO=" ARRVLR(SUBI)
+           END-PERFORM
+           DISPLAY "  TOTAL BVA=" TOTBEN
+           ADD TOTBEN TO TOTGERAL
+           .
+       FF4.
+           DISPLAY "CESTA BASICA (BCB)"
+           MOVE ZEROS TO TOTBEN
+           PERFORM VARYING SUBI FROM 1 BY 1 UNTIL SUBI > 4
+               COMPUTE TOTBEN = TOTBEN +
+                   (CNTBCBN(SUBI) * ARRVLR(SUBI))
+               DISPLAY "  NIVEL " SUBI " CARGOS=" CNTBCBN(SUBI)
+                   " CUSTO/CARGO=" ARRVLR(SUBI)
+           END-PERFORM
+           DISPLAY "  TOTAL BCB=" TOTBEN
+           ADD TOTBEN TO TOTGERAL
+           .
+       FF5.
+           DISPLAY "VALE TRANSPORTE (BVT)"
+           MOVE ZEROS TO TOTBEN
+           PERFORM VARYING SUBI FROM 1 BY 1 UNTIL SUBI > 4
+               COMPUTE TOTBEN = TOTBEN +
+                   (CNTBVTN(SUBI) * ARRVLR(SUBI))
+               DISPLAY "  NIVEL " SUBI " CARGOS=" CNTBVTN(SUBI)
+                   " CUSTO/CARGO=" ARRVLR(SUBI)
+           END-PERFORM
+           DISPLAY "  TOTAL BVT=" TOTBEN
+           ADD TOTBEN TO TOTGERAL
+           .
+       FF6.
+           DISPLAY "==================================================="
+           DISPLAY "TOTAL DE CARGOS ANALISADOS: " CONTREG
+           DISPLAY "CUSTO MENSAL AGREGADO DE BENEFICIOS: " TOTGERAL
+           CLOSE CADCARGO
+           STOP RUN
+           .
