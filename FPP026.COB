@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP026.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK
+           .
+      *-----------------------------------------------------------------
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+      *-----------------------------------------------------------------
+           SELECT REMESSA ASSIGN TO NOMEARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX
+           .
+       DATA DIVISION.
+       FILE SECTION.
+       FD PR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRT1.DATA".
+       01 PRM.
+           03 RK.
+               05 RKF  PIC 9(06).
+               05 RKM  PIC 9(02).
+               05 RKY  PIC 9(04).
+           03 PSALVALB     PIC 9(10)V99.
+           03 PINSS     PIC 9(10)V99.
+           03 PIMPR     PIC 9(10)V99.
+           03 PSALF     PIC 9(10)V99.
+           03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
+      *-----------------------------------------------------------------
+      *FUNCIONARIO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+       FD REMESSA
+           LABEL RECORD IS STANDARD.
+       01 REMESSAREC.
+           03 RRK          PIC 9(06).
+           03 RNOME        PIC X(40).
+           03 RBANCO       PIC 9(03).
+           03 RAGENCIA     PIC 9(04).
+           03 RAGENCIADV   PIC X(01).
+           03 RCONTA       PIC 9(08).
+           03 RCONTADV     PIC X(01).
+           03 RVALOR       PIC 9(12).
+       WORKING-STORAGE SECTION.
+           01 FS          PIC X(02).
+           01 FSX         PIC X(02).
+           01 NOMEARQ     PIC X(40).
+           01 BRKM        PIC 9(02).
+           01 BRKY        PIC 9(04).
+           01 TOTLIDO     PIC 9(06).
+           01 TOTGRAV     PIC 9(06).
+           01 TOTSKIP     PIC 9(06).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT PR
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR PR"
+               STOP RUN
+       .
+       R01A.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R02.
+           MOVE ZEROS TO TOTLIDO TOTGRAV TOTSKIP
+           DISPLAY "EXPORTACAO DE REMESSA BANCARIA - FOLHA DE PAGAMENTO"
+           DISPLAY "DIGITE O MES DA COMPETENCIA (RKM): "
+           ACCEPT BRKM
+           IF BRKM = ZEROS OR BRKM > 12
+               DISPLAY "MES INVALIDO"
+               GO TO R02
+       .
+       R03.
+           DISPLAY "DIGITE O ANO DA COMPETENCIA (RKY): "
+           ACCEPT BRKY
+           IF BRKY = ZEROS
+               DISPLAY "ANO INVALIDO"
+               GO TO R03
+       .
+       R04.
+           MOVE SPACES TO NOMEARQ
+           DISPLAY "DIGITE O NOME DO ARQUIVO DE REMESSA: "
+           ACCEPT NOMEARQ
+           IF NOMEARQ = SPACES
+               DISPLAY "NOME DE ARQUIVO INVALIDO"
+               GO TO R04
+       .
+       R05.
+           OPEN OUTPUT REMESSA
+           IF FSX NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE REMESSA: " FSX
+               GO TO RF1
+       .
+       R06.
+           MOVE ZEROS TO RK
+           START PR KEY IS NOT LESS THAN RK
+           IF FS NOT = "00"
+               DISPLAY "NAO HA FOLHAS DE PAGAMENTO CADASTRADAS"
+               GO TO R08
+       .
+       R07.
+           READ PR NEXT RECORD
+           IF FS NOT = "00"
+               GO TO R08
+           END-IF
+           IF RKM NOT = BRKM OR RKY NOT = BRKY
+               GO TO R07
+           END-IF
+           ADD 1 TO TOTLIDO
+           MOVE RKF TO RKT
+           READ FILEFUNC
+           IF FS NOT = "00"
+               ADD 1 TO TOTSKIP
+               GO TO R07
+           END-IF
+           MOVE RKF TO RRK
+           MOVE NOME TO RNOME
+           MOVE BANCOCOD TO RBANCO
+           MOVE AGENCIA TO RAGENCIA
+           MOVE AGENCIADV TO RAGENCIADV
+           MOVE CONTA TO RCONTA
+           MOVE CONTADV TO RCONTADV
+           COMPUTE RVALOR = PSLIQUID * 100
+           WRITE REMESSAREC
+           IF FSX = "00"
+               ADD 1 TO TOTGRAV
+           ELSE
+               ADD 1 TO TOTSKIP
+           END-IF
+           GO TO R07
+       .
+       R08.
+           CLOSE REMESSA
+           DISPLAY "REGISTROS LIDOS......: " TOTLIDO
+           DISPLAY "REGISTROS EXPORTADOS.: " TOTGRAV
+           DISPLAY "REGISTROS IGNORADOS..: " TOTSKIP
+       .
+       RF1.
+           CLOSE PR FILEFUNC
+           STOP RUN
+           .
+       RF2.
+           EXIT PROGRAM
+           .
