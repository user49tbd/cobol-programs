@@ -0,0 +1,652 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHPAG.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK
+           .
+
+           SELECT PRPEND ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS PPRK
+           .
+
+           SELECT CADCARGO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CRK.
+
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+
+           SELECT FGTSBAL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS FRK
+           .
+
+           SELECT CADTAXA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS TXANO
+           .
+
+           SELECT PERLOCK ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS PLK
+           .
+
+           SELECT ABSENC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS ABRK
+           .
+
+           SELECT BATCHCTL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS BJK
+           .
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PR
+       LABEL RECORD IS STANDARD
+       VALUE OF FILE-ID IS "PRT1.DATA".
+       01 PRM.
+           03 RK.
+               05 RKF  PIC 9(06).
+               05 RKM  PIC 9(02).
+               05 RKY  PIC 9(04).
+           03 PSALVALB     PIC 9(10)V99.
+           03 PINSS     PIC 9(10)V99.
+           03 PIMPR     PIC 9(10)V99.
+           03 PSALF     PIC 9(10)V99.
+           03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
+      *-----------------------------------------------------------------
+      *FOLHA CALCULADA PENDENTE DE APROVACAO (SEGUNDO OPERADOR)
+      *-----------------------------------------------------------------
+       FD PRPEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRPEND1.DATA".
+       01 PRPENDREC.
+           03 PPRK.
+               05 PPRKF  PIC 9(06).
+               05 PPRKM  PIC 9(02).
+               05 PPRKY  PIC 9(04).
+           03 PPSALVALB     PIC 9(10)V99.
+           03 PPINSS     PIC 9(10)V99.
+           03 PPIMPR     PIC 9(10)V99.
+           03 PPSALF     PIC 9(10)V99.
+           03 PPSLIQUID  PIC 9(10)V99.
+           03 PPFGTS     PIC 9(10)V99.
+           03 PPFGTSAC   PIC 9(12)V99.
+           03 PPNHREXT   PIC 9(03).
+           03 PPTIPOHE   PIC X(01).
+           03 PPVALHREXT PIC 9(10)V99.
+           03 PPNHNOT    PIC 9(03).
+           03 PPVALHNOT  PIC 9(10)V99.
+           03 PPVALINSPER PIC 9(10)V99.
+           03 PPVALSIND   PIC 9(10)V99.
+           03 PPOPER     PIC X(10).
+           03 PPDATE     PIC 9(08).
+           03 PPTIME     PIC 9(06).
+           03 PPORIGEM   PIC X(01).
+      *-----------------------------------------------------------------
+      *FGTS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FGTSBAL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FGTSBAL.DAT".
+       01 FGTSREC.
+           03 FRK       PIC 9(06).
+           03 ACFGTS    PIC 9(12)V99.
+      *-----------------------------------------------------------------
+      *TABELA DE TAXAS INSS/IMPR POR COMPETENCIA (ANO)
+      *-----------------------------------------------------------------
+       FD CADTAXA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADTAXA1.DAT".
+       01 TAXA.
+           03 TXANO       PIC 9(04).
+           03 TXI1LIM     PIC 9(06)V99.
+           03 TXI1PCT     PIC 9(02)V99.
+           03 TXI2LIM     PIC 9(06)V99.
+           03 TXI2PCT     PIC 9(02)V99.
+           03 TXI3PCT     PIC 9(02)V99.
+           03 TXITETOGAT  PIC 9(06)V99.
+           03 TXITETOVAL  PIC 9(06)V99.
+           03 TXR1LIM     PIC 9(06)V99.
+           03 TXR1PCT     PIC 9(02)V99.
+           03 TXR2LIM     PIC 9(06)V99.
+           03 TXR2PCT     PIC 9(02)V99.
+           03 TXR3LIM     PIC 9(06)V99.
+           03 TXR3PCT     PIC 9(02)V99.
+           03 TXSFTETO    PIC 9(06)V99.
+      *-----------------------------------------------------------------
+      *FECHAMENTO DE COMPETENCIA (TRAVA DE PERIODO)
+      *-----------------------------------------------------------------
+       FD PERLOCK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PERLOCK1.DAT".
+       01 PERREC.
+           03 PLK.
+               05 PLKM     PIC 9(02).
+               05 PLKY     PIC 9(04).
+           03 PLSTATUS    PIC X(01).
+      *-----------------------------------------------------------------
+      *AUSENCIAS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD ABSENC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ABSENC.DAT".
+       01 ABSENCREC.
+           03 ABRK.
+               05 ABRKF   PIC 9(06).
+               05 ABSEQ   PIC 9(03).
+           03 ABMES      PIC 9(02).
+           03 ABANO      PIC 9(04).
+           03 ABTIPO     PIC X(01).
+           03 ABTIPOTXT  PIC X(15).
+           03 ABDIAS     PIC 9(02).
+      *-----------------------------------------------------------------
+      *CONTROLE DO JOB EM LOTE (RETOMADA APOS ABORTO)
+      *-----------------------------------------------------------------
+       FD BATCHCTL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BATCHCTL.DAT".
+       01 BATCHCTLREC.
+           03 BJK.
+               05 BJKM      PIC 9(02).
+               05 BJKY      PIC 9(04).
+           03 BJSTATUS      PIC X(01).
+           03 BJLASTRK      PIC 9(06).
+           03 BJTOTLIDO     PIC 9(06).
+           03 BJTOTGRAV     PIC 9(06).
+           03 BJTOTSKIP     PIC 9(06).
+      *-----------------------------------------------------------------
+       FD CADCARGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCARGO1.DAT".
+       COPY CADCARGO.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+       WORKING-STORAGE SECTION.
+           01 FS   PIC X(02).
+      *-----------------------------------------------------------------
+           01 SALVALB     PIC 9(10).
+           01 INSS     PIC 9(10)V99.
+           01 IMPR     PIC 9(10)V99.
+           01 SALF     PIC 9(10)V99.
+           01 SLIQUID  PIC 9(10)V99.
+      *-----------------------------------------------------------------
+           01 MENSAGEM  PIC X(40).
+           01 CONT      PIC 9(04).
+           01 SBCONT    PIC 9(09).
+           01 NUMD      PIC 9(02).
+      *-----------------------------------------------------------------
+           01 HRVALOR   PIC 9(10)V99.
+           01 VALHREXT  PIC 9(10)V99.
+           01 VALHNOT   PIC 9(10)V99.
+           01 VALINSPER PIC 9(10)V99.
+           01 VALSIND   PIC 9(10)V99.
+           01 ABSMISSDIAS PIC 9(03).
+           01 DEDABSENC   PIC 9(10)V99.
+           01 WORKDIAS    PIC 9(02).
+      *-----------------------------------------------------------------
+           01 BRKM      PIC 9(02).
+           01 BRKY      PIC 9(04).
+           01 TOTLIDO   PIC 9(06).
+           01 TOTGRAV   PIC 9(06).
+           01 TOTSKIP   PIC 9(06).
+      *-----------------------------------------------------------------
+      *EXECUCAO EM LOTE (SEM OPERADOR) E RETOMADA DE JOB
+      *-----------------------------------------------------------------
+           01 CMDLINE   PIC X(40).
+           01 RESUMING  PIC X(01) VALUE "N".
+       PROCEDURE DIVISION.
+       R01.
+           OPEN I-O PR
+           IF FS NOT = "00"
+               OPEN OUTPUT PR
+               CLOSE PR
+               GO TO R01
+       .
+       R01AG.
+           OPEN I-O PRPEND
+           IF FS NOT = "00"
+               OPEN OUTPUT PRPEND
+               CLOSE PRPEND
+               GO TO R01AG
+       .
+       R01A.
+           OPEN INPUT CADCARGO
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADCARGO"
+               STOP RUN
+       .
+       R01AA.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R01AB.
+           OPEN I-O FGTSBAL
+           IF FS NOT = "00"
+               OPEN OUTPUT FGTSBAL
+               CLOSE FGTSBAL
+               GO TO R01AB
+       .
+       R01AC.
+           OPEN I-O CADTAXA
+           IF FS NOT = "00"
+               OPEN OUTPUT CADTAXA
+               CLOSE CADTAXA
+               GO TO R01AC
+       .
+       R01AD.
+           OPEN I-O PERLOCK
+           IF FS NOT = "00"
+               OPEN OUTPUT PERLOCK
+               CLOSE PERLOCK
+               GO TO R01AD
+       .
+       R01AE.
+           OPEN I-O ABSENC
+           IF FS NOT = "00"
+               OPEN OUTPUT ABSENC
+               CLOSE ABSENC
+               GO TO R01AE
+       .
+       R01AF.
+           OPEN I-O BATCHCTL
+           IF FS NOT = "00"
+               OPEN OUTPUT BATCHCTL
+               CLOSE BATCHCTL
+               GO TO R01AF
+       .
+       R02.
+           MOVE ZEROS TO BRKM BRKY TOTLIDO TOTGRAV TOTSKIP
+           MOVE "N" TO RESUMING
+           DISPLAY "FOLHA DE PAGAMENTO EM LOTE"
+           ACCEPT CMDLINE FROM COMMAND-LINE
+           IF CMDLINE NOT = SPACES
+               UNSTRING CMDLINE DELIMITED BY SPACE
+                   INTO BRKM BRKY
+               IF BRKM = ZEROS OR BRKM > 12 OR BRKY = ZEROS
+                   DISPLAY "PARAMETRO DE COMPETENCIA INVALIDO"
+                   GO TO RF1
+               END-IF
+               GO TO R03A
+           .
+       R02A.
+           DISPLAY "DIGITE O MES DA COMPETENCIA (RKM): "
+           ACCEPT BRKM
+           IF BRKM = ZEROS OR BRKM > 12
+               DISPLAY "MES INVALIDO"
+               GO TO R02A
+       .
+       R03.
+           DISPLAY "DIGITE O ANO DA COMPETENCIA (RKY): "
+           ACCEPT BRKY
+           IF BRKY = ZEROS
+               DISPLAY "ANO INVALIDO"
+               GO TO R03
+       .
+       R03A.
+           MOVE BRKM TO PLKM
+           MOVE BRKY TO PLKY
+           READ PERLOCK
+           IF FS = "00" AND PLSTATUS = "F"
+               DISPLAY "COMPETENCIA FECHADA - FOLHA EM LOTE NEGADA"
+               GO TO RF1
+       .
+       R03B.
+           MOVE BRKM TO BJKM
+           MOVE BRKY TO BJKY
+           READ BATCHCTL
+           IF FS = "00"
+               IF BJSTATUS = "C"
+                   DISPLAY "COMPETENCIA JA PROCESSADA EM LOTE"
+                   GO TO RF1
+               ELSE
+                   MOVE "S" TO RESUMING
+                   MOVE BJLASTRK TO RKT
+                   MOVE BJTOTLIDO TO TOTLIDO
+                   MOVE BJTOTGRAV TO TOTGRAV
+                   MOVE BJTOTSKIP TO TOTSKIP
+                   DISPLAY "RETOMANDO JOB A PARTIR DO FUNCIONARIO: " RKT
+           ELSE
+               MOVE ZEROS TO BJLASTRK BJTOTLIDO BJTOTGRAV BJTOTSKIP
+               MOVE "R" TO BJSTATUS
+               WRITE BATCHCTLREC
+               MOVE ZEROS TO RKT
+       .
+       R04.
+           START FILEFUNC KEY IS NOT LESS THAN RKT
+           IF FS NOT = "00"
+               DISPLAY "NAO HA FUNCIONARIOS CADASTRADOS"
+               GO TO RF1
+           .
+           IF RESUMING = "S"
+      * A CHAVE DE RETOMADA JA FOI PROCESSADA NA EXECUCAO ANTERIOR
+               READ FILEFUNC NEXT RECORD
+       .
+       R05.
+           READ FILEFUNC NEXT RECORD
+           IF FS NOT = "00"
+               GO TO R07
+           .
+           ADD 1 TO TOTLIDO
+           MOVE CRK2 TO CRK
+           READ CADCARGO
+           IF FS NOT = "00"
+               ADD 1 TO TOTSKIP
+               GO TO R06
+           .
+           MOVE RKT TO RKF
+           MOVE BRKM TO RKM
+           MOVE BRKY TO RKY
+      *-----------------------------------------------------------------
+      *CHECKPOINT GRAVADO ANTES DO CALCULO QUE AFETA O SALDO DE FGTS,
+      *PARA QUE UMA RETOMADA APOS FALHA NUNCA REPROCESSE O MESMO
+      *FUNCIONARIO E DUPLIQUE O DEPOSITO DE FGTS EM FGTSBAL
+      *-----------------------------------------------------------------
+           MOVE RKT TO BJLASTRK
+           MOVE TOTLIDO TO BJTOTLIDO
+           MOVE TOTGRAV TO BJTOTGRAV
+           MOVE TOTSKIP TO BJTOTSKIP
+           REWRITE BATCHCTLREC
+           MOVE ZEROS TO PSALVALB PINSS PIMPR PSALF PSLIQUID
+           MOVE ZEROS TO PFGTS PFGTSAC
+           MOVE ZEROS TO PNHREXT PVALHREXT HRVALOR VALHREXT
+           MOVE ZEROS TO PNHNOT PVALHNOT VALHNOT
+           MOVE ZEROS TO PVALINSPER VALINSPER
+           MOVE ZEROS TO PVALSIND VALSIND
+           MOVE SPACES TO PTIPOHE
+           MOVE ZEROS TO INSS IMPR SALF SLIQUID SALVALB SBCONT
+           MOVE SALVAL TO SALVALB
+           MOVE NUMDEPEND TO NUMD
+           PERFORM SALBCALC THRU FGTSCALC
+      *-----------------------------------------------------------------
+      *CALCULO NAO E GRAVADO DIRETO NA FOLHA - FICA PENDENTE DE
+      *APROVACAO POR UM SEGUNDO OPERADOR (VER FPP037/APROVPAG), IGUAL
+      *AO FLUXO INTERATIVO (FPP005 RS)
+      *-----------------------------------------------------------------
+           MOVE RK TO PPRK
+           MOVE PSALVALB TO PPSALVALB
+           MOVE PINSS TO PPINSS
+           MOVE PIMPR TO PPIMPR
+           MOVE PSALF TO PPSALF
+           MOVE PSLIQUID TO PPSLIQUID
+           MOVE PFGTS TO PPFGTS
+           MOVE PFGTSAC TO PPFGTSAC
+           MOVE PNHREXT TO PPNHREXT
+           MOVE PTIPOHE TO PPTIPOHE
+           MOVE PVALHREXT TO PPVALHREXT
+           MOVE PNHNOT TO PPNHNOT
+           MOVE PVALHNOT TO PPVALHNOT
+           MOVE PVALINSPER TO PPVALINSPER
+           MOVE PVALSIND TO PPVALSIND
+           MOVE "BATCH" TO PPOPER
+           MOVE "N" TO PPORIGEM
+           ACCEPT PPDATE FROM DATE YYYYMMDD
+           ACCEPT PPTIME FROM TIME
+           WRITE PRPENDREC
+           IF FS = "00"
+               ADD 1 TO TOTGRAV
+           ELSE
+               ADD 1 TO TOTSKIP
+           END-IF
+           MOVE TOTGRAV TO BJTOTGRAV
+           MOVE TOTSKIP TO BJTOTSKIP
+           REWRITE BATCHCTLREC
+           GO TO R05
+       .
+       R06.
+           MOVE RKT TO BJLASTRK
+           MOVE TOTLIDO TO BJTOTLIDO
+           MOVE TOTGRAV TO BJTOTGRAV
+           MOVE TOTSKIP TO BJTOTSKIP
+           REWRITE BATCHCTLREC
+           GO TO R05
+       .
+       R07.
+           MOVE "C" TO BJSTATUS
+           REWRITE BATCHCTLREC
+           DISPLAY "FUNCIONARIOS LIDOS...: " TOTLIDO
+           DISPLAY "COMPETENCIAS GRAVADAS.: " TOTGRAV
+           DISPLAY "REGISTROS IGNORADOS...: " TOTSKIP
+       .
+       RF1.
+           CLOSE PR PRPEND CADCARGO FILEFUNC FGTSBAL CADTAXA PERLOCK
+               ABSENC BATCHCTL
+           STOP RUN
+           .
+       RPRORATA.
+      *    MES COMERCIAL DE 30 DIAS - CALCULA QUANTOS DIAS DO MES
+      *    RKM/RKY FORAM REALMENTE TRABALHADOS QUANDO A ADMISSAO OU
+      *    A DEMISSAO CAI DENTRO DESSA COMPETENCIA
+           MOVE 30 TO WORKDIAS
+           IF ADANO = RKY AND ADMES = RKM
+               COMPUTE WORKDIAS = 31 - ADDIA
+               IF ADDIA = ZEROS OR WORKDIAS > 30
+                   MOVE 30 TO WORKDIAS
+               END-IF
+           END-IF
+           IF DDANO = RKY AND DDMES = RKM
+                   AND (DDDIA NOT = ZEROS OR DDMES NOT = ZEROS
+                        OR DDANO NOT = ZEROS)
+               IF ADANO = RKY AND ADMES = RKM
+                   COMPUTE WORKDIAS = DDDIA - ADDIA + 1
+               ELSE
+                   MOVE DDDIA TO WORKDIAS
+               END-IF
+           END-IF
+           .
+       SALBCALC.
+           MOVE ZEROS TO SBCONT HRVALOR
+           PERFORM RPRORATA
+           IF TS = "H"
+              MOVE SALVALB TO HRVALOR
+              COMPUTE SBCONT ROUNDED = 220 * WORKDIAS / 30
+              COMPUTE SALVALB = SALVALB * SBCONT
+              MOVE SALVALB TO PSALVALB
+           ELSE
+               IF TS = "D"
+                   COMPUTE HRVALOR ROUNDED = SALVALB / 8
+                   MOVE WORKDIAS TO SBCONT
+                   COMPUTE SALVALB = SALVALB * SBCONT
+                   MOVE SALVALB TO PSALVALB
+               ELSE
+                   IF TS = "M"
+                       COMPUTE SBCONT = 1
+                       COMPUTE SALVALB ROUNDED = SALVALB * WORKDIAS / 30
+                       COMPUTE HRVALOR ROUNDED = SALVALB / 220
+                       MOVE SALVALB TO PSALVALB
+       .
+       ABSENCALC.
+           MOVE ZEROS TO ABSMISSDIAS DEDABSENC
+           IF TS = "D" OR TS = "H"
+               MOVE RKF TO ABRKF
+               MOVE ZEROS TO ABSEQ
+               START ABSENC KEY IS NOT LESS THAN ABRK
+               PERFORM ABSSCAN
+               COMPUTE DEDABSENC ROUNDED = ABSMISSDIAS * HRVALOR * 8
+               SUBTRACT DEDABSENC FROM SALVALB
+               MOVE SALVALB TO PSALVALB
+           .
+       ABSSCAN.
+           READ ABSENC NEXT RECORD
+           IF FS = "00"
+               IF ABRKF = RKF
+                   IF ABMES = RKM AND ABANO = RKY AND ABTIPO = "N"
+                       ADD ABDIAS TO ABSMISSDIAS
+                   END-IF
+                   GO TO ABSSCAN
+               END-IF
+           END-IF
+           .
+       HREXTCALC.
+           MOVE ZEROS TO VALHREXT
+           IF PNHREXT > ZEROS
+               IF PTIPOHE = "D"
+                   COMPUTE VALHREXT ROUNDED = HRVALOR * PNHREXT * 2,0
+               ELSE
+                   COMPUTE VALHREXT ROUNDED = HRVALOR * PNHREXT * 1,5
+       .
+           ADD VALHREXT TO SALVALB
+           MOVE SALVALB TO PSALVALB
+           MOVE VALHREXT TO PVALHREXT
+           .
+       NIGHTCALC.
+           MOVE ZEROS TO VALHNOT
+           IF PNHNOT > ZEROS
+               COMPUTE VALHNOT ROUNDED = HRVALOR * PNHNOT * 0,20
+           .
+           ADD VALHNOT TO SALVALB
+           MOVE SALVALB TO PSALVALB
+           MOVE VALHNOT TO PVALHNOT
+           .
+       INSPERCALC.
+           MOVE ZEROS TO VALINSPER
+           IF BINSPER = 1
+               COMPUTE VALINSPER ROUNDED = SALVALB * 0,20
+           ELSE
+               IF BINSPER = 2
+                   COMPUTE VALINSPER ROUNDED = SALVALB * 0,30
+           .
+           ADD VALINSPER TO SALVALB
+           MOVE SALVALB TO PSALVALB
+           MOVE VALINSPER TO PVALINSPER
+           .
+       RTAXA.
+           MOVE RKY TO TXANO
+           READ CADTAXA
+           IF FS NOT = "00"
+               MOVE "TABELA DE TAXAS NAO CADASTRADA P/ O ANO" TO
+                   MENSAGEM
+           .
+       INSSCALC.
+           PERFORM RTAXA
+           IF FS NOT = "00"
+               MOVE ZEROS TO INSS
+               MOVE INSS TO PINSS
+           ELSE
+               IF SALVALB > 0,01 AND SALVALB < TXI1LIM
+                   COMPUTE INSS = SALVALB * TXI1PCT
+                   IF INSS > TXITETOGAT
+                       MOVE TXITETOVAL TO INSS
+                       MOVE INSS TO PINSS
+                   ELSE
+                       MOVE INSS TO PINSS
+               ELSE
+                   IF SALVALB > TXI1LIM AND SALVALB < TXI2LIM
+                       COMPUTE INSS = SALVALB * TXI2PCT
+                       IF INSS > TXITETOGAT
+                           MOVE TXITETOVAL TO INSS
+                           MOVE INSS TO PINSS
+                       ELSE
+                           MOVE INSS TO PINSS
+                   ELSE
+                       IF SALVALB > TXI2LIM
+                           COMPUTE INSS = SALVALB * TXI3PCT
+                           IF INSS > TXITETOGAT
+                               MOVE TXITETOVAL TO INSS
+                               MOVE INSS TO PINSS
+                           ELSE
+                               MOVE INSS TO PINSS
+
+           .
+       IMPSRCALC.
+           COMPUTE IMPR = SALVALB - INSS
+           IF FS NOT = "00"
+               MOVE ZEROS TO IMPR
+               MOVE IMPR TO PIMPR
+           ELSE
+               IF IMPR < TXR1LIM
+                   MOVE IMPR TO PIMPR
+               ELSE
+                   IF IMPR > TXR1LIM AND IMPR < TXR2LIM
+                       COMPUTE IMPR = IMPR * TXR1PCT
+                       MOVE IMPR TO PIMPR
+                   ELSE
+                       IF IMPR > TXR2LIM AND IMPR < TXR3LIM
+                           COMPUTE IMPR = IMPR * TXR2PCT
+                           MOVE IMPR TO PIMPR
+                       ELSE
+                           IF IMPR > TXR3LIM
+                              COMPUTE IMPR = IMPR * TXR3PCT
+                              MOVE IMPR TO PIMPR
+
+           .
+       SALFCALC.
+           IF FS NOT = "00"
+               MOVE ZEROS TO SALF
+           ELSE
+               IF SALVALB < TXSFTETO
+                   COMPUTE SALF = NUMD * 34,00
+               ELSE
+                   MOVE ZEROS TO SALF
+           MOVE SALF TO PSALF
+           .
+       LIQUIDCALC.
+           MOVE ZEROS TO VALSIND
+           IF BSIND = 1
+               COMPUTE VALSIND ROUNDED = SALVALB * VSIND / 100
+           ELSE
+               IF BSIND = 2
+                   MOVE VSIND TO VALSIND
+           .
+           MOVE VALSIND TO PVALSIND
+           COMPUTE SLIQUID = SALVALB - INSS - IMPR + SALF - VALSIND
+           MOVE SLIQUID TO PSLIQUID
+           .
+       FGTSCALC.
+           COMPUTE PFGTS ROUNDED = SALVALB * 8,0 / 100
+           MOVE RKF TO FRK
+           READ FGTSBAL
+           IF FS = "00"
+               ADD PFGTS TO ACFGTS
+               REWRITE FGTSREC
+           ELSE
+               MOVE PFGTS TO ACFGTS
+               WRITE FGTSREC
+           .
+           MOVE ACFGTS TO PFGTSAC
+           .
