@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP029.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+      *-----------------------------------------------------------------
+           SELECT CADAREAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS ARK
+           .
+      *-----------------------------------------------------------------
+           SELECT CADCARGO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CRK.
+      *-----------------------------------------------------------------
+           SELECT PRO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CEP.
+      *-----------------------------------------------------------------
+           SELECT ORFRPT ASSIGN TO NOMEARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX
+           .
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      *FUNCIONARIO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+      *AREAS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD CADAREAS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEP1".
+       01 AR.
+           03 ARK   PIC  9(03).
+           03 DESC PIC  X(20).
+           03 N    PIC  9(01).
+           03 NTXT PIC  X(19).
+           03 ASRK  PIC  9(03).
+           03 AFILIAL PIC 9(02).
+      *-----------------------------------------------------------------
+      *CARGO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD CADCARGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCARGO1.DAT".
+       COPY CADCARGO.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *CEP VARIAVEIS
+      *-----------------------------------------------------------------
+       FD PRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRO1.DAT".
+       COPY PRO.
+      *-----------------------------------------------------------------
+       FD ORFRPT
+           LABEL RECORD IS STANDARD.
+       01 ORFLINE PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 FS          PIC X(02).
+           01 FSX         PIC X(02).
+           01 NOMEARQ     PIC X(40).
+           01 LINHA       PIC X(80).
+           01 TOTLIDO     PIC 9(06).
+           01 TOTORF      PIC 9(06).
+           01 CHKARK      PIC 9(03).
+           01 CHKCRK      PIC 9(04).
+           01 CHKCEP      PIC 9(08).
+           01 ORFFLAGS    PIC X(30).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R01A.
+           OPEN INPUT CADAREAS
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADAREAS"
+               STOP RUN
+       .
+       R01B.
+           OPEN INPUT CADCARGO
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADCARGO"
+               STOP RUN
+       .
+       R01C.
+           OPEN INPUT PRO
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR PRO"
+               STOP RUN
+       .
+       R02.
+           MOVE SPACES TO NOMEARQ
+           DISPLAY "RECONCILIACAO DE REFERENCIAS ORFAS - FILEFUNC"
+           DISPLAY "DIGITE O NOME DO ARQUIVO DE SAIDA: "
+           ACCEPT NOMEARQ
+           IF NOMEARQ = SPACES
+               DISPLAY "NOME DE ARQUIVO INVALIDO"
+               GO TO R02
+       .
+       R03.
+           OPEN OUTPUT ORFRPT
+           IF FSX NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE SAIDA: " FSX
+               GO TO RF1
+       .
+       R04.
+           MOVE ZEROS TO TOTLIDO TOTORF
+           MOVE ZEROS TO RKT
+           START FILEFUNC KEY IS NOT LESS THAN RKT
+           IF FS NOT = "00"
+               DISPLAY "NAO HA FUNCIONARIOS CADASTRADOS"
+               GO TO R06
+       .
+       R05.
+           READ FILEFUNC NEXT RECORD
+           IF FS NOT = "00"
+               GO TO R06
+           END-IF
+           ADD 1 TO TOTLIDO
+           MOVE SPACES TO ORFFLAGS
+           MOVE ARK2 TO CHKARK
+           MOVE ARK2 TO ARK
+           READ CADAREAS
+           IF FS NOT = "00"
+               STRING ORFFLAGS DELIMITED BY SPACE
+                   " ARK2" DELIMITED BY SIZE
+                   INTO ORFFLAGS
+           END-IF
+           MOVE CRK2 TO CHKCRK
+           MOVE CRK2 TO CRK
+           READ CADCARGO
+           IF FS NOT = "00"
+               STRING ORFFLAGS DELIMITED BY SPACE
+                   " CRK2" DELIMITED BY SIZE
+                   INTO ORFFLAGS
+           END-IF
+           MOVE CEP2 TO CHKCEP
+           MOVE CEP2 TO CEP
+           READ PRO
+           IF FS NOT = "00"
+               STRING ORFFLAGS DELIMITED BY SPACE
+                   " CEP2" DELIMITED BY SIZE
+                   INTO ORFFLAGS
+           END-IF
+           IF ORFFLAGS NOT = SPACES
+               PERFORM RFLAG
+           END-IF
+           GO TO R05
+       .
+       R06.
+           CLOSE ORFRPT
+           DISPLAY "REGISTROS LIDOS.......: " TOTLIDO
+           DISPLAY "REFERENCIAS ORFAS.....: " TOTORF
+       .
+       RF1.
+           CLOSE FILEFUNC CADAREAS CADCARGO PRO
+           STOP RUN
+           .
+       RF2.
+           EXIT PROGRAM
+           .
+       RFLAG.
+           ADD 1 TO TOTORF
+           MOVE SPACES TO LINHA
+           STRING "RK: " RKT "   NOME: " NOME
+               "   REFERENCIAS ORFAS:" ORFFLAGS
+               "   (ARK2=" CHKARK " CRK2=" CHKCRK " CEP2=" CHKCEP ")"
+               INTO LINHA
+           MOVE LINHA TO ORFLINE
+           WRITE ORFLINE
+           .
