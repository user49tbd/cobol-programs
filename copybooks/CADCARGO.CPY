@@ -0,0 +1,25 @@
+       01 CARGO.
+           03 CRK       PIC 9(04).
+           03 CDESC     PIC X(25).
+           03 TS       PIC X(01).
+           03 TSTXT    PIC X(12).
+           03 BPS      PIC 9(01).
+           03 BPSTXT   PIC X(20).
+           03 BCOM     PIC 9(01).
+           03 BCOMTXT  PIC X(20).
+           03 BVA      PIC 9(01).
+           03 BVATXT   PIC X(20).
+           03 BCB      PIC 9(01).
+           03 BCBTXT   PIC X(20).
+           03 SALVAL   PIC 9(06)V99.
+           03 BVT      PIC 9(01).
+           03 BVTTXT   PIC X(20).
+           03 CFILIAL  PIC 9(02).
+      *-----------------------------------------------------------------
+           03 BINSPER    PIC 9(01).
+           03 BINSPERTXT PIC X(20).
+      *-----------------------------------------------------------------
+           03 BSIND      PIC 9(01).
+           03 BSINDTXT   PIC X(20).
+           03 VSIND      PIC 9(05)V99.
+      *-----------------------------------------------------------------
