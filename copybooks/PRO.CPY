@@ -0,0 +1,10 @@
+       01 PROT.
+           03 UF   PIC X(02).
+           03 UFN  PIC X(23).
+      *-----------------------------------------------------------------
+           03 CEP  PIC 9(08).
+           03 LOGRADOURO PIC X(40).
+           03 BAIRRO PIC X(20).
+           03 CIDADE PIC X(20).
+           03 VALIT PIC 9(02).
+           03 PFILIAL PIC 9(02).
