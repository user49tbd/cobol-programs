@@ -0,0 +1,39 @@
+       01 FILES.
+           03 RKT          PIC 9(06).
+           03 NOME        PIC X(40).
+           03 CPF         PIC 9(11).
+           03 RG          PIC 9(09).
+           03 SEXO        PIC X(01).
+           03 SEXOTXT     PIC X(10).
+           03 GENERO      PIC 9(01).
+           03 GENEROTXT   PIC X(15).
+           03 DNDIA       PIC 9(02).
+           03 DNMES       PIC 9(02).
+           03 DNANO       PIC 9(04).
+           03 ADDIA       PIC 9(02).
+           03 ADMES       PIC 9(02).
+           03 ADANO       PIC 9(04).
+           03 NUMDEPEND   PIC 9(02).
+           03 TELEFONE    PIC 9(11).
+           03 EMAIL       PIC X(40).
+      *-----------------------------------------------------------------
+           03 ARK2        PIC 9(03).
+           03 CRK2        PIC 9(04).
+           03 CEP2        PIC 9(08).
+           03 NUM          PIC 9(05).
+           03 COMPLEMENTO  PIC X(12).
+      *-----------------------------------------------------------------
+           03 BANCOCOD    PIC 9(03).
+           03 AGENCIA     PIC 9(04).
+           03 AGENCIADV   PIC X(01).
+           03 CONTA       PIC 9(08).
+           03 CONTADV     PIC X(01).
+           03 FFILIAL     PIC 9(02).
+      *-----------------------------------------------------------------
+           03 DDDIA       PIC 9(02).
+           03 DDMES       PIC 9(02).
+           03 DDANO       PIC 9(04).
+      *-----------------------------------------------------------------
+           03 PREVRK      PIC 9(06).
+           03 CHSEQU      PIC 9(03).
+           03 ADHSEQU     PIC 9(03).
