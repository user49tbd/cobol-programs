@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP025.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CEP.
+      *-----------------------------------------------------------------
+           SELECT CEPEXT ASSIGN TO NOMEARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX
+           .
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRO1.DAT".
+       COPY PRO.
+      *-----------------------------------------------------------------
+       FD CEPEXT
+           LABEL RECORD IS STANDARD.
+       01 CEPEXTREC.
+           03 XUF          PIC X(02).
+           03 XUFN         PIC X(23).
+           03 XCEP         PIC 9(08).
+           03 XLOGRADOURO  PIC X(40).
+           03 XBAIRRO      PIC X(20).
+           03 XCIDADE      PIC X(20).
+           03 XVALIT       PIC 9(02).
+       WORKING-STORAGE SECTION.
+           01 FS          PIC X(02).
+           01 FSX         PIC X(02).
+           01 NOMEARQ     PIC X(40).
+           01 TOTLIDO     PIC 9(06).
+           01 TOTGRAV     PIC 9(06).
+           01 TOTATU      PIC 9(06).
+           01 TOTSKIP     PIC 9(06).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN I-O PRO
+           IF FS NOT = "00"
+               OPEN OUTPUT PRO
+               CLOSE PRO
+               GO TO R01
+       .
+       R02.
+           MOVE ZEROS TO TOTLIDO TOTGRAV TOTATU TOTSKIP
+           MOVE SPACES TO NOMEARQ
+           DISPLAY "CARGA EM LOTE DE CEP - ARQUIVO EXTRATO CORREIOS"
+           DISPLAY "DIGITE O NOME DO ARQUIVO DE ENTRADA: "
+           ACCEPT NOMEARQ
+           IF NOMEARQ = SPACES
+               DISPLAY "NOME DE ARQUIVO INVALIDO"
+               GO TO R02
+       .
+       R03.
+           OPEN INPUT CEPEXT
+           IF FSX NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE ENTRADA: " FSX
+               GO TO RF1
+       .
+       R04.
+           READ CEPEXT
+               AT END
+                   GO TO R07
+           END-READ
+           ADD 1 TO TOTLIDO
+           IF XCEP = ZEROS
+               ADD 1 TO TOTSKIP
+               GO TO R04
+       .
+       R05.
+           MOVE XCEP TO CEP
+           READ PRO
+           IF FS = "00"
+               MOVE XUF TO UF
+               MOVE XUFN TO UFN
+               MOVE XLOGRADOURO TO LOGRADOURO
+               MOVE XBAIRRO TO BAIRRO
+               MOVE XCIDADE TO CIDADE
+               MOVE XVALIT TO VALIT
+               REWRITE PROT
+               IF FS = "00"
+                   ADD 1 TO TOTATU
+               ELSE
+                   ADD 1 TO TOTSKIP
+               END-IF
+           ELSE
+               MOVE XUF TO UF
+               MOVE XUFN TO UFN
+               MOVE XLOGRADOURO TO LOGRADOURO
+               MOVE XBAIRRO TO BAIRRO
+               MOVE XCIDADE TO CIDADE
+               MOVE XVALIT TO VALIT
+               WRITE PROT
+               IF FS = "00"
+                   ADD 1 TO TOTGRAV
+               ELSE
+                   ADD 1 TO TOTSKIP
+               END-IF
+           END-IF
+           GO TO R04
+       .
+       R07.
+           CLOSE CEPEXT
+           DISPLAY "REGISTROS LIDOS.......: " TOTLIDO
+           DISPLAY "REGISTROS GRAVADOS....: " TOTGRAV
+           DISPLAY "REGISTROS ATUALIZADOS.: " TOTATU
+           DISPLAY "REGISTROS IGNORADOS...: " TOTSKIP
+       .
+       RF1.
+           CLOSE PRO
+           STOP RUN
+           .
+       RF2.
+           EXIT PROGRAM
+           .
