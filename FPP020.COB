@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAREAS.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAREAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAREAS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEP1".
+       01 AR.
+           03 RK   PIC  9(03).
+           03 DESC PIC  X(20).
+           03 N    PIC  9(01).
+           03 NTXT PIC  X(19).
+           03 SRK  PIC  9(03).
+           03 FILIAL PIC 9(02).
+       WORKING-STORAGE SECTION.
+           01 FS      PIC X(02).
+           01 NIVEL   PIC 9(01).
+           01 IND     PIC X(40) VALUE SPACES.
+           01 INDLEN  PIC 9(02).
+           01 CONTREG PIC 9(04).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT CADAREAS
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADAREAS"
+               STOP RUN
+       .
+       R02.
+           DISPLAY "==================================================="
+           DISPLAY "ORGANOGRAMA - RELATORIO DE AREAS"
+           DISPLAY "==================================================="
+           MOVE ZEROS TO CONTREG
+           MOVE 1 TO NIVEL
+           .
+       R03.
+           IF NIVEL > 9
+               GO TO FF1
+           .
+           MOVE ZEROS TO RK
+           START CADAREAS KEY IS NOT LESS THAN RK
+           IF FS NOT = "00"
+               GO TO R05
+           .
+       R04.
+           READ CADAREAS NEXT RECORD
+           IF FS NOT = "00"
+               GO TO R05
+           .
+           IF N = NIVEL
+               COMPUTE INDLEN = (NIVEL - 1) * 4 + 1
+               DISPLAY IND(1:INDLEN) RK " " DESC " [" NTXT
+                   "] SRK=" SRK
+               ADD 1 TO CONTREG
+           .
+           GO TO R04.
+       R05.
+           ADD 1 TO NIVEL
+           GO TO R03.
+       FF1.
+           DISPLAY "==================================================="
+           DISPLAY "TOTAL DE AREAS LISTADAS: " CONTREG
+           CLOSE CADAREAS
+           STOP RUN
+           .
