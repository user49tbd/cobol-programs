@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP022.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADTAXA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS TXANO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADTAXA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADTAXA1.DAT".
+       01 TAXA.
+           03 TXANO       PIC 9(04).
+           03 TXI1LIM     PIC 9(06)V99.
+           03 TXI1PCT     PIC 9(02)V99.
+           03 TXI2LIM     PIC 9(06)V99.
+           03 TXI2PCT     PIC 9(02)V99.
+           03 TXI3PCT     PIC 9(02)V99.
+           03 TXITETOGAT  PIC 9(06)V99.
+           03 TXITETOVAL  PIC 9(06)V99.
+           03 TXR1LIM     PIC 9(06)V99.
+           03 TXR1PCT     PIC 9(02)V99.
+           03 TXR2LIM     PIC 9(06)V99.
+           03 TXR2PCT     PIC 9(02)V99.
+           03 TXR3LIM     PIC 9(06)V99.
+           03 TXR3PCT     PIC 9(02)V99.
+           03 TXSFTETO    PIC 9(06)V99.
+       WORKING-STORAGE SECTION.
+           01 FS       PIC X(02).
+           01 MENSAGEM PIC X(40).
+           01 OPT      PIC X(01).
+           01 CONT     PIC 9(04).
+           01 MSGDELAY PIC 9(04) VALUE 1.
+       LINKAGE SECTION.
+           01 LKANO PIC 9(04).
+       SCREEN SECTION.
+       01  TELATAXA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "????????????????????????????????????????".
+           05  LINE 01  COLUMN 41
+               VALUE  "????????????????????????????????????????".
+           05  LINE 02  COLUMN 01
+               VALUE  "?????????????? TABELA DE TAXAS - INSS/IMPR".
+           05  LINE 02  COLUMN 41
+               VALUE  " POR COMPETENCIA (ANO) ????????????????????".
+           05  LINE 03  COLUMN 01
+               VALUE  "????????????????????????????????????????".
+           05  LINE 03  COLUMN 41
+               VALUE  "????????????????????????????????????????".
+           05  LINE 04  COLUMN 01
+               VALUE  " ANO:".
+           05  LINE 06  COLUMN 01
+               VALUE  " INSS FAIXA1 LIMITE:                PCT:".
+           05  LINE 07  COLUMN 01
+               VALUE  " INSS FAIXA2 LIMITE:                PCT:".
+           05  LINE 08  COLUMN 01
+               VALUE  " INSS FAIXA3 PCT:".
+           05  LINE 09  COLUMN 01
+               VALUE  " INSS TETO GATILHO:                 VALOR:".
+           05  LINE 11  COLUMN 01
+               VALUE  " IMPR FAIXA1 LIMITE:                PCT:".
+           05  LINE 12  COLUMN 01
+               VALUE  " IMPR FAIXA2 LIMITE:                PCT:".
+           05  LINE 13  COLUMN 01
+               VALUE  " IMPR FAIXA3 LIMITE:                PCT:".
+           05  LINE 15  COLUMN 01
+               VALUE  " SALARIO-FAMILIA TETO ELEGIBILIDADE:".
+           05  LINE 20  COLUMN 01
+               VALUE  "????????????????????????????????????????".
+           05  LINE 20  COLUMN 41
+               VALUE  "????????????????????????????????????????".
+           05  LINE 22  COLUMN 01
+               VALUE  "?MENSAGEM?????????????????????????????????".
+           05  LINE 23  COLUMN 01
+               VALUE  "????????????         OP:".
+           05  TTXANO
+               LINE 04  COLUMN 07  PIC 9(04)
+               USING  TXANO.
+           05  TTXI1LIM
+               LINE 06  COLUMN 21  PIC 9(06)V99
+               USING  TXI1LIM.
+           05  TTXI1PCT
+               LINE 06  COLUMN 38  PIC 9(02)V99
+               USING  TXI1PCT.
+           05  TTXI2LIM
+               LINE 07  COLUMN 21  PIC 9(06)V99
+               USING  TXI2LIM.
+           05  TTXI2PCT
+               LINE 07  COLUMN 38  PIC 9(02)V99
+               USING  TXI2PCT.
+           05  TTXI3PCT
+               LINE 08  COLUMN 19  PIC 9(02)V99
+               USING  TXI3PCT.
+           05  TTXITETOGAT
+               LINE 09  COLUMN 21  PIC 9(06)V99
+               USING  TXITETOGAT.
+           05  TTXITETOVAL
+               LINE 09  COLUMN 38  PIC 9(06)V99
+               USING  TXITETOVAL.
+           05  TTXR1LIM
+               LINE 11  COLUMN 21  PIC 9(06)V99
+               USING  TXR1LIM.
+           05  TTXR1PCT
+               LINE 11  COLUMN 38  PIC 9(02)V99
+               USING  TXR1PCT.
+           05  TTXR2LIM
+               LINE 12  COLUMN 21  PIC 9(06)V99
+               USING  TXR2LIM.
+           05  TTXR2PCT
+               LINE 12  COLUMN 38  PIC 9(02)V99
+               USING  TXR2PCT.
+           05  TTXR3LIM
+               LINE 13  COLUMN 21  PIC 9(06)V99
+               USING  TXR3LIM.
+           05  TTXR3PCT
+               LINE 13  COLUMN 38  PIC 9(02)V99
+               USING  TXR3PCT.
+           05  TTXSFTETO
+               LINE 15  COLUMN 38  PIC 9(06)V99
+               USING  TXSFTETO.
+           05  TMENSAGEM
+               LINE 22  COLUMN 10  PIC X(40)
+               USING  MENSAGEM.
+           05  TOPT
+               LINE 23  COLUMN 26  PIC X(01)
+               USING  OPT.
+       PROCEDURE DIVISION USING LKANO.
+       R00.
+           OPEN I-O CADTAXA
+           IF FS NOT = "00"
+               OPEN OUTPUT CADTAXA
+               CLOSE CADTAXA
+               GO TO R00
+           .
+       R01.
+           MOVE ZEROS TO TXANO TXI1LIM TXI1PCT TXI2LIM TXI2PCT TXI3PCT
+           MOVE ZEROS TO TXITETOGAT TXITETOVAL TXR1LIM TXR1PCT
+           MOVE ZEROS TO TXR2LIM TXR2PCT TXR3LIM TXR3PCT TXSFTETO
+           MOVE SPACES TO MENSAGEM OPT
+           DISPLAY TELATAXA
+           IF LKANO NOT = ZEROS
+               MOVE LKANO TO TXANO
+               MOVE ZEROS TO LKANO
+               DISPLAY TTXANO
+               GO TO R03
+           .
+       R02.
+           ACCEPT TTXANO
+           IF TXANO = ZEROS
+               MOVE "ANO NAO PODE SER NULO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R02
+           .
+       R03.
+           READ CADTAXA
+           IF FS = "00"
+               DISPLAY TTXI1LIM
+               DISPLAY TTXI1PCT
+               DISPLAY TTXI2LIM
+               DISPLAY TTXI2PCT
+               DISPLAY TTXI3PCT
+               DISPLAY TTXITETOGAT
+               DISPLAY TTXITETOVAL
+               DISPLAY TTXR1LIM
+               DISPLAY TTXR1PCT
+               DISPLAY TTXR2LIM
+               DISPLAY TTXR2PCT
+               DISPLAY TTXR3LIM
+               DISPLAY TTXR3PCT
+               DISPLAY TTXSFTETO
+               MOVE "TABELA JA CADASTRADA PARA ESTE ANO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R013
+           .
+       R04.
+           ACCEPT TTXI1LIM
+           ACCEPT TTXI1PCT
+           ACCEPT TTXI2LIM
+           ACCEPT TTXI2PCT
+           ACCEPT TTXI3PCT
+           ACCEPT TTXITETOGAT
+           ACCEPT TTXITETOVAL
+           ACCEPT TTXR1LIM
+           ACCEPT TTXR1PCT
+           ACCEPT TTXR2LIM
+           ACCEPT TTXR2PCT
+           ACCEPT TTXR3LIM
+           ACCEPT TTXR3PCT
+           ACCEPT TTXSFTETO
+           .
+       R013.
+           MOVE "R REPETIR A ATUALIZAR X EXCLUIR S SALVAR" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           ACCEPT TOPT
+           IF OPT = "R" OR "r"
+               GO TO R01
+           ELSE
+               IF OPT = "A" OR "a"
+                   PERFORM R04
+                   PERFORM RAT
+                   GO TO R013
+               ELSE
+                   IF OPT = "X" OR "x"
+                       PERFORM REX
+                       GO TO R013
+                   ELSE
+                       IF OPT = "S" OR "s"
+                           PERFORM R0S
+                           GO TO R013
+           .
+       R0S.
+           WRITE TAXA
+           IF FS = "00"
+               MOVE "GRAVADO" TO MENSAGEM
+           ELSE
+               MOVE "ERRO AO GRAVAR" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           .
+       RAT.
+           REWRITE TAXA
+           IF FS = "00"
+               MOVE "ATUALIZADO" TO MENSAGEM
+           ELSE
+               MOVE "ERRO AO ATUALIZAR" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           .
+       REX.
+           DELETE CADTAXA RECORD
+           IF FS = "00"
+               MOVE "REMOVIDO" TO MENSAGEM
+           ELSE
+               MOVE "ERRO AO REMOVER" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           .
+       RF1.
+           CLOSE CADTAXA
+           STOP RUN
+           .
+       RF2.
+           EXIT PROGRAM
+           .
+       MSG1.
+           MOVE ZEROS TO CONT
+           DISPLAY TMENSAGEM
+           .
+       MSG2.
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
+           .
