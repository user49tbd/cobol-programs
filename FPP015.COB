@@ -35,6 +35,15 @@
            03 PIMPR     PIC 9(10)V99.
            03 PSALF     PIC 9(10)V99.
            03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
 
       *-----------------------------------------------------------------
       *FUNCIONARIO VARIAVEIS
@@ -42,34 +51,17 @@
        FD FILEFUNC
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "FUNCDATA.DAT".
-       01 FILES.
-           03 RKT          PIC 9(06).
-           03 NOME        PIC X(40).
-           03 CPF         PIC 9(11).
-           03 RG          PIC 9(09).
-           03 SEXO        PIC X(01).
-           03 SEXOTXT     PIC X(10).
-           03 GENERO      PIC 9(01).
-           03 GENEROTXT   PIC X(15).
-           03 DNDIA       PIC 9(02).
-           03 DNMES       PIC 9(02).
-           03 DNANO       PIC 9(04).
-           03 NUMDEPEND   PIC 9(02).
-           03 TELEFONE    PIC 9(11).
-           03 EMAIL       PIC X(40).
-      *-----------------------------------------------------------------
-           03 ARK2        PIC 9(03).
-           03 CRK2        PIC 9(04).
-           03 CEP2        PIC 9(08).
-           03 NUM          PIC 9(05).
-           03 COMPLEMENTO  PIC X(12).
+       COPY FUNCDATA.
        WORKING-STORAGE SECTION.
            01 FS          PIC X(02).
            01 OPT         PIC X(01).
            01 MENSAGEM    PIC X(40).
            01 CONT        PIC 9(04).
+           01 MSGDELAY    PIC 9(04) VALUE 1.
            01 CONTLN      PIC 9(04).
            01 ARK         PIC 9(06).
+           01 ARKM        PIC 9(02).
+           01 ARKY        PIC 9(04).
        SCREEN SECTION.
        01  SCREENSALB.
            05  BLANK SCREEN.
@@ -118,6 +110,12 @@
            05  TRK
                LINE 23  COLUMN 61  PIC X(06)
                USING  ARK.
+           05  TARKM
+               LINE 23  COLUMN 68  PIC 9(02)
+               USING  ARKM.
+           05  TARKY
+               LINE 23  COLUMN 71  PIC 9(04)
+               USING  ARKY.
        PROCEDURE DIVISION.
        R00A.
            OPEN I-O FILEFUNC
@@ -163,11 +161,19 @@
 
            .
        R03.
-           MOVE "DIGITE R PRA REPETIR" TO MENSAGEM
+           MOVE "DIGITE R-REPETIR M-MANUTENCAO" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            IF OPT = "R" OR "r"
                GO TO R00
+           IF OPT = "M" OR "m"
+               MOVE "DIGITE RK MES ANO PARA MANUTENCAO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               ACCEPT TRK
+               ACCEPT TARKM
+               ACCEPT TARKY
+               CALL "FPP005" USING ARK ARKM ARKY
+               STOP RUN
            .
        FF1.
            STOP RUN
@@ -180,9 +186,7 @@
            DISPLAY TMENSAGEM
            .
        MSG2.
-           ADD 1 TO CONT
-           IF CONT < 2300
-               GO TO MSG2
+           CALL "C$SLEEP" USING MSGDELAY
            MOVE SPACES TO MENSAGEM
            DISPLAY TMENSAGEM
            .
