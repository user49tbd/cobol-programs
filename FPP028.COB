@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP028.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RK
+           .
+      *-----------------------------------------------------------------
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+      *-----------------------------------------------------------------
+           SELECT INFORME ASSIGN TO NOMEARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX
+           .
+       DATA DIVISION.
+       FILE SECTION.
+       FD PR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRT1.DATA".
+       01 PRM.
+           03 RK.
+               05 RKF  PIC 9(06).
+               05 RKM  PIC 9(02).
+               05 RKY  PIC 9(04).
+           03 PSALVALB     PIC 9(10)V99.
+           03 PINSS     PIC 9(10)V99.
+           03 PIMPR     PIC 9(10)V99.
+           03 PSALF     PIC 9(10)V99.
+           03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
+      *-----------------------------------------------------------------
+      *FUNCIONARIO VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+       FD INFORME
+           LABEL RECORD IS STANDARD.
+       01 INFLINE PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 FS          PIC X(02).
+           01 FSX         PIC X(02).
+           01 NOMEARQ     PIC X(40).
+           01 BRKY        PIC 9(04).
+           01 MM          PIC 9(02).
+           01 TINSS       PIC 9(12)V99.
+           01 TIMPR       PIC 9(12)V99.
+           01 LINHA       PIC X(80).
+           01 TOTFUNC     PIC 9(06).
+           01 TOTGRAV     PIC 9(06).
+           01 TOTSKIP     PIC 9(06).
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT PR
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR PR"
+               STOP RUN
+       .
+       R01A.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R02.
+           MOVE ZEROS TO TOTFUNC TOTGRAV TOTSKIP
+           DISPLAY "INFORME DE RENDIMENTOS - TOTAIS ANUAIS"
+           DISPLAY "DIGITE O ANO (RKY): "
+           ACCEPT BRKY
+           IF BRKY = ZEROS
+               DISPLAY "ANO INVALIDO"
+               GO TO R02
+       .
+       R03.
+           MOVE SPACES TO NOMEARQ
+           DISPLAY "DIGITE O NOME DO ARQUIVO DE SAIDA: "
+           ACCEPT NOMEARQ
+           IF NOMEARQ = SPACES
+               DISPLAY "NOME DE ARQUIVO INVALIDO"
+               GO TO R03
+       .
+       R04.
+           OPEN OUTPUT INFORME
+           IF FSX NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE SAIDA: " FSX
+               GO TO RF1
+       .
+       R05.
+           MOVE ZEROS TO RKT
+           START FILEFUNC KEY IS NOT LESS THAN RKT
+           IF FS NOT = "00"
+               DISPLAY "NAO HA FUNCIONARIOS CADASTRADOS"
+               GO TO R08
+       .
+       R06.
+           READ FILEFUNC NEXT RECORD
+           IF FS NOT = "00"
+               GO TO R08
+           END-IF
+           ADD 1 TO TOTFUNC
+           MOVE ZEROS TO TINSS TIMPR
+           MOVE RKT TO RKF
+           MOVE BRKY TO RKY
+           PERFORM VARYING MM FROM 1 BY 1 UNTIL MM > 12
+               MOVE MM TO RKM
+               READ PR
+               IF FS = "00"
+                   ADD PINSS TO TINSS
+                   ADD PIMPR TO TIMPR
+               END-IF
+           END-PERFORM
+           IF TINSS = ZEROS AND TIMPR = ZEROS
+               ADD 1 TO TOTSKIP
+               GO TO R06
+           END-IF
+           PERFORM RPRINT
+           ADD 1 TO TOTGRAV
+           GO TO R06
+       .
+       R08.
+           CLOSE INFORME
+           DISPLAY "FUNCIONARIOS ANALISADOS.: " TOTFUNC
+           DISPLAY "INFORMES GERADOS........: " TOTGRAV
+           DISPLAY "SEM MOVIMENTO NO ANO.....: " TOTSKIP
+       .
+       RF1.
+           CLOSE PR FILEFUNC
+           STOP RUN
+           .
+       RF2.
+           EXIT PROGRAM
+           .
+       RPRINT.
+           MOVE ALL "-" TO INFLINE
+           WRITE INFLINE
+           MOVE SPACES TO LINHA
+           STRING "INFORME DE RENDIMENTOS - ANO: " BRKY
+               INTO LINHA
+           MOVE LINHA TO INFLINE
+           WRITE INFLINE
+           MOVE SPACES TO LINHA
+           STRING "MATRICULA: " RKT "   NOME: " NOME
+               INTO LINHA
+           MOVE LINHA TO INFLINE
+           WRITE INFLINE
+           MOVE SPACES TO LINHA
+           STRING "TOTAL INSS NO ANO..........: " TINSS
+               INTO LINHA
+           MOVE LINHA TO INFLINE
+           WRITE INFLINE
+           MOVE SPACES TO LINHA
+           STRING "TOTAL IMPOSTO DE RENDA......: " TIMPR
+               INTO LINHA
+           MOVE LINHA TO INFLINE
+           WRITE INFLINE
+           MOVE ALL "-" TO INFLINE
+           WRITE INFLINE
+           MOVE SPACES TO INFLINE
+           WRITE INFLINE
+           .
