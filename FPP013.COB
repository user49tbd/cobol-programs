@@ -16,20 +16,8 @@
        FD CADCARGO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADCARGO1.DAT".
-       01 CARGO.
-           03 RK       PIC 9(04).
-           03 DESC     PIC X(25).
-           03 TS       PIC X(01).
-           03 TSTXT    PIC X(12).
-           03 BPS      PIC 9(01).
-           03 BPSTXT   PIC X(20).
-           03 BCOM     PIC 9(01).
-           03 BCOMTXT  PIC X(20).
-           03 BVA      PIC 9(01).
-           03 BVATXT   PIC X(20).
-           03 BCB      PIC 9(01).
-           03 BCBTXT   PIC X(20).
-           03 SALVAL   PIC 9(06)V99.
+       COPY CADCARGO REPLACING ==CRK== BY ==RK== ==CDESC== BY ==DESC==.
+      *-----------------------------------------------------------------
 
        WORKING-STORAGE SECTION.
            01 FS           PIC X(02).
@@ -37,8 +25,11 @@
            01 OPT          PIC X(01).
            01 ARK          PIC 9(06).
            01 CONT         PIC 9(04).
+           01 MSGDELAY     PIC 9(04) VALUE 1.
            01 CONT2        PIC 9(04).
            01 CONTERV      PIC 9(09).
+           01 PAGATU       PIC 9(04).
+           01 PAGANT       PIC 9(04).
            01 SCDATA.
                03 LN1A PIC X(80) VALUE
                "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
@@ -110,7 +101,7 @@
                USING  ARK.
        PROCEDURE DIVISION.
        R00.
-           MOVE ZEROS TO ARK CONT CONT2 CONTERV
+           MOVE ZEROS TO ARK CONT CONT2 CONTERV PAGATU PAGANT
            MOVE SPACES TO MENSAGEM OPT
 
            MOVE ZEROS TO RK BPS BCOM BVA BCB SALVAL
@@ -145,6 +136,8 @@
            ELSE
                COMPUTE ARK = ARK - 1
                MOVE ARK TO RK
+               MOVE RK TO PAGATU
+               MOVE RK TO PAGANT
                PERFORM R04 THRU R05
                MOVE CONTERV TO MENSAGEM
                PERFORM MSG1 THRU MSG2
@@ -157,12 +150,30 @@
 
            .
        R06.
-           MOVE "DIGIE A OPERACAO R PARA REPETIR" TO MENSAGEM
+           MOVE "DIGITE R-REPETIR A-VOLTAR M-MANUT S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            IF OPT = "R" OR "r"
                PERFORM R00
                GO TO R02
+           END-IF
+           IF OPT = "A" OR "a"
+               MOVE PAGANT TO RK
+               MOVE ZEROS TO CONT2
+               MOVE ZEROS TO LIN
+               COMPUTE LIN = LIN + 4
+               PERFORM R02
+               PERFORM R04 THRU R05
+               GO TO R06
+           END-IF
+           IF OPT = "M" OR "m"
+               MOVE "DIGITE O RK PARA MANUTENCAO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               ACCEPT TARK
+               MOVE ARK TO RK
+               CALL "FPP003" USING RK
+               STOP RUN
+           END-IF
            PERFORM MSG1 THRU MSG2
            .
        FF1.
@@ -213,13 +224,10 @@
            DISPLAY TMENSAGEM
            .
        MSG2.
-           IF CONT < 2500
-               ADD 1 TO CONT
-               GO TO MSG2
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY TMENSAGEM
-               MOVE ZEROS TO CONT
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
+           MOVE ZEROS TO CONT
            .
        R03B.
            PERFORM MSG2
@@ -238,25 +246,43 @@
            IF FS = "00"
                ADD 1 TO CONTERV
                IF CONT2 < 3
+                   IF CONT2 = ZEROS
+                       MOVE PAGATU TO PAGANT
+                       MOVE RK TO PAGATU
+                   END-IF
                    ADD 1 TO CONT2
                    PERFORM EXB
                    PERFORM MSG2
                    GO TO R05
                ELSE
+                   MOVE PAGATU TO PAGANT
+                   MOVE RK TO PAGATU
                    PERFORM R0R
-                   PERFORM R02
-                   MOVE ZEROS TO CONT2
-                   MOVE ZEROS TO LIN
-                   COMPUTE LIN = LIN + 4
-                   ADD 1 TO CONT2
-                   PERFORM EXB
-                   PERFORM MSG2
-                   GO TO R05
+                   IF OPT = "A" OR "a"
+                       MOVE PAGANT TO RK
+                       START CADCARGO KEY IS > RK
+                       PERFORM R02
+                       MOVE ZEROS TO CONT2
+                       MOVE ZEROS TO LIN
+                       COMPUTE LIN = LIN + 4
+                       GO TO R05
+                   ELSE
+                       IF OPT = "S" OR "s"
+                           GO TO R06
+                       ELSE
+                           PERFORM R02
+                           MOVE ZEROS TO CONT2
+                           MOVE ZEROS TO LIN
+                           COMPUTE LIN = LIN + 4
+                           ADD 1 TO CONT2
+                           PERFORM EXB
+                           PERFORM MSG2
+                           GO TO R05
 
       *         GO TO FF1
            .
        R0R.
-           MOVE "DIGITE PARA CONTINUAR" TO MENSAGEM
+           MOVE "ENTER-PROXIMA A-ANTERIOR S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            .
