@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGGER.
+       PROGRAM-ID. FPP005.
        AUTHOR. AUTMAN.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -27,6 +27,55 @@
            RECORD KEY IS RKT
            .
 
+           SELECT FGTSBAL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS FRK
+           .
+
+           SELECT CADTAXA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS TXANO
+           .
+
+           SELECT PERLOCK ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS PLK
+           .
+
+           SELECT LOGCTR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CTRK
+           .
+
+           SELECT CHGLOG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS LOGSEQ
+           .
+
+           SELECT ABSENC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS ABRK
+           .
+
+           SELECT PRPEND ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS PPRK
+           .
+
        DATA DIVISION.
        FILE SECTION.
        FD PR
@@ -42,54 +91,143 @@
            03 PIMPR     PIC 9(10)V99.
            03 PSALF     PIC 9(10)V99.
            03 PSLIQUID  PIC 9(10)V99.
+           03 PFGTS     PIC 9(10)V99.
+           03 PFGTSAC   PIC 9(12)V99.
+           03 PNHREXT   PIC 9(03).
+           03 PTIPOHE   PIC X(01).
+           03 PVALHREXT PIC 9(10)V99.
+           03 PNHNOT    PIC 9(03).
+           03 PVALHNOT  PIC 9(10)V99.
+           03 PVALINSPER PIC 9(10)V99.
+           03 PVALSIND   PIC 9(10)V99.
 
       *-----------------------------------------------------------------
+      *FGTS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FGTSBAL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FGTSBAL.DAT".
+       01 FGTSREC.
+           03 FRK       PIC 9(06).
+           03 ACFGTS    PIC 9(12)V99.
+      *-----------------------------------------------------------------
+      *TABELA DE TAXAS INSS/IMPR POR COMPETENCIA (ANO)
+      *-----------------------------------------------------------------
+       FD CADTAXA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADTAXA1.DAT".
+       01 TAXA.
+           03 TXANO       PIC 9(04).
+           03 TXI1LIM     PIC 9(06)V99.
+           03 TXI1PCT     PIC 9(02)V99.
+           03 TXI2LIM     PIC 9(06)V99.
+           03 TXI2PCT     PIC 9(02)V99.
+           03 TXI3PCT     PIC 9(02)V99.
+           03 TXITETOGAT  PIC 9(06)V99.
+           03 TXITETOVAL  PIC 9(06)V99.
+           03 TXR1LIM     PIC 9(06)V99.
+           03 TXR1PCT     PIC 9(02)V99.
+           03 TXR2LIM     PIC 9(06)V99.
+           03 TXR2PCT     PIC 9(02)V99.
+           03 TXR3LIM     PIC 9(06)V99.
+           03 TXR3PCT     PIC 9(02)V99.
+           03 TXSFTETO    PIC 9(06)V99.
+      *-----------------------------------------------------------------
+      *FECHAMENTO DE COMPETENCIA (TRAVA DE PERIODO)
+      *-----------------------------------------------------------------
+       FD PERLOCK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PERLOCK1.DAT".
+       01 PERREC.
+           03 PLK.
+               05 PLKM     PIC 9(02).
+               05 PLKY     PIC 9(04).
+           03 PLSTATUS    PIC X(01).
+      *-----------------------------------------------------------------
+      *OPERADOR / LOG DE ALTERACOES
+      *-----------------------------------------------------------------
+       FD LOGCTR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGCTR1.DAT".
+       01 LOGCTRREC.
+           03 CTRK    PIC 9(01).
+           03 CTRSEQ  PIC 9(08).
+      *-----------------------------------------------------------------
+       FD CHGLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHGLOG1.DAT".
+       01 LOGREC.
+           03 LOGSEQ   PIC 9(08).
+           03 LOGOPER  PIC X(10).
+           03 LOGPROG  PIC X(08).
+           03 LOGACAO  PIC X(01).
+           03 LOGRK    PIC 9(14).
+           03 LOGDATE  PIC 9(08).
+           03 LOGTIME  PIC 9(06).
+      *-----------------------------------------------------------------
+      *AUSENCIAS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD ABSENC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ABSENC.DAT".
+       01 ABSENCREC.
+           03 ABRK.
+               05 ABRKF   PIC 9(06).
+               05 ABSEQ   PIC 9(03).
+           03 ABMES      PIC 9(02).
+           03 ABANO      PIC 9(04).
+           03 ABTIPO     PIC X(01).
+           03 ABTIPOTXT  PIC X(15).
+           03 ABDIAS     PIC 9(02).
+      *-----------------------------------------------------------------
       *CARGO VARIAVEIS
       *-----------------------------------------------------------------
        FD CADCARGO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADCARGO1.DAT".
-       01 CARGO.
-           03 CRK       PIC 9(04).
-           03 CDESC     PIC X(25).
-           03 TS       PIC X(01).
-           03 TSTXT    PIC X(12).
-           03 BPS      PIC 9(01).
-           03 BPSTXT   PIC X(20).
-           03 BCOM     PIC 9(01).
-           03 BCOMTXT  PIC X(20).
-           03 BVA      PIC 9(01).
-           03 BVATXT   PIC X(20).
-           03 BCB      PIC 9(01).
-           03 BCBTXT   PIC X(20).
-           03 SALVAL   PIC 9(06)V99.
+       COPY CADCARGO.
+      *-----------------------------------------------------------------
       *-----------------------------------------------------------------
        FD FILEFUNC
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "FUNCDATA.DAT".
-       01 FILES.
-           03 RKT          PIC 9(06).
-           03 NOME        PIC X(40).
-           03 CPF         PIC 9(11).
-           03 RG          PIC 9(09).
-           03 SEXO        PIC X(01).
-           03 SEXOTXT     PIC X(10).
-           03 GENERO      PIC 9(01).
-           03 GENEROTXT   PIC X(15).
-           03 DNDIA       PIC 9(02).
-           03 DNMES       PIC 9(02).
-           03 DNANO       PIC 9(04).
-           03 NUMDEPEND   PIC 9(02).
-           03 TELEFONE    PIC 9(11).
-           03 EMAIL       PIC X(40).
-      *-----------------------------------------------------------------
-           03 ARK2        PIC 9(03).
-           03 CRK2        PIC 9(04).
-           03 CEP2        PIC 9(08).
-           03 NUM          PIC 9(05).
-           03 COMPLEMENTO  PIC X(12).
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+      *FOLHA CALCULADA PENDENTE DE APROVACAO (SEGUNDO OPERADOR)
+      *-----------------------------------------------------------------
+       FD PRPEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRPEND1.DATA".
+       01 PRPENDREC.
+           03 PPRK.
+               05 PPRKF  PIC 9(06).
+               05 PPRKM  PIC 9(02).
+               05 PPRKY  PIC 9(04).
+           03 PPSALVALB     PIC 9(10)V99.
+           03 PPINSS     PIC 9(10)V99.
+           03 PPIMPR     PIC 9(10)V99.
+           03 PPSALF     PIC 9(10)V99.
+           03 PPSLIQUID  PIC 9(10)V99.
+           03 PPFGTS     PIC 9(10)V99.
+           03 PPFGTSAC   PIC 9(12)V99.
+           03 PPNHREXT   PIC 9(03).
+           03 PPTIPOHE   PIC X(01).
+           03 PPVALHREXT PIC 9(10)V99.
+           03 PPNHNOT    PIC 9(03).
+           03 PPVALHNOT  PIC 9(10)V99.
+           03 PPVALINSPER PIC 9(10)V99.
+           03 PPVALSIND   PIC 9(10)V99.
+           03 PPOPER     PIC X(10).
+           03 PPDATE     PIC 9(08).
+           03 PPTIME     PIC 9(06).
+           03 PPORIGEM   PIC X(01).
        WORKING-STORAGE SECTION.
            01 FS   PIC X(02).
+           01 OPERID PIC X(10).
+      *-----------------------------------------------------------------
+           01 PPORIGEMWS PIC X(01).
+      *-----------------------------------------------------------------
+           01 PODEPAG  PIC X(01).
       *-----------------------------------------------------------------
            01 SALVALB     PIC 9(10).
            01 INSS     PIC 9(10)V99.
@@ -101,10 +239,28 @@
            01 OPT       PIC X(03).
            01 RKVAL     PIC 9(06).
            01 CONT      PIC 9(04).
+           01 MSGDELAY  PIC 9(04) VALUE 1.
            01 SBCONT    PIC 9(09).
            01 NUMD      PIC 9(02).
       *-----------------------------------------------------------------
+      *PROPORCIONALIDADE DE ADMISSAO/DEMISSAO NO MES (MES COMERCIAL
+      *DE 30 DIAS, MESMA CONVENCAO JA USADA NO CALCULO DE FERIAS)
+      *-----------------------------------------------------------------
+           01 WORKDIAS  PIC 9(02).
+      *-----------------------------------------------------------------
+           01 HRVALOR   PIC 9(10)V99.
+           01 VALHREXT  PIC 9(10)V99.
+           01 VALHNOT   PIC 9(10)V99.
+           01 VALINSPER PIC 9(10)V99.
+           01 VALSIND   PIC 9(10)V99.
+           01 ABSMISSDIAS PIC 9(03).
+           01 DEDABSENC   PIC 9(10)V99.
+      *-----------------------------------------------------------------
 
+       LINKAGE SECTION.
+           01 LKRKF PIC 9(06).
+           01 LKRKM PIC 9(02).
+           01 LKRKY PIC 9(04).
        SCREEN SECTION.
        01  TELAPAG.
            05  BLANK SCREEN.
@@ -228,6 +384,33 @@
            05  TSALF
                LINE 15  COLUMN 55  PIC 9(10)V99
                USING  PSALF.
+           05  TFGTS
+               LINE 19  COLUMN 05  PIC 9(10)V99
+               USING  PFGTS.
+           05  TFGTSAC
+               LINE 19  COLUMN 25  PIC 9(12)V99
+               USING  PFGTSAC.
+           05  TNHREXT
+               LINE 17  COLUMN 05  PIC 9(03)
+               USING  PNHREXT.
+           05  TTIPOHE
+               LINE 17  COLUMN 12  PIC X(01)
+               USING  PTIPOHE.
+           05  TVALHREXT
+               LINE 17  COLUMN 20  PIC 9(10)V99
+               USING  PVALHREXT.
+           05  TNHNOT
+               LINE 18  COLUMN 05  PIC 9(03)
+               USING  PNHNOT.
+           05  TVALHNOT
+               LINE 18  COLUMN 20  PIC 9(10)V99
+               USING  PVALHNOT.
+           05  TVALINSPER
+               LINE 20  COLUMN 05  PIC 9(10)V99
+               USING  PVALINSPER.
+           05  TVALSIND
+               LINE 20  COLUMN 20  PIC 9(10)V99
+               USING  PVALSIND.
            05  TMENSAGEM
                LINE 21  COLUMN 15  PIC X(40)
                USING  MENSAGEM.
@@ -237,7 +420,7 @@
            05  TRKVAL
                LINE 21  COLUMN 67  PIC 9(06)
                USING  RKVAL.
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LKRKF LKRKM LKRKY.
        R01.
            OPEN I-O PR
            IF FS NOT = "00"
@@ -259,9 +442,71 @@
                CLOSE FILEFUNC
                GO TO R01AA
        .
+       R01AB.
+           OPEN I-O FGTSBAL
+           IF FS NOT = "00"
+               OPEN OUTPUT FGTSBAL
+               CLOSE FGTSBAL
+               GO TO R01AB
+       .
+       R01AC.
+           OPEN I-O CADTAXA
+           IF FS NOT = "00"
+               OPEN OUTPUT CADTAXA
+               CLOSE CADTAXA
+               GO TO R01AC
+       .
+       R01AD.
+           OPEN I-O PERLOCK
+           IF FS NOT = "00"
+               OPEN OUTPUT PERLOCK
+               CLOSE PERLOCK
+               GO TO R01AD
+       .
+       R01AE.
+           OPEN I-O LOGCTR
+           IF FS NOT = "00"
+               OPEN OUTPUT LOGCTR
+               CLOSE LOGCTR
+               GO TO R01AE
+       .
+       R01AF.
+           OPEN I-O CHGLOG
+           IF FS NOT = "00"
+               OPEN OUTPUT CHGLOG
+               CLOSE CHGLOG
+               GO TO R01AF
+       .
+       R01AGA.
+           OPEN I-O ABSENC
+           IF FS NOT = "00"
+               OPEN OUTPUT ABSENC
+               CLOSE ABSENC
+               GO TO R01AGA
+       .
+       R01AGB.
+           OPEN I-O PRPEND
+           IF FS NOT = "00"
+               OPEN OUTPUT PRPEND
+               CLOSE PRPEND
+               GO TO R01AGB
+       .
+       R01AG.
+           MOVE SPACES TO OPERID
+           DISPLAY "IDENTIFICACAO DO OPERADOR: "
+           ACCEPT OPERID
+           IF OPERID = SPACES
+               GO TO R01AG
+       .
        R02A.
 
            MOVE ZEROS TO PSALVALB PINSS PIMPR PSALF PSLIQUID
+           MOVE ZEROS TO PFGTS PFGTSAC
+           MOVE ZEROS TO PNHREXT PVALHREXT HRVALOR VALHREXT
+           MOVE ZEROS TO PNHNOT PVALHNOT VALHNOT
+           MOVE ZEROS TO PVALINSPER VALINSPER
+           MOVE ZEROS TO PVALSIND VALSIND
+           MOVE SPACES TO PTIPOHE
       *-----------------------------------------------------------------
            MOVE ZEROS TO INSS IMPR SALF SLIQUID RKVAL CONT
            MOVE SPACES TO OPT MENSAGEM
@@ -276,6 +521,15 @@
            MOVE ZERO TO TELEFONE
            MOVE SPACES TO NOME SEXO SEXOTXT GENEROTXT EMAIL
       *-----------------------------------------------------------------
+           IF LKRKF NOT = ZEROS
+               MOVE LKRKF TO RKF
+               MOVE LKRKM TO RKM
+               MOVE LKRKY TO RKY
+               MOVE ZEROS TO LKRKF LKRKM LKRKY
+               DISPLAY TRKF
+               DISPLAY TRKM
+               DISPLAY TRKY
+               GO TO R05
            .
        R02.
            ACCEPT TRKF
@@ -303,6 +557,18 @@
                PERFORM MSG1 THRU MSG2
                GO TO R04
        .
+       R04B.
+           ACCEPT TNHREXT
+           ACCEPT TTIPOHE
+           IF PTIPOHE NOT = "N" AND PTIPOHE NOT = "D"
+               MOVE "TIPO INVALIDO: N-NORMAL 50% OU D-DOBRADA 100%" TO
+               MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R04B
+       .
+       R04C.
+           ACCEPT TNHNOT
+       .
        R05.
            READ PR
            IF FS = "00"
@@ -314,12 +580,33 @@
                DISPLAY TIMPR
                DISPLAY TSALF
                DISPLAY TSLIQUID
+               DISPLAY TFGTS
+               DISPLAY TFGTSAC
+               DISPLAY TNHREXT
+               DISPLAY TTIPOHE
+               DISPLAY TVALHREXT
                GO TO R07
            ELSE
                MOVE "NAO CADASTRADO" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
       *         GO TO FF1
            .
+       R05A.
+      *-----------------------------------------------------------------
+      *NAO HA PR AINDA, MAS PODE JA EXISTIR UM CALCULO PENDENTE DE
+      *APROVACAO PARA ESTA COMPETENCIA (VER RS/FPP037) - SEM ESSA
+      *CHECAGEM, REFAZER O CALCULO AQUI RODARIA FGTSCALC DE NOVO E
+      *DUPLICARIA O DEPOSITO EM FGTSBAL ANTES DE RS FALHAR POR CHAVE
+      *DUPLICADA.
+      *-----------------------------------------------------------------
+           MOVE RK TO PPRK
+           READ PRPEND
+           IF FS = "00"
+               MOVE "JA EXISTE CALCULO PENDENTE DE APROVACAO" TO
+                   MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO FF1
+           .
        R05B.
            MOVE RKF TO RKT
            READ FILEFUNC
@@ -343,8 +630,14 @@
            MOVE SALVAL TO SALVALB
       *         MOVE TS TO MENSAGEM
       *         PERFORM MSG1 THRU MSG2
-           PERFORM SALBCALC THRU LIQUIDCALC
-           PERFORM RS
+           PERFORM RCHKLOCK
+           IF PODEPAG = "F"
+               MOVE "COMPETENCIA FECHADA - GRAVACAO NEGADA" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+           ELSE
+               PERFORM SALBCALC THRU FGTSCALC
+               MOVE "N" TO PPORIGEMWS
+               PERFORM RS
 
       *         PERFORM INSSCALC
       *         PERFORM IMPSRCALC
@@ -356,19 +649,48 @@
       *     PERFORM MSG1 THRU MSG2
            .
        R07.
-           MOVE "DIGITE: R-REPETIR|X-EXCLUIR" TO
+           MOVE "DIGITE: R-REPETIR|C-RECALCULAR|X-EXCLUIR" TO
            MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            IF OPT = "R"
                GO TO R02A
            ELSE
-               IF OPT = "X"
-                   PERFORM R02A THRU R04
-                   PERFORM RX
+               IF OPT = "C"
+                   PERFORM RECALC
                    GO TO R07
+               ELSE
+                   IF OPT = "X"
+                       PERFORM R02A THRU R04
+                       PERFORM RCHKLOCK
+                       IF PODEPAG = "F"
+                           MOVE "COMPETENCIA FECHADA - EXCLUSAO NEGADA"
+                               TO MENSAGEM
+                           PERFORM MSG1 THRU MSG2
+                       ELSE
+                           PERFORM RX
+                       GO TO R07
+           .
+       RLOG.
+           MOVE 1 TO CTRK
+           READ LOGCTR
+           IF FS NOT = "00"
+               MOVE 1 TO CTRSEQ
+               WRITE LOGCTRREC
+           ELSE
+               ADD 1 TO CTRSEQ
+               REWRITE LOGCTRREC
+           END-IF
+           MOVE CTRSEQ TO LOGSEQ
+           MOVE OPERID TO LOGOPER
+           MOVE "FPP005" TO LOGPROG
+           ACCEPT LOGDATE FROM DATE YYYYMMDD
+           ACCEPT LOGTIME FROM TIME
+           WRITE LOGREC
            .
        FF1.
+           CLOSE PR CADCARGO FILEFUNC FGTSBAL CADTAXA PERLOCK LOGCTR
+               CHGLOG ABSENC PRPEND
            STOP RUN
            .
        FF2.
@@ -379,16 +701,37 @@
            DISPLAY TMENSAGEM
            .
        MSG2.
-           ADD 1 TO CONT
-           IF CONT < 5555
-               GO TO MSG2
+           CALL "C$SLEEP" USING MSGDELAY
            MOVE SPACES TO MENSAGEM
            DISPLAY TMENSAGEM
            .
+       RPRORATA.
+      *    MES COMERCIAL DE 30 DIAS - CALCULA QUANTOS DIAS DO MES
+      *    RKM/RKY FORAM REALMENTE TRABALHADOS QUANDO A ADMISSAO OU
+      *    A DEMISSAO CAI DENTRO DESSA COMPETENCIA
+           MOVE 30 TO WORKDIAS
+           IF ADANO = RKY AND ADMES = RKM
+               COMPUTE WORKDIAS = 31 - ADDIA
+               IF ADDIA = ZEROS OR WORKDIAS > 30
+                   MOVE 30 TO WORKDIAS
+               END-IF
+           END-IF
+           IF DDANO = RKY AND DDMES = RKM
+                   AND (DDDIA NOT = ZEROS OR DDMES NOT = ZEROS
+                        OR DDANO NOT = ZEROS)
+               IF ADANO = RKY AND ADMES = RKM
+                   COMPUTE WORKDIAS = DDDIA - ADDIA + 1
+               ELSE
+                   MOVE DDDIA TO WORKDIAS
+               END-IF
+           END-IF
+           .
        SALBCALC.
-           MOVE ZEROS TO SBCONT
+           MOVE ZEROS TO SBCONT HRVALOR
+           PERFORM RPRORATA
            IF TS = "H"
-              COMPUTE SBCONT = 220
+              MOVE SALVALB TO HRVALOR
+              COMPUTE SBCONT ROUNDED = 220 * WORKDIAS / 30
               COMPUTE SALVALB = SALVALB * SBCONT
       *        MOVE SALVALB TO MENSAGEM
       *        PERFORM MSG1 THRU MSG2
@@ -396,7 +739,8 @@
               DISPLAY TSALVAL
            ELSE
                IF TS = "D"
-                   COMPUTE SBCONT = 30
+                   COMPUTE HRVALOR ROUNDED = SALVALB / 8
+                   MOVE WORKDIAS TO SBCONT
                    COMPUTE SALVALB = SALVALB * SBCONT
       *             MOVE SALVALB TO MENSAGEM
       *             PERFORM MSG1 THRU MSG2
@@ -405,82 +749,220 @@
                ELSE
                    IF TS = "M"
                        COMPUTE SBCONT = 1
-                       COMPUTE SALVALB = SALVALB * SBCONT
+                       COMPUTE SALVALB ROUNDED = SALVALB * WORKDIAS / 30
+                       COMPUTE HRVALOR ROUNDED = SALVALB / 220
       *                 MOVE SALVALB TO MENSAGEM
       *                 PERFORM MSG1 THRU MSG2
                        MOVE SALVALB TO PSALVALB
                        DISPLAY TSALVAL
        .
-       INSSCALC.
-           IF SALVALB > 0,01 AND SALVALB < 1350,00
-               COMPUTE INSS = SALVALB *8,0
-               IF INSS > 400
-                   MOVE 650,00 TO INSS
-                   MOVE INSS TO PINSS
-                   DISPLAY TINSS
+       ABSENCALC.
+           MOVE ZEROS TO ABSMISSDIAS DEDABSENC
+           IF TS = "D" OR TS = "H"
+               MOVE RKF TO ABRKF
+               MOVE ZEROS TO ABSEQ
+               START ABSENC KEY IS NOT LESS THAN ABRK
+               PERFORM ABSSCAN
+               COMPUTE DEDABSENC ROUNDED = ABSMISSDIAS * HRVALOR * 8
+               SUBTRACT DEDABSENC FROM SALVALB
+               MOVE SALVALB TO PSALVALB
+               DISPLAY TSALVAL
+           .
+       ABSSCAN.
+           READ ABSENC NEXT RECORD
+           IF FS = "00"
+               IF ABRKF = RKF
+                   IF ABMES = RKM AND ABANO = RKY AND ABTIPO = "N"
+                       ADD ABDIAS TO ABSMISSDIAS
+                   END-IF
+                   GO TO ABSSCAN
+               END-IF
+           END-IF
+           .
+       HREXTCALC.
+           MOVE ZEROS TO VALHREXT
+           IF PNHREXT > ZEROS
+               IF PTIPOHE = "D"
+                   COMPUTE VALHREXT ROUNDED = HRVALOR * PNHREXT * 2,0
                ELSE
-                   MOVE INSS TO PINSS
-                   DISPLAY TINSS
+                   COMPUTE VALHREXT ROUNDED = HRVALOR * PNHREXT * 1,5
+       .
+           ADD VALHREXT TO SALVALB
+           MOVE SALVALB TO PSALVALB
+           MOVE VALHREXT TO PVALHREXT
+           DISPLAY TSALVAL
+           DISPLAY TVALHREXT
+           .
+       NIGHTCALC.
+           MOVE ZEROS TO VALHNOT
+           IF PNHNOT > ZEROS
+               COMPUTE VALHNOT ROUNDED = HRVALOR * PNHNOT * 0,20
+           .
+           ADD VALHNOT TO SALVALB
+           MOVE SALVALB TO PSALVALB
+           MOVE VALHNOT TO PVALHNOT
+           DISPLAY TSALVAL
+           DISPLAY TVALHNOT
+           .
+       INSPERCALC.
+           MOVE ZEROS TO VALINSPER
+           IF BINSPER = 1
+               COMPUTE VALINSPER ROUNDED = SALVALB * 0,20
+           ELSE
+               IF BINSPER = 2
+                   COMPUTE VALINSPER ROUNDED = SALVALB * 0,30
+           .
+           ADD VALINSPER TO SALVALB
+           MOVE SALVALB TO PSALVALB
+           MOVE VALINSPER TO PVALINSPER
+           DISPLAY TSALVAL
+           DISPLAY TVALINSPER
+           .
+       RTAXA.
+           MOVE RKY TO TXANO
+           READ CADTAXA
+           IF FS NOT = "00"
+               MOVE "TABELA DE TAXAS NAO CADASTRADA P/ O ANO" TO
+                   MENSAGEM
+               PERFORM MSG1 THRU MSG2
+           .
+       INSSCALC.
+           PERFORM RTAXA
+           IF FS NOT = "00"
+               MOVE ZEROS TO INSS
+               MOVE INSS TO PINSS
+               DISPLAY TINSS
            ELSE
-               IF SALVALB > 1350,00 AND SALVALB < 3400,00
-                   COMPUTE INSS = SALVALB *9,0
-                   IF INSS > 400
-                       MOVE 650,00 TO INSS
+               IF SALVALB > 0,01 AND SALVALB < TXI1LIM
+                   COMPUTE INSS = SALVALB * TXI1PCT
+                   IF INSS > TXITETOGAT
+                       MOVE TXITETOVAL TO INSS
                        MOVE INSS TO PINSS
                        DISPLAY TINSS
                    ELSE
                        MOVE INSS TO PINSS
                        DISPLAY TINSS
                ELSE
-                   IF SALVALB > 3400,00
-                       COMPUTE INSS = SALVALB *10,0
-                       IF INSS > 400
-                           MOVE 650,00 TO INSS
+                   IF SALVALB > TXI1LIM AND SALVALB < TXI2LIM
+                       COMPUTE INSS = SALVALB * TXI2PCT
+                       IF INSS > TXITETOGAT
+                           MOVE TXITETOVAL TO INSS
                            MOVE INSS TO PINSS
                            DISPLAY TINSS
                        ELSE
                            MOVE INSS TO PINSS
                            DISPLAY TINSS
+                   ELSE
+                       IF SALVALB > TXI2LIM
+                           COMPUTE INSS = SALVALB * TXI3PCT
+                           IF INSS > TXITETOGAT
+                               MOVE TXITETOVAL TO INSS
+                               MOVE INSS TO PINSS
+                               DISPLAY TINSS
+                           ELSE
+                               MOVE INSS TO PINSS
+                               DISPLAY TINSS
 
            .
        IMPSRCALC.
            COMPUTE IMPR = SALVALB - INSS
-           IF IMPR < 3500
+           IF FS NOT = "00"
+               MOVE ZEROS TO IMPR
                MOVE IMPR TO PIMPR
                DISPLAY TIMPR
            ELSE
-               IF IMPR > 3500,01 AND IMPR < 7650,00
-                   COMPUTE IMPR = IMPR * 0,10
+               IF IMPR < TXR1LIM
                    MOVE IMPR TO PIMPR
                    DISPLAY TIMPR
                ELSE
-                   IF IMPR > 7650,01 AND IMPR < 17000,00
-                       COMPUTE IMPR = IMPR * 0,15
+                   IF IMPR > TXR1LIM AND IMPR < TXR2LIM
+                       COMPUTE IMPR = IMPR * TXR1PCT
                        MOVE IMPR TO PIMPR
                        DISPLAY TIMPR
                    ELSE
-                       IF IMPR > 17000,00
-                          COMPUTE IMPR = IMPR * 0,25
-                          MOVE IMPR TO PIMPR
-                          DISPLAY TIMPR
+                       IF IMPR > TXR2LIM AND IMPR < TXR3LIM
+                           COMPUTE IMPR = IMPR * TXR2PCT
+                           MOVE IMPR TO PIMPR
+                           DISPLAY TIMPR
+                       ELSE
+                           IF IMPR > TXR3LIM
+                              COMPUTE IMPR = IMPR * TXR3PCT
+                              MOVE IMPR TO PIMPR
+                              DISPLAY TIMPR
 
            .
        SALFCALC.
-           COMPUTE SALF = NUMD * 34,00
+           IF FS NOT = "00"
+               MOVE ZEROS TO SALF
+           ELSE
+               IF SALVALB < TXSFTETO
+                   COMPUTE SALF = NUMD * 34,00
+               ELSE
+                   MOVE ZEROS TO SALF
            MOVE SALF TO PSALF
            DISPLAY TSALF
            .
        LIQUIDCALC.
-           COMPUTE SLIQUID = SALVALB - INSS - IMPR + SALF
+           MOVE ZEROS TO VALSIND
+           IF BSIND = 1
+               COMPUTE VALSIND ROUNDED = SALVALB * VSIND / 100
+           ELSE
+               IF BSIND = 2
+                   MOVE VSIND TO VALSIND
+           .
+           MOVE VALSIND TO PVALSIND
+           DISPLAY TVALSIND
+           COMPUTE SLIQUID = SALVALB - INSS - IMPR + SALF - VALSIND
            MOVE SLIQUID TO PSLIQUID
            DISPLAY TSLIQUID
            .
+       FGTSCALC.
+           COMPUTE PFGTS ROUNDED = SALVALB * 8,0 / 100
+           MOVE RKF TO FRK
+           READ FGTSBAL
+           IF FS = "00"
+               ADD PFGTS TO ACFGTS
+               REWRITE FGTSREC
+           ELSE
+               MOVE PFGTS TO ACFGTS
+               WRITE FGTSREC
+           .
+           MOVE ACFGTS TO PFGTSAC
+           DISPLAY TFGTS
+           DISPLAY TFGTSAC
+           .
 
        RS.
-           WRITE PRM
+      *-----------------------------------------------------------------
+      *CALCULO NAO E GRAVADO DIRETO NA FOLHA - FICA PENDENTE DE
+      *APROVACAO POR UM SEGUNDO OPERADOR (VER FPP037/APROVPAG)
+      *-----------------------------------------------------------------
+           MOVE RK TO PPRK
+           MOVE PSALVALB TO PPSALVALB
+           MOVE PINSS TO PPINSS
+           MOVE PIMPR TO PPIMPR
+           MOVE PSALF TO PPSALF
+           MOVE PSLIQUID TO PPSLIQUID
+           MOVE PFGTS TO PPFGTS
+           MOVE PFGTSAC TO PPFGTSAC
+           MOVE PNHREXT TO PPNHREXT
+           MOVE PTIPOHE TO PPTIPOHE
+           MOVE PVALHREXT TO PPVALHREXT
+           MOVE PNHNOT TO PPNHNOT
+           MOVE PVALHNOT TO PPVALHNOT
+           MOVE PVALINSPER TO PPVALINSPER
+           MOVE PVALSIND TO PPVALSIND
+           MOVE OPERID TO PPOPER
+           MOVE PPORIGEMWS TO PPORIGEM
+           ACCEPT PPDATE FROM DATE YYYYMMDD
+           ACCEPT PPTIME FROM TIME
+           WRITE PRPENDREC
            IF FS = "00"
-               MOVE "GRAVADO" TO MENSAGEM
+               MOVE "CALCULO GRAVADO - AGUARDANDO APROVACAO" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
+               MOVE "P" TO LOGACAO
+               MOVE RK TO LOGRK
+               PERFORM RLOG
            ELSE
                MOVE "ERRO AO GRAVAR" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
@@ -490,7 +972,53 @@
            IF FS = "00"
                MOVE "EXCLUIDO" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
+               MOVE "E" TO LOGACAO
+               MOVE RK TO LOGRK
+               PERFORM RLOG
            ELSE
                MOVE "ERRO AO EXCLUIR" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
            .
+       RECALC.
+           MOVE RKF TO RKT
+           READ FILEFUNC
+           IF FS = "00"
+               MOVE NUMDEPEND TO NUMD
+               MOVE CRK2 TO CRK
+               READ CADCARGO
+               IF FS = "00"
+                   PERFORM RCHKLOCK
+                   IF PODEPAG = "F"
+                       MOVE "COMPETENCIA FECHADA - RECALCULO NEGADO" TO
+                           MENSAGEM
+                   ELSE
+                       MOVE SALVAL TO SALVALB
+                       PERFORM SALBCALC THRU LIQUIDCALC
+      *-----------------------------------------------------------------
+      *UM RECALCULO TAMBEM ALTERA VALORES JA POSTADOS NA FOLHA, ENTAO
+      *FICA PENDENTE DE APROVACAO POR UM SEGUNDO OPERADOR COMO QUALQUER
+      *OUTRO CALCULO (VER RS/FPP037) - NAO REESCREVE PRM DIRETO.
+      *-----------------------------------------------------------------
+                       DISPLAY TSALVAL
+                       DISPLAY TINSS
+                       DISPLAY TIMPR
+                       DISPLAY TSALF
+                       DISPLAY TSLIQUID
+                       DISPLAY TVALHREXT
+                       MOVE "R" TO PPORIGEMWS
+                       PERFORM RS
+               ELSE
+                   MOVE "ERRO AO LER CARGO" TO MENSAGEM
+           ELSE
+               MOVE "ERRO AO LER FUNCIONARIO" TO MENSAGEM
+           PERFORM MSG1 THRU MSG2
+           .
+       RCHKLOCK.
+           MOVE RKM TO PLKM
+           MOVE RKY TO PLKY
+           READ PERLOCK
+           IF FS = "00" AND PLSTATUS = "F"
+               MOVE "F" TO PODEPAG
+           ELSE
+               MOVE "V" TO PODEPAG
+           .
