@@ -12,28 +12,66 @@
            ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS
            RECORD KEY IS RK.
+
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+
+           SELECT LOGCTR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CTRK
+           .
+
+           SELECT CHGLOG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS LOGSEQ
+           .
+
        DATA DIVISION.
        FILE SECTION.
        FD CADCARGO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADCARGO1.DAT".
-       01 CARGO.
-           03 RK       PIC 9(04).
-           03 DESC     PIC X(25).
-           03 TS       PIC X(01).
-           03 TSTXT    PIC X(12).
-           03 BPS      PIC 9(01).
-           03 BPSTXT   PIC X(20).
-           03 BCOM     PIC 9(01).
-           03 BCOMTXT  PIC X(20).
-           03 BVA      PIC 9(01).
-           03 BVATXT   PIC X(20).
-           03 BCB      PIC 9(01).
-           03 BCBTXT   PIC X(20).
-           03 SALVAL   PIC 9(06)V99.
+       COPY CADCARGO REPLACING ==CRK== BY ==RK== ==CDESC== BY ==DESC==.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+       FD LOGCTR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGCTR1.DAT".
+       01 LOGCTRREC.
+           03 CTRK    PIC 9(01).
+           03 CTRSEQ  PIC 9(08).
+      *-----------------------------------------------------------------
+       FD CHGLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHGLOG1.DAT".
+       01 LOGREC.
+           03 LOGSEQ   PIC 9(08).
+           03 LOGOPER  PIC X(10).
+           03 LOGPROG  PIC X(08).
+           03 LOGACAO  PIC X(01).
+           03 LOGRK    PIC 9(14).
+           03 LOGDATE  PIC 9(08).
+           03 LOGTIME  PIC 9(06).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+           01 PODEDEL PIC X(01).
+           01 OPERID  PIC X(10).
            01 FS   PIC X(02).
            01 CONT PIC 9(04).
+           01 MSGDELAY PIC 9(04) VALUE 1.
            01 CONT2 PIC 9(01).
       *     01 CONT3 PIC 9(01).
            01 SERVICO  PIC X(01).
@@ -41,6 +79,7 @@
            01 TPSERV   PIC X(01).
            01 VALI PIC X(01).
            01 OP1  PIC 9(06)V99.
+           01 SALMIN PIC 9(06)V99 VALUE 1412,00.
       *     01
       *-----------------------------------------------------------------
            01 TPBEN    PIC 9(01).
@@ -61,8 +100,9 @@
                03 FILLER   PIC X(21) VALUE "2COMBUSTIVEL".
                03 FILLER   PIC X(21) VALUE "3VALE ALIMENTACAO".
                03 FILLER   PIC X(21) VALUE "4CESTA BASICA".
+               03 FILLER   PIC X(21) VALUE "5VALE TRANSPORTE".
            01 AB REDEFINES TABB.
-               03 ARRB     PIC X(21) OCCURS 4 TIMES.
+               03 ARRB     PIC X(21) OCCURS 5 TIMES.
       *----TIPO DE SERVICO----------------------------------------------
            01 TABTS.
                03 FILLER   PIC X(21) VALUE "HHORISTA".
@@ -102,10 +142,20 @@
                03 FILLER   PIC X(21) VALUE "4PLANO BASIC".
            01 ABCB REDEFINES TABBCB.
                03 ARRBBCB   PIC X(21) OCCURS 4 TIMES.
+      *----VALE TRANSPORTE-----------------------------------------------
+           01 TABBVT.
+               03 FILLER   PIC X(21) VALUE "1PASSE LIVRE".
+               03 FILLER   PIC X(21) VALUE "2PASSE INTEGRAL".
+               03 FILLER   PIC X(21) VALUE "3PASSE PARCIAL".
+               03 FILLER   PIC X(21) VALUE "4PASSE BASICO".
+           01 ABVT REDEFINES TABBVT.
+               03 ARRBBVT   PIC X(21) OCCURS 4 TIMES.
            01 CHECKB.
                03 CHECKB1    PIC X(01).
                03 CHECKB2    PIC X(20).
 
+       LINKAGE SECTION.
+           01 LKRK PIC 9(04).
        SCREEN SECTION.
        01  TELACARGO.
            05  BLANK SCREEN.
@@ -253,6 +303,12 @@
            05  TBCBTXT
                LINE 16  COLUMN 23  PIC X(21)
                USING  BCBTXT.
+           05  TBVT
+               LINE 17  COLUMN 21  PIC X(01)
+               USING  BVT.
+           05  TBVTTXT
+               LINE 17  COLUMN 23  PIC X(21)
+               USING  BVTTXT.
            05  TMENSAGEM
                LINE 21  COLUMN 16  PIC X(40)
                USING  MENSAGEM.
@@ -307,7 +363,18 @@
                VALUE  "3 - PLANO SMALL     ".
            05  LINE 16  COLUMN 57
                VALUE  "4 - PLANO BASIC     ".
-       PROCEDURE DIVISION.
+       01  B5.
+           05  LINE 11  COLUMN 57
+               VALUE  "5 - VALE TRANSPORTE ".
+           05  LINE 13  COLUMN 57
+               VALUE  "1 - PASSE LIVRE     ".
+           05  LINE 14  COLUMN 57
+               VALUE  "2 - PASSE INTEGRAL  ".
+           05  LINE 15  COLUMN 57
+               VALUE  "3 - PASSE PARCIAL   ".
+           05  LINE 16  COLUMN 57
+               VALUE  "4 - PASSE BASICO    ".
+       PROCEDURE DIVISION USING LKRK.
        R01.
            OPEN I-O CADCARGO
            IF FS NOT = "00"
@@ -315,15 +382,51 @@
                CLOSE CADCARGO
                GO TO R01
            .
+       R01A.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R01B.
+           OPEN I-O LOGCTR
+           IF FS NOT = "00"
+               OPEN OUTPUT LOGCTR
+               CLOSE LOGCTR
+               GO TO R01B
+       .
+       R01C.
+           OPEN I-O CHGLOG
+           IF FS NOT = "00"
+               OPEN OUTPUT CHGLOG
+               CLOSE CHGLOG
+               GO TO R01C
+       .
+       R01D.
+           MOVE SPACES TO OPERID
+           DISPLAY "IDENTIFICACAO DO OPERADOR: "
+           ACCEPT OPERID
+           IF OPERID = SPACES
+               GO TO R01D
+       .
        R02.
            MOVE SPACES TO DESC TS TSTXT BPSTXT BCOMTXT BVATXT BCBTXT
+           MOVE SPACES TO BVTTXT
+           MOVE SPACES TO BINSPERTXT
+           MOVE SPACES TO BSINDTXT
            MOVE SPACES TO BENTXT MENSAGEM SNB OPO VALI SERVICO
-           MOVE ZEROS TO RK BPS BCOM BVA BCB SALVAL CONT TPBEN SRK
-           MOVE ZEROS TO CONT CONT2
+           MOVE ZEROS TO RK BPS BCOM BVA BCB BVT SALVAL CONT TPBEN SRK
+           MOVE ZEROS TO CONT CONT2 BINSPER BSIND VSIND
+           MOVE 01 TO CFILIAL
 
            .
        R02A.
            DISPLAY TELACARGO
+           IF LKRK NOT = ZEROS
+               MOVE LKRK TO RK
+               MOVE ZEROS TO LKRK
+               DISPLAY TRK
+               GO TO R04
            .
        R03.
            ACCEPT TRK
@@ -351,6 +454,9 @@
 
                DISPLAY TBCB
                DISPLAY TBCBTXT
+
+               DISPLAY TBVT
+               DISPLAY TBVTTXT
                MOVE "CARGO JA CADASTRADO" TO MENSAGEM
                PERFORM MSG1 THRU MSG2
                GO TO R013
@@ -509,9 +615,8 @@
            ADD 1 TO CONT2
       *     MOVE CONT2 TO MENSAGEM
       *     PERFORM MSG1 THRU MSG2
-      *-------------
            MOVE ARRBBCOM(CONT2) TO CHECKB
-      *-------------
+
            MOVE CHECKB TO STA1A(CONT2)
 
       *     MOVE STA1A(CONT2) TO MENSAGEM
@@ -588,9 +693,8 @@
            ADD 1 TO CONT2
       *     MOVE CONT2 TO MENSAGEM
       *     PERFORM MSG1 THRU MSG2
-      *-------------
            MOVE ARRBBVA(CONT2) TO CHECKB
-      *-------------
+
            MOVE CHECKB TO STA1A(CONT2)
 
       *     MOVE STA1A(CONT2) TO MENSAGEM
@@ -656,7 +760,7 @@
                DISPLAY TBCB
                MOVE LVAL TO BCBTXT
                DISPLAY TBCBTXT
-               GO TO R011Z
+               GO TO R011C
            ELSE
                IF SNB NOT = "S"
                    MOVE "VALOR INCORRETO" TO MENSAGEM
@@ -668,9 +772,8 @@
            ADD 1 TO CONT2
       *     MOVE CONT2 TO MENSAGEM
       *     PERFORM MSG1 THRU MSG2
-      *-------------
            MOVE ARRBBCB(CONT2) TO CHECKB
-      *-------------
+
            MOVE CHECKB TO STA1A(CONT2)
 
       *     MOVE STA1A(CONT2) TO MENSAGEM
@@ -717,6 +820,60 @@
       *    -------------
                MOVE ZEROS TO CONT2
                ADD 1 TO CONT2
+               MOVE SPACES TO SNB
+               DISPLAY TSNB
+               .
+      *-----------------------------------------------------------------
+      *VALE TRANSPORTE----------------------------------------------
+       R011C.
+           PERFORM R08A
+           DISPLAY B5
+           .
+       R011D.
+           MOVE SPACES TO SNB
+           DISPLAY TSNB
+           ACCEPT TSNB
+           IF SNB = "N"
+               MOVE "SEM PLANO" TO LVAL
+               MOVE ZEROS TO BVT
+               DISPLAY TBVT
+               MOVE LVAL TO BVTTXT
+               DISPLAY TBVTTXT
+               GO TO R011Z
+           ELSE
+               IF SNB NOT = "S"
+                   MOVE "VALOR INCORRETO" TO MENSAGEM
+                   PERFORM MSG1 THRU MSG2
+                   GO TO R011C
+           .
+       R011E.
+           ADD 1 TO CONT2
+           MOVE ARRBBVT(CONT2) TO CHECKB
+           MOVE CHECKB TO STA1A(CONT2)
+           IF CONT2 < 4
+               GO TO R011E
+           ELSE
+               ACCEPT TBVT
+               MOVE "N" TO TPSERV
+               MOVE BVT TO SERVICO2
+               IF BVT = SPACES
+                   MOVE "TIPO DE SERVICO NAO PODE SER NULO" TO MENSAGEM
+                   PERFORM MSG1 THRU MSG2
+                   MOVE ZEROS TO CONT2
+                   GO TO R011E
+               ELSE
+                   PERFORM RARR1I THRU RARR2I
+                   IF VALI = "F"
+                       MOVE "NAO FOI ENCONTRADO O SERVICO" TO MENSAGEM
+                       PERFORM MSG1 THRU MSG2
+                       MOVE ZEROS TO CONT2
+                       GO TO R011E
+                   ELSE
+                       PERFORM RSAL
+                       MOVE LVAL TO BVTTXT
+                       DISPLAY TBVTTXT
+               MOVE ZEROS TO CONT2
+               ADD 1 TO CONT2
                DISPLAY TELACARGO
                MOVE SPACES TO SNB
                DISPLAY TSNB
@@ -725,6 +882,45 @@
        R011Z.
 
            .
+       R011F.
+           DISPLAY "INSALUBRIDADE/PERICULOSIDADE:"
+           DISPLAY "0-NENHUM 1-INSALUBRE(20%) 2-PERICULOSO(30%): "
+           ACCEPT BINSPER
+           IF BINSPER > 2
+               MOVE "OPCAO INVALIDA" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R011F
+           END-IF
+           IF BINSPER = 1
+               MOVE "INSALUBRIDADE 20%" TO BINSPERTXT
+           ELSE
+               IF BINSPER = 2
+                   MOVE "PERICULOSIDADE 30%" TO BINSPERTXT
+               ELSE
+                   MOVE "NENHUM" TO BINSPERTXT
+           .
+       R011G.
+           DISPLAY "DESCONTO SINDICAL:"
+           DISPLAY "0-NENHUM 1-PERCENTUAL 2-VALOR FIXO: "
+           ACCEPT BSIND
+           IF BSIND > 2
+               MOVE "OPCAO INVALIDA" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               GO TO R011G
+           END-IF
+           IF BSIND = 1
+               MOVE "SINDICAL PERCENTUAL" TO BSINDTXT
+               DISPLAY "PERCENTUAL (EX: 002,00 = 2,00%): "
+               ACCEPT VSIND
+           ELSE
+               IF BSIND = 2
+                   MOVE "SINDICAL VALOR FIXO" TO BSINDTXT
+                   DISPLAY "VALOR FIXO: "
+                   ACCEPT VSIND
+               ELSE
+                   MOVE "NENHUM" TO BSINDTXT
+                   MOVE ZEROS TO VSIND
+           .
        R013.
            MOVE "R REPETIR X REMOVER A ATUALIZAR S SALVAR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
@@ -746,8 +942,25 @@
                            PERFORM R012
                            GO TO R013
            .
+       RLOG.
+           MOVE 1 TO CTRK
+           READ LOGCTR
+           IF FS NOT = "00"
+               MOVE 1 TO CTRSEQ
+               WRITE LOGCTRREC
+           ELSE
+               ADD 1 TO CTRSEQ
+               REWRITE LOGCTRREC
+           END-IF
+           MOVE CTRSEQ TO LOGSEQ
+           MOVE OPERID TO LOGOPER
+           MOVE "FPP003" TO LOGPROG
+           ACCEPT LOGDATE FROM DATE YYYYMMDD
+           ACCEPT LOGTIME FROM TIME
+           WRITE LOGREC
+           .
        RF1.
-           CLOSE CADCARGO
+           CLOSE CADCARGO FILEFUNC LOGCTR CHGLOG
            STOP RUN.
        RF2.
            EXIT PROGRAM.
@@ -756,12 +969,9 @@
            DISPLAY  TMENSAGEM
            .
        MSG2.
-           IF CONT < 4444
-               ADD 1 TO CONT
-               GO TO MSG2
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY TMENSAGEM
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
            .
        RARR1I.
            MOVE ZEROS TO CONT2
@@ -803,21 +1013,48 @@
                    DISPLAY TSALVAL
                    MOVE "V" TO VALI
            .
+       RARR2H.
+           MOVE STA1A(CONT2) TO CHECKB
+           IF CHECKB1 NOT= SERVICO2
+               IF CONT2 < 5
+                   ADD 1 TO CONT2
+                   GO TO RARR2H
+               ELSE
+                   MOVE "SERVICO NAO ENCONTRADO" TO MENSAGEM
+                   MOVE "F" TO VALI
+           ELSE
+               MOVE CHECKB2 TO LVAL
+               MOVE "V" TO VALI
+           .
 
       *-----------------------------------------------------------------
        R07.
            MOVE ARRB(CONT2) TO STA1A(CONT2)
-           IF CONT2 < 4
+           IF CONT2 < 5
                ADD 1 TO CONT2
                GO TO R07
            ELSE
                DISPLAY TTPBEN
                MOVE "N" TO TPSERV
                MOVE TPBEN TO SERVICO2
-               PERFORM RARR1I THRU RARR2I
+               PERFORM RARR1I
+               PERFORM RARR2H
                MOVE LVAL TO BENTXT
                DISPLAY TBENTXT
            .
+       RCHKCARGO.
+           MOVE ZEROS TO RKT
+           START FILEFUNC KEY IS NOT LESS THAN RKT
+           .
+       RCHKCARGO2.
+           READ FILEFUNC NEXT RECORD
+           IF FS = "00"
+               IF CRK2 = SRK
+                   MOVE "F" TO PODEDEL
+               END-IF
+               GO TO RCHKCARGO2
+           END-IF
+           .
        RRX.
            ACCEPT TSRK
            IF SRK = SPACES
@@ -825,14 +1062,23 @@
                PERFORM MSG1 THRU MSG2
                GO TO RRX
            ELSE
-               MOVE SRK TO RK
-               DELETE CADCARGO RECORD
-               IF FS ="00"
-                   MOVE "REMOVIDO" TO MENSAGEM
+               MOVE "V" TO PODEDEL
+               PERFORM RCHKCARGO THRU RCHKCARGO2
+               IF PODEDEL = "F"
+                   MOVE "CARGO EM USO - EXCLUSAO NEGADA" TO MENSAGEM
                    PERFORM MSG1 THRU MSG2
                ELSE
-                   MOVE "ERRO AO REMOVER" TO MENSAGEM
-                   PERFORM MSG1 THRU MSG2
+                   MOVE SRK TO RK
+                   DELETE CADCARGO RECORD
+                   IF FS ="00"
+                       MOVE "REMOVIDO" TO MENSAGEM
+                       PERFORM MSG1 THRU MSG2
+                       MOVE "E" TO LOGACAO
+                       MOVE RK TO LOGRK
+                       PERFORM RLOG
+                   ELSE
+                       MOVE "ERRO AO REMOVER" TO MENSAGEM
+                       PERFORM MSG1 THRU MSG2
            .
        RRA.
            ACCEPT TSRK
@@ -862,16 +1108,30 @@
 
                    DISPLAY TBCB
                    DISPLAY TBCBTXT
+
+                   DISPLAY TBVT
+                   DISPLAY TBVTTXT
+
+                   DISPLAY "INSALUB/PERICULOSIDADE ATUAL: " BINSPERTXT
+                   DISPLAY "DESCONTO SINDICAL ATUAL: " BSINDTXT
                    MOVE ZEROS TO CONT CONT2
                    MOVE ZEROS TO TPBEN
-                   PERFORM R05 THRU R011Z
-                   REWRITE CARGO
-                   IF FS = "00"
-                       MOVE "ATUALIZADO" TO MENSAGEM
+                   PERFORM R05 THRU R011G
+                   IF SALVAL < SALMIN
+                       MOVE "SALARIO ABAIXO DO MINIMO - NAO ATUALIZADO"
+                           TO MENSAGEM
                        PERFORM MSG1 THRU MSG2
                    ELSE
-                       MOVE "ERRO AO ATUALIZAR" TO MENSAGEM
-                       PERFORM MSG1 THRU MSG2
+                       REWRITE CARGO
+                       IF FS = "00"
+                           MOVE "ATUALIZADO" TO MENSAGEM
+                           PERFORM MSG1 THRU MSG2
+                           MOVE "A" TO LOGACAO
+                           MOVE RK TO LOGRK
+                           PERFORM RLOG
+                       ELSE
+                           MOVE "ERRO AO ATUALIZAR" TO MENSAGEM
+                           PERFORM MSG1 THRU MSG2
                ELSE
                    MOVE "ERRO ARQUIVO NAO EXISTE" TO MENSAGEM
                    PERFORM MSG1 THRU MSG2
@@ -894,9 +1154,15 @@
                        MOVE OP1 TO SALVAL
            .
        R012.
-           WRITE CARGO
-           IF FS ="00"
-               MOVE "GRAVADO" TO MENSAGEM
+           IF SALVAL < SALMIN
+               MOVE "SALARIO ABAIXO DO MINIMO - NAO GRAVADO" TO MENSAGEM
            ELSE
-               MOVE "ERRO AO GRAVAR" TO MENSAGEM
+               WRITE CARGO
+               IF FS ="00"
+                   MOVE "GRAVADO" TO MENSAGEM
+                   MOVE "I" TO LOGACAO
+                   MOVE RK TO LOGRK
+                   PERFORM RLOG
+               ELSE
+                   MOVE "ERRO AO GRAVAR" TO MENSAGEM
            .
