@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FERIAS.
+       AUTHOR. AUT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+
+           SELECT CADCARGO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CRK.
+
+           SELECT FERIASBAL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS FRK
+           .
+
+           SELECT FERPAG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS FPRK
+           .
+
+           SELECT CADAREAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS ARK
+           .
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+       FD CADCARGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCARGO1.DAT".
+       COPY CADCARGO.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *FERIAS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD FERIASBAL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FERIASBAL.DAT".
+       01 FERIASREC.
+           03 FRK        PIC 9(06).
+           03 DIASACUM   PIC 9(03)V99.
+           03 ULTMES     PIC 9(02).
+           03 ULTANO     PIC 9(04).
+           03 ULTSEQ     PIC 9(03).
+      *-----------------------------------------------------------------
+       FD FERPAG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FERPAG.DAT".
+       01 FERPAGREC.
+           03 FPRK.
+               05 FPRKF   PIC 9(06).
+               05 FPSEQ   PIC 9(03).
+           03 FPDIAS     PIC 9(03).
+           03 FPBASE     PIC 9(10)V99.
+           03 FPTERCO    PIC 9(10)V99.
+           03 FPBRUTO    PIC 9(10)V99.
+           03 FPINIDIA   PIC 9(02).
+           03 FPINIMES   PIC 9(02).
+           03 FPINIANO   PIC 9(04).
+      *-----------------------------------------------------------------
+      *AREAS VARIAVEIS
+      *-----------------------------------------------------------------
+       FD CADAREAS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEP1".
+       01 AR.
+           03 ARK   PIC  9(03).
+           03 DESC PIC  X(20).
+           03 N    PIC  9(01).
+           03 NTXT PIC  X(19).
+           03 ASRK  PIC  9(03).
+           03 AFILIAL PIC 9(02).
+       WORKING-STORAGE SECTION.
+           01 FS         PIC X(02).
+           01 MENSAGEM   PIC X(40).
+           01 OPT        PIC X(01).
+           01 BRKF       PIC 9(06).
+      *-----------------------------------------------------------------
+           01 CURDATE.
+               03 CURANO PIC 9(04).
+               03 CURMES PIC 9(02).
+               03 CURDIA PIC 9(02).
+           01 MESESACUM  PIC 9(05).
+           01 MESESDECOR PIC S9(07).
+      *-----------------------------------------------------------------
+           01 BDIASGOZO  PIC 9(03).
+           01 VALORDIA   PIC 9(10)V99.
+           01 BRUTOFER   PIC 9(10)V99.
+           01 TERCOFER   PIC 9(10)V99.
+      *----FERIAS X ESCALA DA AREA----------------------------------------
+           01 BINIDIA    PIC 9(02).
+           01 BINIMES    PIC 9(02).
+           01 BINIANO    PIC 9(04).
+           01 BORDINI    PIC 9(07).
+           01 BORDFIM    PIC 9(07).
+           01 AORDINI    PIC 9(07).
+           01 AORDFIM    PIC 9(07).
+           01 SAVERKT    PIC 9(06).
+           01 SAVEARK2   PIC 9(03).
+           01 AFRKF      PIC 9(06).
+           01 AREATOTAL  PIC 9(04).
+           01 AREAOVER   PIC 9(04).
+           01 BLIMITPC   PIC 9(02) VALUE 30.
+       PROCEDURE DIVISION.
+       R01.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R01A.
+           OPEN INPUT CADCARGO
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADCARGO"
+               STOP RUN
+       .
+       R01B.
+           OPEN I-O FERIASBAL
+           IF FS NOT = "00"
+               OPEN OUTPUT FERIASBAL
+               CLOSE FERIASBAL
+               GO TO R01B
+       .
+       R01C.
+           OPEN I-O FERPAG
+           IF FS NOT = "00"
+               OPEN OUTPUT FERPAG
+               CLOSE FERPAG
+               GO TO R01C
+       .
+       R01D.
+           OPEN INPUT CADAREAS
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADAREAS"
+               STOP RUN
+       .
+       R02.
+           DISPLAY "FERIAS - DIGITE O CODIGO DO FUNCIONARIO: "
+           ACCEPT BRKF
+           IF BRKF = ZEROS
+               DISPLAY "CODIGO NAO PODE SER NULO"
+               GO TO R02
+       .
+       R03.
+           MOVE BRKF TO RKT
+           READ FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "FUNCIONARIO NAO CADASTRADO"
+               GO TO FF1
+       .
+       R04.
+           MOVE BRKF TO FRK
+           READ FERIASBAL
+           IF FS NOT = "00"
+               MOVE ZEROS TO DIASACUM ULTSEQ
+               MOVE ADMES TO ULTMES
+               MOVE ADANO TO ULTANO
+               WRITE FERIASREC
+       .
+       R05.
+           ACCEPT CURDATE FROM DATE YYYYMMDD
+           COMPUTE MESESDECOR = (CURANO * 12 + CURMES) -
+               (ULTANO * 12 + ULTMES)
+           IF MESESDECOR > ZEROS
+               COMPUTE DIASACUM ROUNDED = DIASACUM + (MESESDECOR * 2,5)
+               MOVE CURMES TO ULTMES
+               MOVE CURANO TO ULTANO
+               REWRITE FERIASREC
+       .
+       R06.
+           DISPLAY "SALDO DE FERIAS ACUMULADO (DIAS): " DIASACUM
+           DISPLAY "DIGITE: G-GOZAR FERIAS|F-FIM"
+           ACCEPT OPT
+           IF OPT = "G" OR "g"
+               PERFORM RGOZO
+               GO TO R06
+           ELSE
+               IF OPT = "F" OR "f"
+                   GO TO FF1
+               ELSE
+                   DISPLAY "OPCAO INVALIDA"
+                   GO TO R06
+       .
+       RGOZO.
+           DISPLAY "QUANTOS DIAS DE FERIAS SERAO GOZADOS: "
+           ACCEPT BDIASGOZO
+           IF BDIASGOZO = ZEROS OR BDIASGOZO > 30
+               DISPLAY "QUANTIDADE DE DIAS INVALIDA (1-30)"
+               GO TO RGOZO
+           .
+           IF BDIASGOZO > DIASACUM
+               DISPLAY "SALDO DE FERIAS INSUFICIENTE"
+               GO TO RGOZO
+           .
+       RGOZODATA.
+           DISPLAY "DIA DE INICIO DAS FERIAS: "
+           ACCEPT BINIDIA
+           DISPLAY "MES DE INICIO DAS FERIAS: "
+           ACCEPT BINIMES
+           DISPLAY "ANO DE INICIO DAS FERIAS: "
+           ACCEPT BINIANO
+           IF BINIDIA = ZEROS OR BINIDIA > 31 OR BINIMES = ZEROS
+                   OR BINIMES > 12 OR BINIANO = ZEROS
+               DISPLAY "DATA DE INICIO INVALIDA"
+               GO TO RGOZODATA
+           .
+           COMPUTE BORDINI = BINIANO * 372 + (BINIMES - 1) * 31
+               + BINIDIA
+           COMPUTE BORDFIM = BORDINI + BDIASGOZO - 1
+           PERFORM RCHKAREA
+           MOVE CRK2 TO CRK
+           READ CADCARGO
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO LER CARGO DO FUNCIONARIO"
+               GO TO RGOZO
+           .
+           COMPUTE VALORDIA ROUNDED = SALVAL / 30
+           COMPUTE BRUTOFER ROUNDED = VALORDIA * BDIASGOZO
+           COMPUTE TERCOFER ROUNDED = BRUTOFER / 3
+           ADD 1 TO ULTSEQ
+           MOVE BRKF TO FPRKF
+           MOVE ULTSEQ TO FPSEQ
+           MOVE BDIASGOZO TO FPDIAS
+           MOVE BINIDIA TO FPINIDIA
+           MOVE BINIMES TO FPINIMES
+           MOVE BINIANO TO FPINIANO
+           MOVE BRUTOFER TO FPBASE
+           MOVE TERCOFER TO FPTERCO
+           COMPUTE FPBRUTO = BRUTOFER + TERCOFER
+           WRITE FERPAGREC
+           SUBTRACT BDIASGOZO FROM DIASACUM
+           REWRITE FERIASREC
+           DISPLAY "PAGAMENTO DE FERIAS GRAVADO"
+           DISPLAY "VALOR DAS FERIAS.....: " FPBASE
+           DISPLAY "TERCO CONSTITUCIONAL.: " FPTERCO
+           DISPLAY "TOTAL BRUTO..........: " FPBRUTO
+           DISPLAY "SALDO RESTANTE (DIAS): " DIASACUM
+           .
+       RCHKAREA.
+           MOVE ZEROS TO AREATOTAL AREAOVER
+           MOVE RKT TO SAVERKT
+           MOVE ARK2 TO SAVEARK2
+           MOVE ZEROS TO RKT
+           START FILEFUNC KEY IS NOT LESS THAN RKT
+           IF FS NOT = "00"
+               GO TO RCHKAREAEND
+           .
+       RCHKAREA2.
+           READ FILEFUNC NEXT RECORD
+           IF FS NOT = "00"
+               GO TO RCHKAREAEND
+           END-IF
+           IF ARK2 NOT = SAVEARK2
+               GO TO RCHKAREA2
+           END-IF
+           IF DDDIA NOT = ZEROS OR DDMES NOT = ZEROS OR DDANO NOT = ZEROS
+               GO TO RCHKAREA2
+           END-IF
+           ADD 1 TO AREATOTAL
+           MOVE RKT TO AFRKF
+           MOVE AFRKF TO FPRKF
+           MOVE ZEROS TO FPSEQ
+           START FERPAG KEY IS NOT LESS THAN FPRK
+           IF FS NOT = "00"
+               GO TO RCHKAREA2
+           END-IF
+           GO TO RCHKFER
+           .
+       RCHKFER.
+           READ FERPAG NEXT RECORD
+           IF FS NOT = "00" OR FPRKF NOT = AFRKF
+               GO TO RCHKAREA2
+           END-IF
+           COMPUTE AORDINI = FPINIANO * 372 + (FPINIMES - 1) * 31
+               + FPINIDIA
+           COMPUTE AORDFIM = AORDINI + FPDIAS - 1
+           IF NOT (AORDFIM < BORDINI OR AORDINI > BORDFIM)
+               ADD 1 TO AREAOVER
+               GO TO RCHKAREA2
+           END-IF
+           GO TO RCHKFER
+           .
+       RCHKAREAEND.
+           MOVE SAVERKT TO RKT
+           READ FILEFUNC
+           IF AREATOTAL > ZEROS
+                   AND AREAOVER * 100 >= AREATOTAL * BLIMITPC
+               MOVE SAVEARK2 TO ARK
+               READ CADAREAS
+               DISPLAY "ATENCAO: " AREAOVER " DE " AREATOTAL
+                   " FUNCIONARIOS DA AREA " DESC
+                   " JA TEM FERIAS NO PERIODO INFORMADO"
+               DISPLAY "A AREA PODE FICAR DESFALCADA - CONFIRME COM O "
+                   "GESTOR ANTES DE PROSSEGUIR"
+           END-IF
+           .
+       FF1.
+           CLOSE FILEFUNC CADCARGO FERIASBAL FERPAG CADAREAS
+           STOP RUN
+           .
