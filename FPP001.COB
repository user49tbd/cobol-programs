@@ -9,63 +9,104 @@
            ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS
            RECORD KEY IS CEP.
+
+           SELECT FILEFUNC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS RKT
+           .
+
+           SELECT LOGCTR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS CTRK
+           .
+
+           SELECT CHGLOG ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS LOGSEQ
+           .
+
+           SELECT CADUF ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS UFRK
+           .
        DATA DIVISION.
        FILE SECTION.
        FD PRO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "PRO1.DAT".
-       01 PROT.
-           03 UF   PIC X(02).
-           03 UFN  PIC X(23).
+       COPY PRO.
+      *-----------------------------------------------------------------
+       FD FILEFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCDATA.DAT".
+       COPY FUNCDATA.
+      *-----------------------------------------------------------------
+       FD LOGCTR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGCTR1.DAT".
+       01 LOGCTRREC.
+           03 CTRK    PIC 9(01).
+           03 CTRSEQ  PIC 9(08).
+      *-----------------------------------------------------------------
+       FD CHGLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHGLOG1.DAT".
+       01 LOGREC.
+           03 LOGSEQ   PIC 9(08).
+           03 LOGOPER  PIC X(10).
+           03 LOGPROG  PIC X(08).
+           03 LOGACAO  PIC X(01).
+           03 LOGRK    PIC 9(14).
+           03 LOGDATE  PIC 9(08).
+           03 LOGTIME  PIC 9(06).
+      *-----------------------------------------------------------------
+      *UF VARIAVEIS (TABELA MANUTENIVEL)
+      *-----------------------------------------------------------------
+       FD CADUF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADUF.DAT".
+       01 CADUFREC.
+           03 UFRK       PIC X(02).
+           03 UFDESC     PIC X(23).
       *-----------------------------------------------------------------
-           03 CEP  PIC 9(08).
-           03 LOGRADOURO PIC X(40).
-           03 BAIRRO PIC X(20).
-           03 CIDADE PIC X(20).
-           03 VALIT PIC 9(02).
        WORKING-STORAGE SECTION.
+       01 PODEDEL PIC X(01).
+       01 OPERID  PIC X(10).
        01 FS   PIC X(02).
-       01 IND  PIC 9(02).
        01 VAL  PIC X(01).
        01 MENSAGEM PIC X(30).
        01 TM   PIC 9(04).
+       01 MSGDELAY PIC 9(04) VALUE 1.
        01 FG   PIC X(4) VALUE "tan".
        01 VL   PIC X(01).
        01 WFUNC.
            05 UPCA PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
            05 LOWCA PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
-       01 TBUF.
-           03 FILLER   PIC X(23) VALUE "SP SAO PAULO".
-           03 FILLER   PIC X(23) VALUE "RO RONDONIA".
-           03 FILLER   PIC X(23) VALUE "AC ACRE".
-           03 FILLER   PIC X(23) VALUE "AM AMAZONAS".
-           03 FILLER   PIC X(23) VALUE "RR RORAIMA".
-           03 FILLER   PIC X(23) VALUE "PA PARA".
-           03 FILLER   PIC X(23) VALUE "AM AMAPA".
-           03 FILLER   PIC X(23) VALUE "TO TOCANTINS".
-           03 FILLER   PIC X(23) VALUE "MA MARANHAO".
-           03 FILLER   PIC X(23) VALUE "PI PIAUI".
-           03 FILLER   PIC X(23) VALUE "CE CEARA".
-           03 FILLER   PIC X(23) VALUE "RN RIO GRANDE DO NORTE".
-           03 FILLER   PIC X(23) VALUE "PB PARAIBA".
-           03 FILLER   PIC X(23) VALUE "PE PERNAMBUCO".
-           03 FILLER   PIC X(23) VALUE "AL ALAGOAS".
-           03 FILLER   PIC X(23) VALUE "SE SERGIPE".
-           03 FILLER   PIC X(23) VALUE "BA BAHIA".
-           03 FILLER   PIC X(23) VALUE "MG MINASGERAIS".
-           03 FILLER   PIC X(23) VALUE "ES ESPIRITO SANTO".
-           03 FILLER   PIC X(23) VALUE "RJ RIO DE JANEIRO".
-           03 FILLER   PIC X(23) VALUE "PR PARANA".
-           03 FILLER   PIC X(23) VALUE "SC SANTA CATARINA".
-           03 FILLER   PIC X(23) VALUE "RS RIO GRANDE DO SUL".
-           03 FILLER   PIC X(23) VALUE "MS MATO GROSSO DO SUL".
-           03 FILLER   PIC X(23) VALUE "GO GOIAS".
-           03 FILLER   PIC X(23) VALUE "DF DISTRITO FEDERAL".
-       01 TBUFV REDEFINES TBUF.
-           03 TBUFV1   PIC X(23) OCCURS 27 TIMES.
-       01 TBUFR.
-           03 TBUFR1  PIC X(02).
-           03 TBUFR2   PIC X(23).
+      *-----------------------------------------------------------------
+      *VALIDACAO DE CEP (FAIXA + DIGITO VERIFICADOR)
+      *-----------------------------------------------------------------
+       01 CEPDIGS.
+           03 CEPD1 PIC 9(01).
+           03 CEPD2 PIC 9(01).
+           03 CEPD3 PIC 9(01).
+           03 CEPD4 PIC 9(01).
+           03 CEPD5 PIC 9(01).
+           03 CEPD6 PIC 9(01).
+           03 CEPD7 PIC 9(01).
+           03 CEPD8 PIC 9(01).
+       01 CEPREP    PIC 9(01).
+       01 CEPDVQ    PIC 9(02).
+       01 CEPDVCALC PIC 9(02).
+       LINKAGE SECTION.
+           01 LKCEP PIC 9(08).
        SCREEN SECTION.
        01  CEPTELA.
            05  LINE 01  COLUMN 01
@@ -185,17 +226,58 @@
            05  MENSAGEMT
                LINE 19  COLUMN 20  PIC X(30)
                USING  MENSAGEM.
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LKCEP.
        R01.
            OPEN I-O PRO
            IF FS NOT = "00"
                OPEN OUTPUT PRO
                CLOSE PRO
                GO TO R01.
+       R01A.
+           OPEN INPUT FILEFUNC
+           IF FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FILEFUNC"
+               STOP RUN
+       .
+       R01B.
+           OPEN I-O LOGCTR
+           IF FS NOT = "00"
+               OPEN OUTPUT LOGCTR
+               CLOSE LOGCTR
+               GO TO R01B
+       .
+       R01C.
+           OPEN I-O CHGLOG
+           IF FS NOT = "00"
+               OPEN OUTPUT CHGLOG
+               CLOSE CHGLOG
+               GO TO R01C
+       .
+       R01CU.
+           OPEN I-O CADUF
+           IF FS NOT = "00"
+               OPEN OUTPUT CADUF
+               PERFORM RSEEDUF
+               CLOSE CADUF
+               GO TO R01CU
+       .
+       R01D.
+           MOVE SPACES TO OPERID
+           DISPLAY "IDENTIFICACAO DO OPERADOR: "
+           ACCEPT OPERID
+           IF OPERID = SPACES
+               GO TO R01D
+       .
        R02.
            MOVE SPACES TO LOGRADOURO CIDADE BAIRRO UF UFN MENSAGEM
-           MOVE ZEROS TO CEP IND
+           MOVE ZEROS TO CEP
+           MOVE 01 TO PFILIAL
            DISPLAY CEPTELA
+           IF LKCEP NOT = ZEROS
+               MOVE LKCEP TO CEP
+               MOVE ZEROS TO LKCEP
+               DISPLAY CEPT
+               GO TO R04
        .
        R03.
            ACCEPT CEPT
@@ -203,6 +285,12 @@
                MOVE " CEP INVALIDA " TO MENSAGEM
                PERFORM MS1 THRU MS2
                GO TO R03
+           END-IF
+           PERFORM RCEPV1 THRU RCEPV2
+           IF VAL = "F"
+               MOVE " CEP INVALIDA " TO MENSAGEM
+               PERFORM MS1 THRU MS2
+               GO TO R03
        .
        R04.
            READ PRO
@@ -255,6 +343,9 @@
            IF FS = "00"
                MOVE " GRAVADO " TO MENSAGEM
                PERFORM MS1 THRU MS2
+               MOVE "I" TO LOGACAO
+               MOVE CEP TO LOGRK
+               PERFORM RLOG
 
        .
        R12.
@@ -272,52 +363,189 @@
                    IF VL = "A"
                        PERFORM RW
        .
+       RLOG.
+           MOVE 1 TO CTRK
+           READ LOGCTR
+           IF FS NOT = "00"
+               MOVE 1 TO CTRSEQ
+               WRITE LOGCTRREC
+           ELSE
+               ADD 1 TO CTRSEQ
+               REWRITE LOGCTRREC
+           END-IF
+           MOVE CTRSEQ TO LOGSEQ
+           MOVE OPERID TO LOGOPER
+           MOVE "PRO" TO LOGPROG
+           ACCEPT LOGDATE FROM DATE YYYYMMDD
+           ACCEPT LOGTIME FROM TIME
+           WRITE LOGREC
+           .
        RF1.
-           CLOSE PRO
+           CLOSE PRO LOGCTR CHGLOG CADUF
            STOP RUN
            .
        RF2.
            EXIT PROGRAM
            .
        RFF1.
-           MOVE ZEROS TO IND
+           MOVE UF TO UFRK
+           READ CADUF
        .
        RFF2.
-           ADD 1 TO IND
-           MOVE TBUFV1(IND) TO TBUFR
-           IF TBUFR1 NOT = UF
-               IF IND < 27
-                   GO TO RFF2
-               ELSE
-                   MOVE "ERRO" TO MENSAGEM
-                   MOVE "F" TO VAL
+           IF FS NOT = "00"
+               MOVE "ERRO" TO MENSAGEM
+               MOVE "F" TO VAL
            ELSE
-
-               MOVE TBUFR2 TO UFN
+               MOVE UFDESC TO UFN
                DISPLAY UFNT
-               MOVE IND TO VALIT
                MOVE "V" TO VAL
        .
+       RCEPV1.
+      *    FAIXA VALIDA (01000-000 A 99999-999) E DIGITO VERIFICADOR
+      *    CALCULADO SOBRE OS 7 PRIMEIROS DIGITOS (PESOS 2 A 8)
+           MOVE "V" TO VAL
+           IF CEP < 1000000
+               MOVE "F" TO VAL
+               GO TO RCEPV2
+           END-IF
+           MOVE CEP TO CEPDIGS
+           MOVE CEPD1 TO CEPREP
+           IF CEPD2 = CEPREP AND CEPD3 = CEPREP AND CEPD4 = CEPREP
+                   AND CEPD5 = CEPREP AND CEPD6 = CEPREP
+                   AND CEPD7 = CEPREP AND CEPD8 = CEPREP
+               MOVE "F" TO VAL
+               GO TO RCEPV2
+           END-IF
+           COMPUTE CEPDVCALC = CEPD1 * 2 + CEPD2 * 3 + CEPD3 * 4
+               + CEPD4 * 5 + CEPD5 * 6 + CEPD6 * 7 + CEPD7 * 8
+           DIVIDE CEPDVCALC BY 10 GIVING CEPDVQ REMAINDER CEPDVCALC
+           IF CEPD8 NOT = CEPDVCALC
+               MOVE "F" TO VAL
+       .
+       RCEPV2.
+           EXIT.
+       RSEEDUF.
+           MOVE "SP" TO UFRK
+           MOVE "SAO PAULO" TO UFDESC
+           WRITE CADUFREC
+           MOVE "RO" TO UFRK
+           MOVE "RONDONIA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "AC" TO UFRK
+           MOVE "ACRE" TO UFDESC
+           WRITE CADUFREC
+           MOVE "AM" TO UFRK
+           MOVE "AMAZONAS" TO UFDESC
+           WRITE CADUFREC
+           MOVE "RR" TO UFRK
+           MOVE "RORAIMA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "PA" TO UFRK
+           MOVE "PARA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "AP" TO UFRK
+           MOVE "AMAPA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "TO" TO UFRK
+           MOVE "TOCANTINS" TO UFDESC
+           WRITE CADUFREC
+           MOVE "MA" TO UFRK
+           MOVE "MARANHAO" TO UFDESC
+           WRITE CADUFREC
+           MOVE "PI" TO UFRK
+           MOVE "PIAUI" TO UFDESC
+           WRITE CADUFREC
+           MOVE "CE" TO UFRK
+           MOVE "CEARA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "RN" TO UFRK
+           MOVE "RIO GRANDE DO NORTE" TO UFDESC
+           WRITE CADUFREC
+           MOVE "PB" TO UFRK
+           MOVE "PARAIBA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "PE" TO UFRK
+           MOVE "PERNAMBUCO" TO UFDESC
+           WRITE CADUFREC
+           MOVE "AL" TO UFRK
+           MOVE "ALAGOAS" TO UFDESC
+           WRITE CADUFREC
+           MOVE "SE" TO UFRK
+           MOVE "SERGIPE" TO UFDESC
+           WRITE CADUFREC
+           MOVE "BA" TO UFRK
+           MOVE "BAHIA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "MG" TO UFRK
+           MOVE "MINASGERAIS" TO UFDESC
+           WRITE CADUFREC
+           MOVE "ES" TO UFRK
+           MOVE "ESPIRITO SANTO" TO UFDESC
+           WRITE CADUFREC
+           MOVE "RJ" TO UFRK
+           MOVE "RIO DE JANEIRO" TO UFDESC
+           WRITE CADUFREC
+           MOVE "PR" TO UFRK
+           MOVE "PARANA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "SC" TO UFRK
+           MOVE "SANTA CATARINA" TO UFDESC
+           WRITE CADUFREC
+           MOVE "RS" TO UFRK
+           MOVE "RIO GRANDE DO SUL" TO UFDESC
+           WRITE CADUFREC
+           MOVE "MT" TO UFRK
+           MOVE "MATO GROSSO" TO UFDESC
+           WRITE CADUFREC
+           MOVE "MS" TO UFRK
+           MOVE "MATO GROSSO DO SUL" TO UFDESC
+           WRITE CADUFREC
+           MOVE "GO" TO UFRK
+           MOVE "GOIAS" TO UFDESC
+           WRITE CADUFREC
+           MOVE "DF" TO UFRK
+           MOVE "DISTRITO FEDERAL" TO UFDESC
+           WRITE CADUFREC
+       .
        MS1.
            MOVE ZEROS TO TM
            DISPLAY MENSAGEMT
        .
        MS2.
-           IF TM < 999
-               ADD 1 TO TM
-               GO TO MS2
-           ELSE
-               MOVE SPACES TO MENSAGEM
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
        .
 
-       EXC.
-           DELETE PRO RECORD
+       RCHKCEP.
+           MOVE ZEROS TO RKT
+           START FILEFUNC KEY IS NOT LESS THAN RKT
+           .
+       RCHKCEP2.
+           READ FILEFUNC NEXT RECORD
            IF FS = "00"
-               MOVE "EXCLUIDO " TO MENSAGEM
+               IF CEP2 = CEP
+                   MOVE "F" TO PODEDEL
+               END-IF
+               GO TO RCHKCEP2
+           END-IF
+           .
+       EXC.
+           MOVE "V" TO PODEDEL
+           PERFORM RCHKCEP THRU RCHKCEP2
+           IF PODEDEL = "F"
+               MOVE "CEP EM USO - EXCLUSAO NEGADA" TO MENSAGEM
                PERFORM MS1 THRU MS2
            ELSE
-               MOVE "ERRO" TO MENSAGEM
-               PERFORM MS1 THRU MS2
+               DELETE PRO RECORD
+               IF FS = "00"
+                   MOVE "EXCLUIDO " TO MENSAGEM
+                   PERFORM MS1 THRU MS2
+                   MOVE "E" TO LOGACAO
+                   MOVE CEP TO LOGRK
+                   PERFORM RLOG
+               ELSE
+                   MOVE "ERRO" TO MENSAGEM
+                   PERFORM MS1 THRU MS2
        .
 
        RW.
@@ -336,6 +564,9 @@
                IF FS = "00" OR "02"
                    MOVE "ALTERADO" TO MENSAGEM
                    PERFORM MS1 THRU MS2
+                   MOVE "A" TO LOGACAO
+                   MOVE CEP TO LOGRK
+                   PERFORM RLOG
                ELSE
                    MOVE "ERRO AO ALTERAR" TO MENSAGEM
                    PERFORM MS1 THRU MS2
