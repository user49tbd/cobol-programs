@@ -25,6 +25,7 @@
            03 N    PIC  9(01).
            03 NTXT PIC  X(19).
            03 SRK  PIC  9(03).
+           03 FILIAL PIC 9(02).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
            01 FS   PIC X(02).
@@ -33,8 +34,11 @@
            01 ARK PIC 9(08).
            01 ARKFS PIC 9(08).
            01 CONT PIC 9(04).
+           01 MSGDELAY PIC 9(04) VALUE 1.
            01 CONT2 PIC 9(04).
            01 CONTERV  PIC 9(09).
+           01 PAGATU PIC 9(03).
+           01 PAGANT PIC 9(03).
 
 
       *-----------------------------------------------------------------
@@ -111,7 +115,7 @@
        PROCEDURE DIVISION.
        R00.
       *-----------------------------------------------------------------
-           MOVE ZEROS TO ARK CONT CONT2 CONTERV LIN COL
+           MOVE ZEROS TO ARK CONT CONT2 CONTERV LIN COL PAGATU PAGANT
            MOVE SPACES TO MENSAGEM OPT
 
            MOVE ZEROS TO RK N SRK ARKFS
@@ -145,6 +149,8 @@
            ELSE
                COMPUTE ARK = ARK - 1
                MOVE ARK TO RK
+               MOVE RK TO PAGATU
+               MOVE RK TO PAGANT
                PERFORM R04 THRU R05
                MOVE CONTERV TO MENSAGEM
                PERFORM MSG1 THRU MSG2
@@ -158,12 +164,30 @@
 
            .
        R06.
-           MOVE "DIGIE A OPERACAO R PARA REPETIR" TO MENSAGEM
+           MOVE "R-REP A-ANT M-MANUT S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            IF OPT = "R" OR "r"
                PERFORM R00
                GO TO R02
+           END-IF
+           IF OPT = "A" OR "a"
+               MOVE PAGANT TO RK
+               MOVE ZEROS TO CONT2
+               MOVE ZEROS TO LIN
+               COMPUTE LIN = LIN + 4
+               PERFORM R02
+               PERFORM R04 THRU R05
+               GO TO R06
+           END-IF
+           IF OPT = "M" OR "m"
+               MOVE "DIGITE O RK PARA MANUTENCAO" TO MENSAGEM
+               PERFORM MSG1 THRU MSG2
+               ACCEPT TARK
+               MOVE ARK TO RK
+               CALL "FPP002" USING RK
+               STOP RUN
+           END-IF
            PERFORM MSG1 THRU MSG2
            .
        FF1.
@@ -211,13 +235,10 @@
            DISPLAY TMENSAGEM
            .
        MSG2.
-           IF CONT < 2500
-               ADD 1 TO CONT
-               GO TO MSG2
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY TMENSAGEM
-               MOVE ZEROS TO CONT
+           CALL "C$SLEEP" USING MSGDELAY
+           MOVE SPACES TO MENSAGEM
+           DISPLAY TMENSAGEM
+           MOVE ZEROS TO CONT
            .
        R03B.
            PERFORM MSG2
@@ -236,25 +257,43 @@
            IF FS = "00"
                ADD 1 TO CONTERV
                IF CONT2 < 3
+                   IF CONT2 = ZEROS
+                       MOVE PAGATU TO PAGANT
+                       MOVE RK TO PAGATU
+                   END-IF
                    ADD 1 TO CONT2
                    PERFORM EXB
                    PERFORM MSG2
                    GO TO R05
                ELSE
+                   MOVE PAGATU TO PAGANT
+                   MOVE RK TO PAGATU
                    PERFORM R0R
-                   PERFORM R02
-                   MOVE ZEROS TO CONT2
-                   MOVE ZEROS TO LIN
-                   COMPUTE LIN = LIN + 4
-                   ADD 1 TO CONT2
-                   PERFORM EXB
-                   PERFORM MSG2
-                   GO TO R05
+                   IF OPT = "A" OR "a"
+                       MOVE PAGANT TO RK
+                       START CADAREAS KEY IS > RK
+                       PERFORM R02
+                       MOVE ZEROS TO CONT2
+                       MOVE ZEROS TO LIN
+                       COMPUTE LIN = LIN + 4
+                       GO TO R05
+                   ELSE
+                       IF OPT = "S" OR "s"
+                           GO TO R06
+                       ELSE
+                           PERFORM R02
+                           MOVE ZEROS TO CONT2
+                           MOVE ZEROS TO LIN
+                           COMPUTE LIN = LIN + 4
+                           ADD 1 TO CONT2
+                           PERFORM EXB
+                           PERFORM MSG2
+                           GO TO R05
 
       *         GO TO FF1
            .
        R0R.
-           MOVE "DIGITE PARA CONTINUAR" TO MENSAGEM
+           MOVE "ENTER-PROX A-ANTERIOR S-SAIR" TO MENSAGEM
            PERFORM MSG1 THRU MSG2
            ACCEPT TOPT
            .
